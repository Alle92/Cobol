@@ -0,0 +1,426 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGIMP.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: IMPORTACAO EM LOTE DE ALUNOS A PARTIR DE UM
+      *----    ARQUIVO TEXTO NO FORMATO CSV (RM,NOME,CURSO,SEMESTRE,
+      *----    MENSALIDADE,CPF,TELEFONE,EMAIL,CAMPUS), UMA LINHA POR
+      *----    ALUNO.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- IMPORTACAO        I              ---
+      *---- ALUNOS            E             BOKALU
+      *---- CURSOS            I             BOKCURS
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT IMPORTACAO  ASSIGN TO WRK-PATH-IMPORTACAO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-IMPORTACAO.
+
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT CURSOS  ASSIGN TO WRK-PATH-CURSOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-CURSO-COD
+                  FILE STATUS IS FS-CURSOS.
+
+           SELECT AUDITORIA  ASSIGN TO WRK-PATH-AUDITORIA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  IMPORTACAO.
+       01  ARQ-LINHA-IMPORT             PIC X(80).
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  CURSOS.
+       COPY "BOKCURS".
+
+       FD  AUDITORIA.
+       COPY "BOKAUDIT".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------ VARIAVEIS DE APOIO AO ARQUIVO
+
+       01  WRK-CAMPO-DADOS.
+           05 WRK-CAMPO-RM              PIC X(04).
+           05 WRK-CAMPO-NOMEALUNO       PIC X(20).
+           05 WRK-CAMPO-CURSO           PIC X(15).
+           05 WRK-CAMPO-SEMESTRE        PIC X(02).
+           05 WRK-CAMPO-MENSALIDADE     PIC X(10).
+           05 WRK-CAMPO-CPF             PIC X(11).
+           05 WRK-CAMPO-TELEFONE        PIC X(15).
+           05 WRK-CAMPO-EMAIL           PIC X(40).
+           05 WRK-CAMPO-CAMPUS          PIC X(15).
+
+       77  WRK-TEMP-MENSALIDADE         PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-CPF-VALIDO               PIC X(01) VALUE SPACES.
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-IMPORTACAO                PIC 9(02).
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-CURSOS                    PIC 9(02).
+       77  FS-AUDITORIA                 PIC 9(02).
+
+      *------------- VARIAVEL DE APOIO A TRILHA DE AUDITORIA -------------
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE TOTALIZACAO
+       77  WRK-QTD-IMPORTADOS           PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-REJEITADOS           PIC 9(04) VALUE ZEROS.
+
+      *------------- VARIAVEIS DE CONTROLE DE VAGAS ---------------------
+       77  WRK-TEMP-VAGAS               PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-MATRICULADOS         PIC 9(04) VALUE ZEROS.
+       77  WRK-TEMP-STATUS-ALUNO        PIC X(10) VALUE SPACES.
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 25 VALUE "IMPORTACAO EM LOTE DE ALUNOS"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-RESULTADO.
+           05 LINE  07 COLUMN 30 VALUE "REGISTROS IMPORTADOS..".
+           05 LINE  07 COLUMN 55 FROM  WRK-QTD-IMPORTADOS.
+           05 LINE  08 COLUMN 30 VALUE "REGISTROS REJEITADOS..".
+           05 LINE  08 COLUMN 55 FROM  WRK-QTD-REJEITADOS.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG WRK-CAMPO-DADOS.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO LOTE ---------
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO ARQUIVO DE IMPORTACAO --------------------
+            OPEN INPUT IMPORTACAO.
+
+            IF  FS-IMPORTACAO NOT EQUAL 0
+                EVALUATE FS-IMPORTACAO
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO ARQUIVO DE ALUNOS (GRAVACAO) --------------
+            OPEN I-O  ALUNOS.
+
+            IF  FS-ALUNOS EQUAL 35
+                OPEN OUTPUT ALUNOS
+                CLOSE       ALUNOS
+                OPEN I-O    ALUNOS
+            END-IF.
+
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  CLOSE IMPORTACAO
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO CATALOGO DE CURSOS (SOMENTE LEITURA) -----
+            OPEN INPUT CURSOS.
+
+            IF  FS-CURSOS EQUAL 35
+                OPEN OUTPUT CURSOS
+                CLOSE       CURSOS
+                OPEN INPUT  CURSOS
+            END-IF.
+
+            IF  FS-CURSOS NOT EQUAL 0
+                EVALUATE FS-CURSOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  CLOSE IMPORTACAO
+                  CLOSE ALUNOS
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DA TRILHA DE AUDITORIA (ACRESCENTA AO FIM) --
+            OPEN EXTEND AUDITORIA.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA NA PRIMEIRA GRAVACAO -------
+            IF  FS-AUDITORIA EQUAL 35
+                OPEN OUTPUT AUDITORIA
+                CLOSE       AUDITORIA
+                OPEN EXTEND AUDITORIA
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+           READ IMPORTACAO.
+
+           PERFORM UNTIL FS-IMPORTACAO NOT EQUAL ZEROS
+
+               PERFORM 0210-TRATAR-LINHA
+
+               READ IMPORTACAO
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-TRATAR-LINHA                                       SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE SPACES                        TO WRK-CAMPO-DADOS
+
+           UNSTRING ARQ-LINHA-IMPORT  DELIMITED BY ","
+               INTO WRK-CAMPO-RM, WRK-CAMPO-NOMEALUNO,
+                    WRK-CAMPO-CURSO, WRK-CAMPO-SEMESTRE,
+                    WRK-CAMPO-MENSALIDADE, WRK-CAMPO-CPF,
+                    WRK-CAMPO-TELEFONE, WRK-CAMPO-EMAIL,
+                    WRK-CAMPO-CAMPUS
+           END-UNSTRING.
+
+      *--------------- AREA DE VERIFICACAO DE CAMPOS --------------------
+           IF  WRK-CAMPO-RM        EQUAL SPACES
+           OR  WRK-CAMPO-NOMEALUNO EQUAL SPACES
+           OR  WRK-CAMPO-CURSO     EQUAL SPACES
+           OR  WRK-CAMPO-SEMESTRE  EQUAL SPACES
+           OR  WRK-CAMPO-MENSALIDADE EQUAL SPACES
+           OR  WRK-CAMPO-CPF       EQUAL SPACES
+           OR  WRK-CAMPO-TELEFONE  EQUAL SPACES
+           OR  WRK-CAMPO-EMAIL     EQUAL SPACES
+           OR  WRK-CAMPO-CAMPUS    EQUAL SPACES
+               ADD 1                         TO WRK-QTD-REJEITADOS
+               GO TO 0210-TRATAR-LINHA-99-FIM
+           END-IF.
+
+      *--------------- VERIFICAR O DIGITO VERIFICADOR DO CPF ------------
+           CALL "PROGVCPF" USING WRK-CAMPO-CPF, WRK-CPF-VALIDO.
+
+           IF  WRK-CPF-VALIDO      NOT EQUAL "S"
+               ADD 1                         TO WRK-QTD-REJEITADOS
+               GO TO 0210-TRATAR-LINHA-99-FIM
+           END-IF.
+
+      *--------------- VERIFICAR SE O CURSO EXISTE NO CATALOGO ----------
+           MOVE WRK-CAMPO-CURSO                TO ARQ-CURSO-COD
+           READ CURSOS KEY IS ARQ-CURSO-COD
+               INVALID KEY
+                   ADD 1                      TO WRK-QTD-REJEITADOS
+                   GO TO 0210-TRATAR-LINHA-99-FIM
+           END-READ.
+
+      *--------------- CONVERTER O VALOR DA MENSALIDADE -----------------
+           MOVE FUNCTION NUMVAL(WRK-CAMPO-MENSALIDADE)
+                                              TO WRK-TEMP-MENSALIDADE.
+
+      *--------------- AREA DE CONTROLE DE VAGAS (CAPACIDADE) -----------
+           MOVE ARQ-CURSO-VAGAS               TO WRK-TEMP-VAGAS
+           MOVE "ATIVO"                       TO WRK-TEMP-STATUS-ALUNO
+
+           IF WRK-TEMP-VAGAS NOT EQUAL ZEROS
+               PERFORM 0220-CONTAR-MATRICULADOS
+               IF WRK-QTD-MATRICULADOS NOT LESS WRK-TEMP-VAGAS
+                   MOVE "ESPERA"              TO WRK-TEMP-STATUS-ALUNO
+               END-IF
+           END-IF.
+
+      *--------------------- AREA DE GRAVACAO ----------------------------
+           MOVE WRK-CAMPO-RM                  TO ARQ-RM
+           MOVE WRK-CAMPO-NOMEALUNO           TO ARQ-NOMEALUNO
+           MOVE WRK-CAMPO-CURSO               TO ARQ-CURSO
+           MOVE WRK-CAMPO-SEMESTRE            TO ARQ-SEMESTRE
+           MOVE WRK-TEMP-MENSALIDADE          TO ARQ-MENSALIDADE
+           MOVE WRK-TEMP-STATUS-ALUNO         TO ARQ-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:8)    TO ARQ-DATA-MATRICULA
+           MOVE WRK-CAMPO-CPF                 TO ARQ-CPF
+           MOVE WRK-CAMPO-TELEFONE            TO ARQ-TELEFONE
+           MOVE WRK-CAMPO-EMAIL               TO ARQ-EMAIL
+           MOVE WRK-CAMPO-CAMPUS              TO ARQ-CAMPUS
+           MOVE SPACES                        TO ARQ-OBSERVACOES
+           MOVE SPACES                        TO ARQ-MOTIVO-DESIST
+           MOVE SPACES                        TO ARQ-DATA-DESISTENCIA
+
+           WRITE ARQ-DADOS
+               INVALID KEY
+                   ADD 1                      TO WRK-QTD-REJEITADOS
+               NOT INVALID KEY
+                   ADD 1                      TO WRK-QTD-IMPORTADOS
+                   MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+                   MOVE WRK-DATA-HORA(1:14)   TO ARQ-AUD-DATAHORA
+                   MOVE "PROGIMP"             TO ARQ-AUD-PROGRAMA
+                   MOVE "INCLUSAO"            TO ARQ-AUD-OPERACAO
+                   MOVE ARQ-RM                TO ARQ-AUD-RM
+                   MOVE ARQ-NOMEALUNO         TO ARQ-AUD-NOMEALUNO
+                   WRITE ARQ-DADOS-AUDITORIA
+           END-WRITE.
+
+      *-----------------------------------------------------------------
+       0210-TRATAR-LINHA-99-FIM                                SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0220-CONTAR-MATRICULADOS                                SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE ZEROS                          TO WRK-QTD-MATRICULADOS
+           MOVE LOW-VALUES                     TO ARQ-RM
+
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0220-CONTAR-MATRICULADOS-99-FIM
+           END-START.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0220-CONTAR-MATRICULADOS-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               IF  ARQ-CURSO  EQUAL WRK-CAMPO-CURSO
+               AND ARQ-STATUS EQUAL "ATIVO"
+                   ADD 1                       TO WRK-QTD-MATRICULADOS
+               END-IF
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9                  TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0220-CONTAR-MATRICULADOS-99-FIM                         SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+             CLOSE  IMPORTACAO.
+             CLOSE  ALUNOS.
+             CLOSE  CURSOS.
+             CLOSE  AUDITORIA.
+
+             DISPLAY SCR-TELA
+             DISPLAY SCR-RESULTADO
+             MOVE SPACES                      TO WRK-MSG
+             PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
