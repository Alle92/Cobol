@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKNOTA
+      *---- DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO NOTAS (LANCAMENTO
+      *----               DE NOTAS POR DISCIPLINA DOS ALUNOS CADASTRADOS
+      *----               EM ALUNOS.dat)
+      *-----------------------------------------------------------------
+       01  ARQ-DADOS-NOTA.
+           05 ARQ-NOTA-NUMERO           PIC 9(08).
+           05 ARQ-NOTA-RM                PIC X(04).
+           05 ARQ-NOTA-DISCIPLINA        PIC X(15).
+           05 ARQ-NOTA-VALOR             PIC 9(02)V99.
+      *--- ARQ-NOTA-DATA GUARDADO COMO AAAAMMDD (ORDENAVEL POR FAIXA)
+           05 ARQ-NOTA-DATA              PIC X(08).
