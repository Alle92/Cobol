@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKAUDIT
+      *---- DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO AUDITORIA
+      *---- OBS        : UMA LINHA POR GRAVACAO/ALTERACAO/EXCLUSAO
+      *----               EFETUADA EM ALUNOS.dat, PARA TRILHA DE AUDITORIA
+      *-----------------------------------------------------------------
+       01  ARQ-DADOS-AUDITORIA.
+           05 ARQ-AUD-DATAHORA          PIC X(14).
+           05 ARQ-AUD-PROGRAMA          PIC X(08).
+           05 ARQ-AUD-OPERACAO          PIC X(10).
+           05 ARQ-AUD-RM                PIC X(04).
+           05 ARQ-AUD-NOMEALUNO         PIC X(20).
