@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKOPLOG
+      *---- DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO OPLOG
+      *---- OBS        : UMA LINHA POR EXECUCAO DE ROTINA DE RELATORIO,
+      *----               PARA TRILHA DAS GERACOES DE RELATORIO
+      *-----------------------------------------------------------------
+       01  ARQ-DADOS-OPLOG.
+           05 ARQ-LOG-DATAHORA          PIC X(14).
+           05 ARQ-LOG-PROGRAMA          PIC X(08).
+           05 ARQ-LOG-RELATORIO         PIC X(30).
+           05 ARQ-LOG-QTDREGISTROS      PIC 9(06).
+           05 ARQ-LOG-ARQUIVOGERADO     PIC X(80).
+           05 ARQ-LOG-OPERADOR          PIC X(08).
