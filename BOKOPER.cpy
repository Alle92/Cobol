@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKOPER
+      *---- DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO OPERADORES
+      *----               (OPERADORES HABILITADOS A ACESSAR O SISTEMA,
+      *----               USADO PELA TELA DE LOGIN E PELA TRILHA DE
+      *----               AUDITORIA DO OPLOG)
+      *-----------------------------------------------------------------
+       01  ARQ-DADOS-OPERADOR.
+           05 ARQ-OPER-ID               PIC X(08).
+           05 ARQ-OPER-NOME             PIC X(30).
+           05 ARQ-OPER-PIN              PIC X(04).
