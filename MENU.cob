@@ -18,13 +18,37 @@
        CONFIGURATION                                           SECTION.
       *-----------------------------------------------------------------
 
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT OPERADORES ASSIGN TO WRK-PATH-OPERADORES
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-OPER-ID
+                  FILE STATUS IS FS-OPERADORES.
+
       *-----------------------------------------------------------------
        DATA                                                    DIVISION.
       *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  OPERADORES.
+       COPY "BOKOPER".
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                                         SECTION.
       *-----------------------------------------------------------------
 
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
       *-------------------- VARIAVEIS DE APOIO -------------------------
 
        COPY "APOIO".
@@ -35,6 +59,17 @@
            05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
            05 WRK-OPCAO                        PIC X(01).
 
+      *------------- VARIAVEIS DE STATUS --------------------------------
+       77  FS-OPERADORES                       PIC 9(02).
+
+      *------------- VARIAVEIS DE CONTROLE DE ACESSO (LOGIN/PIN) --------
+       01  WRK-LOGIN.
+           05 WRK-OPER-ID-DIGITADO             PIC X(08) VALUE SPACES.
+           05 WRK-PIN-DIGITADO                 PIC X(04) VALUE SPACES.
+           05 WRK-OPERADOR-LOGADO              PIC X(08) VALUE SPACES.
+           05 WRK-ACESSO-OK                    PIC X(01) VALUE "N".
+           05 WRK-TENTATIVAS                   PIC 9(01) VALUE ZEROS.
+
       *-----------------------------------------------------------------
        SCREEN                                                  SECTION.
       *-----------------------------------------------------------------
@@ -45,6 +80,16 @@
            05 LINE  01 COLUMN 32 VALUE "SISTEMA DE CONTROLE"
                   BACKGROUND-COLOR 3.
 
+       01  SCR-LOGIN.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 32 VALUE "SISTEMA DE CONTROLE"
+                  BACKGROUND-COLOR 3.
+           05 LINE  09 COLUMN 29 VALUE "OPERADOR................: ".
+           05 LINE  09 COLUMN 56 USING WRK-OPER-ID-DIGITADO.
+           05 LINE  10 COLUMN 29 VALUE "DIGITE O PIN DE ACESSO..: ".
+           05 LINE  10 COLUMN 56 USING WRK-PIN-DIGITADO.
+
        01  SCR-MENU.
            05 LINE  07 COLUMN 30 VALUE "1 - CADASTRO".
            05 LINE  08 COLUMN 30 VALUE "2 - CONSULTA POR CODIGO".
@@ -52,25 +97,99 @@
            05 LINE  10 COLUMN 30 VALUE "4 - RELATORIO POR DISCIPLINA".
            05 LINE  11 COLUMN 30 VALUE "5 - RELATORIO GERAL ARQUIVO".
            05 LINE  12 COLUMN 30 VALUE "6 - SAIR".
-           05 LINE  15 COLUMN 29 VALUE "ENTRE COM A OPCAO : ".
-           05 LINE  15 COLUMN 48 USING WRK-OPCAO.
+           05 LINE  13 COLUMN 30 VALUE "7 - ALTERAR CADASTRO".
+           05 LINE  14 COLUMN 30 VALUE "8 - EXCLUIR CADASTRO".
+           05 LINE  15 COLUMN 30 VALUE "9 - CADASTRO DE CURSOS".
+           05 LINE  16 COLUMN 30 VALUE "A - IMPORTACAO EM LOTE".
+           05 LINE  17 COLUMN 30 VALUE "B - REAJUSTE DE MENSALIDADE".
+           05 LINE  18 COLUMN 30 VALUE "C - REGISTRO DE PAGAMENTO".
+           05 LINE  19 COLUMN 30 VALUE "D - CALCULO DE MULTA".
+           05 LINE  20 COLUMN 30 VALUE "E - RELATORIO CURSO X SEMESTRE".
+           05 LINE  21 COLUMN 30 VALUE "F - RELATORIO DE CONTATOS".
+           05 LINE  22 COLUMN 30 VALUE "G - LANCAMENTO DE NOTA".
+           05 LINE  23 COLUMN 30 VALUE "H - RELATORIO DE MEDIA GERAL".
+           05 LINE  24 COLUMN 30 VALUE "I - CADASTRO DE SEMESTRES".
+           05 LINE  25 COLUMN 30 VALUE "J - REGISTRO DE DESISTENCIA".
+           05 LINE  26 COLUMN 30 VALUE "K - TRANSFERENCIA DE CURSO".
+           05 LINE  27 COLUMN 29 VALUE "ENTRE COM A OPCAO : ".
+           05 LINE  27 COLUMN 48 USING WRK-OPCAO.
 
        01  SCR-RODAPE.
-           05 LINE  22 COLUMN 9  VALUE "<<< APERTE ENTER >>> "
+           05 LINE  28 COLUMN 9  VALUE "<<< APERTE ENTER >>> "
                               BACKGROUND-COLOR 2.
-           05 LINE  23 COLUMN 9  VALUE "STATUS : "
+           05 LINE  29 COLUMN 9  VALUE "STATUS : "
                               BACKGROUND-COLOR 4.
-           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
-           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+           05 LINE  29 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  29 COLUMN 45 USING WRK-SEGURATELA.
 
       *-----------------------------------------------------------------
        PROCEDURE                                               DIVISION.
       *-----------------------------------------------------------------
 
+      *-----------------------------------------------------------------
+       0050-VALIDAR-ACESSO                                     SECTION.
+      *-----------------------------------------------------------------
+
+      *----------- ABERTURA DO ARQUIVO DE OPERADORES --------------------
+           OPEN I-O OPERADORES.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA E SEMEIA O OPERADOR PADRAO -
+           IF  FS-OPERADORES EQUAL 35
+               OPEN OUTPUT OPERADORES
+               MOVE "ADMIN"                  TO ARQ-OPER-ID
+               MOVE "ADMINISTRADOR"          TO ARQ-OPER-NOME
+               MOVE "1234"                   TO ARQ-OPER-PIN
+               WRITE ARQ-DADOS-OPERADOR
+               CLOSE       OPERADORES
+               OPEN I-O   OPERADORES
+           END-IF.
+
+           PERFORM UNTIL WRK-ACESSO-OK EQUAL "S"
+                      OR WRK-TENTATIVAS  EQUAL 3
+
+              DISPLAY SCR-LOGIN
+              ACCEPT  SCR-LOGIN
+              ADD 1                          TO WRK-TENTATIVAS
+
+              MOVE WRK-OPER-ID-DIGITADO      TO ARQ-OPER-ID
+
+              READ OPERADORES
+                  INVALID KEY
+                      MOVE WRK-MSG-OPER-INVALIDO TO WRK-MSG
+                      PERFORM 0900-MOSTRA
+                  NOT INVALID KEY
+                      IF  ARQ-OPER-PIN NOT EQUAL WRK-PIN-DIGITADO
+                          MOVE WRK-MSG-OPER-INVALIDO TO WRK-MSG
+                          PERFORM 0900-MOSTRA
+                      ELSE
+                          MOVE ARQ-OPER-ID    TO WRK-OPERADOR-LOGADO
+                          MOVE "S"            TO WRK-ACESSO-OK
+                      END-IF
+              END-READ
+
+           END-PERFORM.
+
+           CLOSE OPERADORES.
+
+           IF  WRK-ACESSO-OK NOT EQUAL "S"
+               MOVE WRK-MSG-ACESSO-NEGADO    TO WRK-MSG
+               PERFORM 0900-MOSTRA
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0050-VALIDAR-ACESSO-99-FIM                              SECTION.
+      *-----------------------------------------------------------------
+
       *-----------------------------------------------------------------
        0001-PRINCIPAL                                          SECTION.
       *-----------------------------------------------------------------
 
+           PERFORM 0050-VALIDAR-ACESSO.
+
+           IF  WRK-ACESSO-OK NOT EQUAL "S"
+               STOP RUN
+           END-IF.
+
            PERFORM UNTIL WRK-OPCAO EQUAL 6
               DISPLAY SCR-TELA
               ACCEPT  SCR-MENU
@@ -90,17 +209,84 @@
                     MOVE SPACES               TO WRK-OPCAO
 
                 WHEN 4
-                    CALL "PROGREL1"
+                    CALL "PROGREL1" USING WRK-OPERADOR-LOGADO
                     MOVE SPACES               TO WRK-OPCAO
 
                 WHEN 5
-                    CALL "PROGREL2"
+                    CALL "PROGREL2" USING WRK-OPERADOR-LOGADO
                     MOVE SPACES               TO WRK-OPCAO
 
                 WHEN 6
                     MOVE WRK-MSG-OPCAO-AGRD   TO WRK-MSG
                     PERFORM 0900-MOSTRA
 
+                WHEN 7
+                    CALL "PROGALT"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN 8
+                    CALL "PROGDEL"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN 9
+                    CALL "PROGCCAD"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "A"
+                WHEN "a"
+                    CALL "PROGIMP"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "B"
+                WHEN "b"
+                    CALL "PROGREPR"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "C"
+                WHEN "c"
+                    CALL "PROGPAG"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "D"
+                WHEN "d"
+                    CALL "PROGMULT" USING WRK-OPERADOR-LOGADO
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "E"
+                WHEN "e"
+                    CALL "PROGREL3" USING WRK-OPERADOR-LOGADO
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "F"
+                WHEN "f"
+                    CALL "PROGREL4" USING WRK-OPERADOR-LOGADO
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "G"
+                WHEN "g"
+                    CALL "PROGNOTA"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "H"
+                WHEN "h"
+                    CALL "PROGREL5" USING WRK-OPERADOR-LOGADO
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "I"
+                WHEN "i"
+                    CALL "PROGSCAD"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "J"
+                WHEN "j"
+                    CALL "PROGDESI"
+                    MOVE SPACES               TO WRK-OPCAO
+
+                WHEN "K"
+                WHEN "k"
+                    CALL "PROGTRANS"
+                    MOVE SPACES               TO WRK-OPCAO
+
                 WHEN OTHER
                     MOVE WRK-MSG-OPCAO-ERRO   TO WRK-MSG
                     PERFORM 0900-MOSTRA
