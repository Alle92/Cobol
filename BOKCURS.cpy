@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKCURS
+      *---- DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO CURSOS (CATALOGO
+      *----               DE CURSOS OFERECIDOS PELA INSTITUICAO)
+      *-----------------------------------------------------------------
+       01  ARQ-DADOS-CURSO.
+           05 ARQ-CURSO-COD             PIC X(15).
+           05 ARQ-CURSO-DESC            PIC X(30).
+           05 ARQ-CURSO-VAGAS           PIC 9(04).
