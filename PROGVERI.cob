@@ -0,0 +1,172 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGVERI.
+      *-----------------------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 06/04/2024
+      *--- OBJETIVOS: VERIFICAR SE O RM INFORMADO JA ESTA CADASTRADO
+      *----    NO ARQUIVO ALUNOS, OU SE O MESMO ALUNO (NOME + CURSO)
+      *----    JA ESTA MATRICULADO SOB OUTRO RM.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *----
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+
+      *-----------------------------------------------------------------
+       LINKAGE                                                 SECTION.
+      *-----------------------------------------------------------------
+
+       01  LNK-TEMP-RM                  PIC X(04).
+       01  LNK-TEMP-NOMEALUNO           PIC X(20).
+       01  LNK-TEMP-CURSO               PIC X(15).
+       01  LNK-VERIFICAR                PIC 9(01).
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION
+       USING LNK-TEMP-RM, LNK-TEMP-NOMEALUNO, LNK-TEMP-CURSO,
+             LNK-VERIFICAR.
+      *-----------------------------------------------------------------
+
+       0001-PRINCIPAL                                          SECTION.
+
+            MOVE ZEROS                         TO LNK-VERIFICAR
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+      *----------- ABERTURA DO ARQUIVO
+            OPEN INPUT  ALUNOS.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *------ ARQUIVO NAO EXISTE, LOGO NAO HA REGISTRO DUPLICADO --------
+           IF  FS-ALUNOS NOT EQUAL 0
+               MOVE ZEROS                      TO LNK-VERIFICAR
+               GO TO 0200-PROCESSAR-99-FIM
+           END-IF.
+
+      *-------------------- AREA DE LEITURA (DIRETA PELA CHAVE) --------
+           MOVE LNK-TEMP-RM                    TO ARQ-RM
+
+           READ ALUNOS KEY IS ARQ-RM
+               INVALID KEY
+                   MOVE ZEROS                  TO LNK-VERIFICAR
+               NOT INVALID KEY
+                   MOVE 1                      TO LNK-VERIFICAR
+           END-READ.
+
+      *---------- RM LIVRE: VERIFICA SE O MESMO ALUNO (NOME + CURSO) ---
+      *---------- JA ESTA MATRICULADO SOB OUTRO RM ----------------------
+           IF  LNK-VERIFICAR EQUAL ZEROS
+               PERFORM 0210-VERIFICAR-DUPLICIDADE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-VERIFICAR-DUPLICIDADE                              SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE LOW-VALUES                     TO ARQ-RM
+
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0210-VERIFICAR-DUPLICIDADE-99-FIM
+           END-START.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0210-VERIFICAR-DUPLICIDADE-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               IF  ARQ-NOMEALUNO EQUAL LNK-TEMP-NOMEALUNO
+               AND ARQ-CURSO     EQUAL LNK-TEMP-CURSO
+                   MOVE 2                      TO LNK-VERIFICAR
+                   GO TO 0210-VERIFICAR-DUPLICIDADE-99-FIM
+               END-IF
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9                  TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0210-VERIFICAR-DUPLICIDADE-99-FIM                       SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+             CLOSE  ALUNOS.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
