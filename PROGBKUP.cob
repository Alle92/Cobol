@@ -0,0 +1,190 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGBKUP.
+      *-----------------------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: GERAR UMA COPIA DE SEGURANCA DO ARQUIVO ALUNOS.dat
+      *----    ANTES DA EXECUCAO DE RELATORIOS OU ROTINAS EM LOTE, PARA
+      *----    PERMITIR RESTAURACAO EM CASO DE FALHA DURANTE A ROTINA.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *---- BACKUP            O              ----
+      *----
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT BACKUP ASSIGN TO WRK-PATH-BACKUP
+                  FILE STATUS IS FS-BACKUP.
+
+           SELECT OPLOG  ASSIGN TO WRK-PATH-OPLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OPLOG.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+      *-------------------- AREA DA COPIA DE SEGURANCA -----------------
+       FD  BACKUP.
+
+       01  ARQ-BACKUP                   PIC X(231).
+
+       FD  OPLOG.
+       COPY "BOKOPLOG".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-BACKUP                    PIC 9(02).
+       77  FS-OPLOG                     PIC 9(02).
+
+      *------------- VARIAVEL DO NOME DO ARQUIVO DE BACKUP
+       77  WRK-PATH-BACKUP              PIC X(80).
+       77  WRK-DATA-HORA                PIC X(21).
+       77  WRK-QTD-COPIADOS             PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+
+       0001-PRINCIPAL                                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+            OPEN INPUT  ALUNOS.
+
+      *------ ARQUIVO NAO EXISTE: NADA A FAZER COPIA -------------------
+            IF  FS-ALUNOS NOT EQUAL 0
+                GO TO 0100-INICIALIZAR-99-FIM
+            END-IF.
+
+      *------------- MONTA NOME DO ARQUIVO COM DATA/HORA DA GERACAO ----
+            MOVE FUNCTION CURRENT-DATE     TO WRK-DATA-HORA
+            STRING FUNCTION TRIM(WRK-PATH-BASE) "ALUNOS_BACKUP_"
+                   WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6)
+                   ".dat"
+                   DELIMITED BY SIZE INTO WRK-PATH-BACKUP
+
+            OPEN OUTPUT BACKUP.
+
+      *----------- ABERTURA DO REGISTRO DE OPERACOES ---------------
+            OPEN EXTEND OPLOG.
+
+            IF  FS-OPLOG EQUAL 35
+                OPEN OUTPUT OPLOG
+                CLOSE       OPLOG
+                OPEN EXTEND OPLOG
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *------ ARQUIVO NAO EXISTE: NADA A COPIAR -------------------------
+           IF  FS-ALUNOS NOT EQUAL 0
+               GO TO 0200-PROCESSAR-99-FIM
+           END-IF.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   MOVE 9                  TO FS-ALUNOS
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               MOVE ARQ-DADOS              TO ARQ-BACKUP
+               WRITE ARQ-BACKUP
+               ADD 1                       TO WRK-QTD-COPIADOS
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9              TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+           IF  FS-ALUNOS EQUAL ZEROS OR FS-ALUNOS EQUAL 9
+               CLOSE ALUNOS
+           END-IF.
+
+           IF  FS-BACKUP EQUAL ZEROS
+      *----------- REGISTRA A EXECUCAO NO OPLOG PARA PERMITIR A
+      *----------- RECONCILIACAO POSTERIOR DO TOTAL DE REGISTROS -------
+               MOVE WRK-DATA-HORA(1:14)        TO ARQ-LOG-DATAHORA
+               MOVE "PROGBKUP"                 TO ARQ-LOG-PROGRAMA
+               MOVE "COPIA DE SEGURANCA ALUNOS" TO ARQ-LOG-RELATORIO
+               MOVE WRK-QTD-COPIADOS           TO ARQ-LOG-QTDREGISTROS
+               MOVE WRK-PATH-BACKUP            TO ARQ-LOG-ARQUIVOGERADO
+               MOVE "SISTEMA "                 TO ARQ-LOG-OPERADOR
+               WRITE ARQ-DADOS-OPLOG
+               CLOSE BACKUP
+           END-IF.
+
+           IF  FS-OPLOG EQUAL ZEROS
+               CLOSE OPLOG
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
