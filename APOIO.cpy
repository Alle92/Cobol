@@ -42,3 +42,53 @@
                                  VALUE "MENSALIDADE SEM VALOR".
            05 WRK-MSG-CURSO-NAOENCONT   PIC X(40)
                                  VALUE "CURSO NAO ENCONTRADO".
+           05 WRK-MSG-SEM-NAOENCONT     PIC X(40)
+                                 VALUE "SEMESTRE NAO ENCONTRADO".
+           05 WRK-MSG-ALUNO-DUPLICADO   PIC X(40)
+                                 VALUE "ALUNO JA MATRICULADO NO CURSO".
+           05 WRK-MSG-STATUS-INVAL      PIC X(40)
+                                 VALUE "STATUS INVALIDO".
+           05 WRK-MSG-CURSO-LOTADO      PIC X(40)
+                                 VALUE "CURSO LOTADO - ALUNO EM ESPERA".
+           05 WRK-MSG-FS-NAOENCONT      PIC X(40)
+                                 VALUE "ARQUIVO NAO ENCONTRADO".
+           05 WRK-MSG-FS-PERMISSAO      PIC X(40)
+                                 VALUE "ACESSO NEGADO AO ARQUIVO".
+           05 WRK-MSG-FS-INCONSIST      PIC X(40)
+                                 VALUE "ARQUIVO COM LAYOUT INVALIDO".
+           05 WRK-MSG-PIN-INVALIDO      PIC X(40)
+                                 VALUE "PIN INVALIDO".
+           05 WRK-MSG-ACESSO-NEGADO     PIC X(40)
+                                 VALUE "ACESSO NEGADO - ENCERRANDO".
+           05 WRK-MSG-FORMA-INC         PIC X(40)
+                                 VALUE "FORMA DE PAGTO SEM REGISTRO".
+           05 WRK-MSG-PAG-REGISTRADO    PIC X(40)
+                                 VALUE "PAGAMENTO REGISTRADO".
+           05 WRK-CPF-INC               PIC X(40)
+                                 VALUE "CPF SEM REGISTRO".
+           05 WRK-MSG-CPF-INVAL         PIC X(40)
+                                 VALUE "CPF INVALIDO".
+           05 WRK-TEL-INC               PIC X(40)
+                                 VALUE "TELEFONE SEM REGISTRO".
+           05 WRK-EMAIL-INC             PIC X(40)
+                                 VALUE "EMAIL SEM REGISTRO".
+           05 WRK-DISC-INC              PIC X(40)
+                                 VALUE "DISCIPLINA SEM REGISTRO".
+           05 WRK-NOTA-INVAL            PIC X(40)
+                                 VALUE "NOTA INVALIDA (0 A 10)".
+           05 WRK-MSG-NOTA-REGISTRADA   PIC X(40)
+                                 VALUE "NOTA REGISTRADA".
+           05 WRK-CAMPUS-INC            PIC X(40)
+                                 VALUE "CAMPUS SEM REGISTRO".
+           05 WRK-MSG-REG-BLOQUEADO     PIC X(40)
+                                 VALUE "REGISTRO EM USO, TENTE DE NOVO".
+           05 WRK-MOTIVO-INC            PIC X(40)
+                                 VALUE "MOTIVO SEM REGISTRO".
+           05 WRK-MSG-MOTIVO-INVAL      PIC X(40)
+                                 VALUE "MOTIVO INVALIDO".
+           05 WRK-MSG-ALUNO-DESISTENTE  PIC X(40)
+                                 VALUE "ALUNO JA ESTA DESISTENTE".
+           05 WRK-MSG-CURSO-IGUAL       PIC X(40)
+                                 VALUE "NOVO CURSO IGUAL AO ATUAL".
+           05 WRK-MSG-OPER-INVALIDO     PIC X(40)
+                                 VALUE "OPERADOR OU PIN INVALIDO".
