@@ -1,153 +1,287 @@
-       IDENTIFICATION                                          DIVISION.
-       PROGRAM-ID. PROGRELD.
-      *-------------------------------------------------
-      *---- SOBRE O MODULO
-      *----
-      *--- AUTOR    : ALEXANDRE
-      *--- EMPRESA  : XPTO
-      *--- DATA     : 19/04/2024
-      *--- OBJETIVOS: GERAR O RELATORIO DOS ALUNOS DO CURSO DE
-      *---             DISCIPLINA
-      *---------------------------------------------------
-      *---------------------------------------------------
-      *---- DEFINICAO DE ARQUIVOS
-      *----
-      *---- ARQUIVO        TIPO I/O         BOOK
-      *---- ALUNOS            O             BOKALU
-      *---- DISCIPLINA        I              ---
-      *---------------------------------------------------
-
-      *-----------------------------------------------------------------
-       ENVIRONMENT                                             DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       CONFIGURATION                                           SECTION.
-      *-----------------------------------------------------------------
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                                            SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *-----------------------------------------------------------------
-*           SELECT ALUNOS  ASSIGN TO
-                      "C:\CURSOLOGICA\COBOL\Projeto FINAL\ALUNOS.dat"
-                  FILE STATUS IS FS-ALUNOS.
-            SELECT DISCIPLINA  ASSIGN TO
-                     "C:\CURSOLOGICA\COBOL\Projeto FINAL\DISCIPLINA.dat"
-                  FILE STATUS IS FS-DISCIPLINA.
-
-      *-----------------------------------------------------------------
-       DATA                                                    DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE                                                    SECTION.
-      *-----------------------------------------------------------------
-
-       FD  ALUNOS.
-       COPY "BOKALU".
-
-       FD  DISCIPLINA.
-       01  ARQ-RELDISCIPLINA                  PIC X(47).
-
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                                         SECTION.
-      *-----------------------------------------------------------------
-
-      *------------- VARIAVEIS DE STATUS
-       77  FS-ALUNOS                          PIC 9(02).
-       77  FS-DISCIPLINA                      PIC 9(02).
-
-      *-----------------------------------------------------------------
-       LINKAGE                                                  SECTION.
-      *-----------------------------------------------------------------
-
-       01  LNK-TEMP-CURSO                     PIC X(15).
-       01  LNK-FLAG-ENCONTRADO                PIC 9(01).
-
-
-      *-----------------------------------------------------------------
-       PROCEDURE                                                DIVISION
-       USING LNK-TEMP-CURSO, LNK-FLAG-ENCONTRADO.
-      *-----------------------------------------------------------------
-
-       0001-PRINCIPAL                          SECTION.
-
-            PERFORM 0100-INICIALIZAR.
-            PERFORM 0200-PROCESSAR.
-            PERFORM 0300-FINALIZAR.
-            GOBACK.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR                                        SECTION.
-      *-----------------------------------------------------------------
-
-      *----------------- AREA DE ABERTURA DE ARQUIVOS ------------------
-           OPEN INPUT ALUNOS.
-
-           IF  FS-ALUNOS NOT EQUAL ZEROS
-               CLOSE ALUNOS
-               GOBACK
-           END-IF.
-
-      *----------------- AREA DE ABERTURA DE ARQUIVOS ------------------
-           OPEN OUTPUT DISCIPLINA.
-
-           IF  FS-DISCIPLINA NOT EQUAL ZEROS
-               CLOSE DISCIPLINA
-               GOBACK
-           END-IF.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR-99-FIM                                 SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR                                          SECTION.
-      *-----------------------------------------------------------------
-
-      *-------------------- AREA DE LEITURA ----------------------------
-
-           READ ALUNOS.
-
-
-           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
-
-              IF LNK-TEMP-CURSO    EQUAL ARQ-CURSO
-
-                  MOVE  1                     TO LNK-FLAG-ENCONTRADO
-                  MOVE ARQ-DADOS              TO ARQ-RELDISCIPLINA
-                  WRITE ARQ-RELDISCIPLINA
-
-              END-IF
-
-           READ ALUNOS
-
-           END-PERFORM.
-
-           IF  LNK-FLAG-ENCONTRADO EQUAL 1
-               PERFORM 0300-FINALIZAR
-           END-IF.
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR                                          SECTION.
-      *-----------------------------------------------------------------
-
-      *--------------------- AREA DE FECHAMENTO DE ARQUIVOS ------------
-
-           CLOSE ALUNOS.
-
-           CLOSE DISCIPLINA.
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGRELD.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 19/04/2024
+      *--- OBJETIVOS: GERAR O RELATORIO DOS ALUNOS DO CURSO DE
+      *---             DISCIPLINA
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            O             BOKALU
+      *---- DISCIPLINA        I              ---
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+           SELECT DISCIPLINA  ASSIGN TO WRK-PATH-DISCIPLINA
+                  FILE STATUS IS FS-DISCIPLINA.
+           SELECT IMPRESSORA  ASSIGN TO WRK-PATH-IMPRESSORA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-IMPRESSORA.
+           SELECT OPLOG  ASSIGN TO WRK-PATH-OPLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OPLOG.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  DISCIPLINA.
+       01  ARQ-RELDISCIPLINA                  PIC X(231).
+
+       FD  IMPRESSORA.
+       01  ARQ-RELIMPRESSORA                  PIC X(231).
+
+       FD  OPLOG.
+       COPY "BOKOPLOG".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                          PIC 9(02).
+       77  FS-DISCIPLINA                      PIC 9(02).
+       77  FS-IMPRESSORA                      PIC 9(02).
+       77  FS-OPLOG                           PIC 9(02).
+
+      *------------- VARIAVEL DE WRK-APOIO ------------------------------
+       77  WRK-QTD-GRAVADOS                   PIC 9(04)  VALUE ZEROS.
+       77  WRK-TOTAL-MENSALIDADE              PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-DATA-HORA                      PIC X(21).
+       77  WRK-LINHA-REL                      PIC X(231) VALUE SPACES.
+
+      *------------- AREA DO NOME DO ARQUIVO (HISTORICO POR DATA) -------
+       01  WRK-PATH-DISCIPLINA                PIC X(80) VALUE SPACES.
+
+      *------------- AREA DO CABECALHO DO RELATORIO ---------------------
+       01  WRK-CABECALHO-REL.
+           05 FILLER                    PIC X(04) VALUE "RM".
+           05 FILLER                    PIC X(20) VALUE "NOME ALUNO".
+           05 FILLER                    PIC X(15) VALUE "CURSO".
+           05 FILLER                    PIC X(02) VALUE "SM".
+           05 FILLER                    PIC X(08) VALUE "MENSALID".
+           05 FILLER                    PIC X(10) VALUE "STATUS".
+           05 FILLER                    PIC X(08) VALUE "MATRICUL".
+
+      *------------- AREA DO TOTAL DO RELATORIO -------------------------
+       01  WRK-LINHA-TOTAL.
+           05 FILLER                    PIC X(17)
+                                         VALUE "TOTAL DE ALUNOS:".
+           05 WRK-TOTAL-QTD-ED          PIC ZZZ9.
+           05 FILLER                    PIC X(15)
+                                         VALUE "  SOMA MENS.: ".
+           05 WRK-TOTAL-MENS-ED         PIC Z(06)9,99.
+
+      *-----------------------------------------------------------------
+       LINKAGE                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  LNK-TEMP-CURSO                     PIC X(15).
+       01  LNK-FLAG-ENCONTRADO                PIC 9(01).
+       01  LNK-TEMP-SEMESTRE                  PIC X(02).
+       01  LNK-FLAG-DESTINO                   PIC X(01).
+       01  LNK-OPERADOR                       PIC X(08).
+
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                                DIVISION
+       USING LNK-TEMP-CURSO, LNK-FLAG-ENCONTRADO, LNK-TEMP-SEMESTRE,
+             LNK-FLAG-DESTINO, LNK-OPERADOR.
+      *-----------------------------------------------------------------
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO RELATORIO -----
+           CALL "PROGBKUP".
+
+      *----------------- AREA DE ABERTURA DE ARQUIVOS ------------------
+           OPEN INPUT ALUNOS.
+
+           IF  FS-ALUNOS NOT EQUAL ZEROS
+               CLOSE ALUNOS
+               GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE         TO WRK-DATA-HORA.
+
+      *----------- DESTINO IMPRESSORA: ABRE O DISPOSITIVO DE IMPRESSAO -
+           IF  LNK-FLAG-DESTINO EQUAL "I" OR LNK-FLAG-DESTINO EQUAL "i"
+
+               OPEN OUTPUT IMPRESSORA
+
+               IF  FS-IMPRESSORA NOT EQUAL ZEROS
+                   CLOSE IMPRESSORA
+                   GOBACK
+               END-IF
+
+           ELSE
+
+      *------------- MONTA NOME DO ARQUIVO COM DATA/HORA DA GERACAO -----
+               STRING FUNCTION TRIM(WRK-PATH-BASE) "DISCIPLINA_"
+                      WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6) ".dat"
+                      DELIMITED BY SIZE INTO WRK-PATH-DISCIPLINA
+
+               OPEN OUTPUT DISCIPLINA
+
+               IF  FS-DISCIPLINA NOT EQUAL ZEROS
+                   CLOSE DISCIPLINA
+                   GOBACK
+               END-IF
+
+           END-IF.
+
+      *----------- ABERTURA DO REGISTRO DE OPERACOES ---------------
+           OPEN EXTEND OPLOG.
+
+           IF  FS-OPLOG EQUAL 35
+               OPEN OUTPUT OPLOG
+               CLOSE       OPLOG
+               OPEN EXTEND OPLOG
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *-------------------- AREA DE CABECALHO DO RELATORIO --------------
+
+           MOVE WRK-CABECALHO-REL          TO WRK-LINHA-REL
+           PERFORM 0210-GRAVAR-LINHA.
+
+      *-------------------- AREA DE LEITURA ----------------------------
+
+           READ ALUNOS.
+
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+              IF LNK-TEMP-CURSO    EQUAL ARQ-CURSO
+              AND (LNK-TEMP-SEMESTRE EQUAL SPACES
+                   OR LNK-TEMP-SEMESTRE EQUAL ARQ-SEMESTRE)
+
+                  MOVE  1                     TO LNK-FLAG-ENCONTRADO
+                  MOVE ARQ-DADOS              TO WRK-LINHA-REL
+                  PERFORM 0210-GRAVAR-LINHA
+                  ADD 1                       TO WRK-QTD-GRAVADOS
+                  ADD ARQ-MENSALIDADE         TO WRK-TOTAL-MENSALIDADE
+
+              END-IF
+
+           READ ALUNOS
+
+           END-PERFORM.
+
+      *-------------------- AREA DE TOTALIZACAO --------------------------
+
+           MOVE WRK-QTD-GRAVADOS            TO WRK-TOTAL-QTD-ED
+           MOVE WRK-TOTAL-MENSALIDADE       TO WRK-TOTAL-MENS-ED
+           MOVE WRK-LINHA-TOTAL             TO WRK-LINHA-REL
+           PERFORM 0210-GRAVAR-LINHA.
+
+           IF  LNK-FLAG-ENCONTRADO EQUAL 1
+               MOVE WRK-DATA-HORA(1:14)     TO ARQ-LOG-DATAHORA
+               MOVE "PROGRELD"              TO ARQ-LOG-PROGRAMA
+               MOVE "RELATORIO POR DISCIPLINA" TO ARQ-LOG-RELATORIO
+               MOVE WRK-QTD-GRAVADOS        TO ARQ-LOG-QTDREGISTROS
+               IF  LNK-FLAG-DESTINO EQUAL "I" OR LNK-FLAG-DESTINO
+                                                  EQUAL "i"
+                   MOVE WRK-PATH-IMPRESSORA TO ARQ-LOG-ARQUIVOGERADO
+               ELSE
+                   MOVE WRK-PATH-DISCIPLINA TO ARQ-LOG-ARQUIVOGERADO
+               END-IF
+               MOVE LNK-OPERADOR            TO ARQ-LOG-OPERADOR
+               WRITE ARQ-DADOS-OPLOG
+               PERFORM 0300-FINALIZAR
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-GRAVAR-LINHA                                        SECTION.
+      *-----------------------------------------------------------------
+      *----------- GRAVA A LINHA MONTADA NO DESTINO ESCOLHIDO PELO -----
+      *----------- OPERADOR: ARQUIVO EM DISCO OU IMPRESSORA ------------
+
+           IF  LNK-FLAG-DESTINO EQUAL "I" OR LNK-FLAG-DESTINO EQUAL "i"
+               MOVE WRK-LINHA-REL          TO ARQ-RELIMPRESSORA
+               WRITE ARQ-RELIMPRESSORA
+           ELSE
+               MOVE WRK-LINHA-REL          TO ARQ-RELDISCIPLINA
+               WRITE ARQ-RELDISCIPLINA
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0210-GRAVAR-LINHA-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------------- AREA DE FECHAMENTO DE ARQUIVOS ------------
+
+           CLOSE ALUNOS.
+
+           IF  LNK-FLAG-DESTINO EQUAL "I" OR LNK-FLAG-DESTINO EQUAL "i"
+               CLOSE IMPRESSORA
+           ELSE
+               CLOSE DISCIPLINA
+           END-IF.
+
+           CLOSE OPLOG.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
