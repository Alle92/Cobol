@@ -0,0 +1,384 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGREL5.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: GERAR UM RELATORIO COM A MEDIA GERAL (MEDIA DAS
+      *----    NOTAS LANCADAS EM TODAS AS DISCIPLINAS) DE CADA ALUNO
+      *----    QUE POSSUA AO MENOS UMA NOTA REGISTRADA EM NOTAS.dat.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *---- NOTAS             I             BOKNOTA
+      *---- RELMEDIA          O              ----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT NOTAS  ASSIGN TO WRK-PATH-NOTAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARQ-NOTA-NUMERO
+                  FILE STATUS IS FS-NOTAS.
+
+           SELECT RELMEDIA ASSIGN TO WRK-PATH-RELMEDIA
+                  FILE STATUS IS FS-RELMEDIA.
+
+           SELECT SORTNOTA ASSIGN TO "SORTNOTA.TMP".
+
+           SELECT OPLOG  ASSIGN TO WRK-PATH-OPLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OPLOG.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  NOTAS.
+       COPY "BOKNOTA".
+
+      *-------------------- AREA DO RELATORIO DE MEDIAS ----------------
+       FD  RELMEDIA.
+
+       01  ARQ-RELMEDIA                 PIC X(100).
+
+      *-------------------- AREA DE ORDENACAO POR RM -------------------
+       SD  SORTNOTA.
+       01  SD-NOTA.
+           05 SD-NOTA-NUMERO            PIC 9(08).
+           05 SD-NOTA-RM                PIC X(04).
+           05 SD-NOTA-DISCIPLINA        PIC X(15).
+           05 SD-NOTA-VALOR             PIC 9(02)V99.
+           05 SD-NOTA-DATA              PIC X(08).
+
+       FD  OPLOG.
+       COPY "BOKOPLOG".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS -------------------------------
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-NOTAS                     PIC 9(02).
+       77  FS-RELMEDIA                  PIC 9(02).
+       77  FS-SORT                      PIC 9(02).
+       77  FS-OPLOG                     PIC 9(02).
+
+      *------------- VARIAVEL DO NOME DO ARQUIVO DO RELATORIO ----------
+       77  WRK-PATH-RELMEDIA            PIC X(80).
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+
+      *------------- VARIAVEIS DE TOTALIZACAO --------------------------
+       77  WRK-QTD-ALUNOS               PIC 9(04) VALUE ZEROS.
+
+      *------------- VARIAVEIS DE ACUMULACAO DA QUEBRA DE CONTROLE -----
+       77  WRK-RM-ANTERIOR              PIC X(04) VALUE SPACES.
+       77  WRK-SOMA-NOTAS               PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-QTD-NOTAS                PIC 9(04) VALUE ZEROS.
+       77  WRK-MEDIA                    PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-FLAG-ENCONTRADO          PIC 9(01) VALUE ZEROS.
+
+      *------------- AREA DE MONTAGEM DA LINHA DO RELATORIO ------------
+       01  WRK-LINHA-REL.
+           05 WRK-LINHA-RM              PIC X(04).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 WRK-LINHA-NOME            PIC X(20).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 WRK-LINHA-QTD-ED          PIC ZZZ9.
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 WRK-LINHA-MEDIA-ED        PIC Z9,99.
+
+      *-----------------------------------------------------------------
+       LINKAGE                                                  SECTION.
+      *-----------------------------------------------------------------
+       01  LNK-OPERADOR                       PIC X(08).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 25 VALUE
+                  "RELATORIO DE MEDIA GERAL DOS ALUNOS"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-RESULTADO.
+           05 LINE  10 COLUMN 30 VALUE "ALUNOS NO RELATORIO..".
+           05 LINE  10 COLUMN 55 FROM  WRK-QTD-ALUNOS.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION
+       USING LNK-OPERADOR.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO RELATORIO ----
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO ARQUIVO DE ALUNOS -----------------------
+            OPEN INPUT  ALUNOS.
+
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO ARQUIVO DE NOTAS (APENAS PARA CONFERIR
+      *----------- EXISTENCIA; O SORT ABRE E FECHA NOTAS POR CONTA
+      *----------- PROPRIA) ----------------------------------------
+            OPEN INPUT NOTAS.
+
+            IF  FS-NOTAS EQUAL 35
+                CLOSE NOTAS
+                OPEN OUTPUT NOTAS
+                CLOSE       NOTAS
+                OPEN INPUT  NOTAS
+            END-IF.
+
+            IF  FS-NOTAS NOT EQUAL 0
+                EVALUATE FS-NOTAS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  CLOSE ALUNOS
+                  GOBACK
+            END-IF.
+
+            CLOSE NOTAS.
+
+      *----------- ABERTURA DO REGISTRO DE OPERACOES ---------------
+            OPEN EXTEND OPLOG.
+
+            IF  FS-OPLOG EQUAL 35
+                OPEN OUTPUT OPLOG
+                CLOSE       OPLOG
+                OPEN EXTEND OPLOG
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- MONTA NOME DO ARQUIVO COM DATA/HORA DA GERACAO ----
+           MOVE FUNCTION CURRENT-DATE          TO WRK-DATA-HORA
+           STRING FUNCTION TRIM(WRK-PATH-BASE) "RELMEDIA_"
+                  WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6)
+                  ".dat"
+                  DELIMITED BY SIZE INTO WRK-PATH-RELMEDIA
+
+           OPEN OUTPUT RELMEDIA.
+
+           STRING "RM   NOME ALUNO          QTD  MEDIA"
+                  DELIMITED BY SIZE INTO ARQ-RELMEDIA
+           WRITE ARQ-RELMEDIA.
+
+      *-------------------- AREA DE ORDENACAO E QUEBRA DE CONTROLE -----
+           SORT SORTNOTA
+               ON ASCENDING KEY SD-NOTA-RM
+               USING NOTAS
+               OUTPUT PROCEDURE 0210-GRAVAR-MEDIAS.
+
+           CLOSE RELMEDIA.
+
+           MOVE WRK-DATA-HORA(1:14)            TO ARQ-LOG-DATAHORA
+           MOVE "PROGREL5"                     TO ARQ-LOG-PROGRAMA
+           MOVE "RELATORIO DE MEDIA GERAL"      TO ARQ-LOG-RELATORIO
+           MOVE WRK-QTD-ALUNOS                  TO ARQ-LOG-QTDREGISTROS
+           MOVE WRK-PATH-RELMEDIA              TO ARQ-LOG-ARQUIVOGERADO
+           MOVE LNK-OPERADOR                   TO ARQ-LOG-OPERADOR
+           WRITE ARQ-DADOS-OPLOG.
+
+           DISPLAY SCR-TELA
+           DISPLAY SCR-RESULTADO
+           MOVE WRK-REGISTRO                  TO WRK-MSG
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-GRAVAR-MEDIAS                                      SECTION.
+      *-----------------------------------------------------------------
+           RETURN SORTNOTA
+               AT END
+                   GO TO 0210-GRAVAR-MEDIAS-99-FIM
+           END-RETURN.
+
+           MOVE SD-NOTA-RM                    TO WRK-RM-ANTERIOR.
+
+           PERFORM UNTIL FS-SORT NOT EQUAL ZEROS
+
+               IF  SD-NOTA-RM NOT EQUAL WRK-RM-ANTERIOR
+                   PERFORM 0220-ESCREVER-LINHA
+                   MOVE ZEROS                 TO WRK-SOMA-NOTAS
+                                                  WRK-QTD-NOTAS
+                   MOVE SD-NOTA-RM            TO WRK-RM-ANTERIOR
+               END-IF
+
+               ADD SD-NOTA-VALOR              TO WRK-SOMA-NOTAS
+               ADD 1                          TO WRK-QTD-NOTAS
+
+               RETURN SORTNOTA
+                   AT END
+                       MOVE 9                 TO FS-SORT
+                       PERFORM 0220-ESCREVER-LINHA
+               END-RETURN
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0210-GRAVAR-MEDIAS-99-FIM                               SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0220-ESCREVER-LINHA                                     SECTION.
+      *-----------------------------------------------------------------
+      *----------- ESCREVE A LINHA DA MEDIA DO ALUNO ANTERIOR A QUEBRA -
+           IF  WRK-QTD-NOTAS EQUAL ZEROS
+               GO TO 0220-ESCREVER-LINHA-99-FIM
+           END-IF.
+
+           COMPUTE WRK-MEDIA ROUNDED =
+                   WRK-SOMA-NOTAS / WRK-QTD-NOTAS.
+
+           MOVE ZEROS                         TO WRK-FLAG-ENCONTRADO
+           MOVE WRK-RM-ANTERIOR                TO ARQ-RM
+           READ ALUNOS KEY IS ARQ-RM
+               INVALID KEY
+                   MOVE ZEROS                 TO WRK-FLAG-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE 1                     TO WRK-FLAG-ENCONTRADO
+           END-READ.
+
+           MOVE WRK-RM-ANTERIOR                TO WRK-LINHA-RM
+           IF  WRK-FLAG-ENCONTRADO EQUAL 1
+               MOVE ARQ-NOMEALUNO              TO WRK-LINHA-NOME
+           ELSE
+               MOVE SPACES                     TO WRK-LINHA-NOME
+           END-IF
+           MOVE WRK-QTD-NOTAS                  TO WRK-LINHA-QTD-ED
+           MOVE WRK-MEDIA                       TO WRK-LINHA-MEDIA-ED
+
+           MOVE WRK-LINHA-REL                   TO ARQ-RELMEDIA
+           WRITE ARQ-RELMEDIA
+
+           ADD 1                                TO WRK-QTD-ALUNOS.
+
+      *-----------------------------------------------------------------
+       0220-ESCREVER-LINHA-99-FIM                              SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+      *----------- NOTAS JA FOI FECHADO PELO SORT (OUTPUT PROCEDURE);
+      *----------- RESTA FECHAR ALUNOS E O RELATORIO GERADO AQUI -------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+              CLOSE OPLOG.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
