@@ -0,0 +1,132 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGVCPF.
+      *-----------------------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: CALCULAR OS DOIS DIGITOS VERIFICADORES DO CPF
+      *----    INFORMADO E RETORNAR SE O CPF E VALIDO (S) OU NAO (N).
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+       01  WRK-CPF-DIGITOS.
+           05 WRK-CPF-D1                PIC 9.
+           05 WRK-CPF-D2                PIC 9.
+           05 WRK-CPF-D3                PIC 9.
+           05 WRK-CPF-D4                PIC 9.
+           05 WRK-CPF-D5                PIC 9.
+           05 WRK-CPF-D6                PIC 9.
+           05 WRK-CPF-D7                PIC 9.
+           05 WRK-CPF-D8                PIC 9.
+           05 WRK-CPF-D9                PIC 9.
+           05 WRK-CPF-D10               PIC 9.
+           05 WRK-CPF-D11               PIC 9.
+
+       77  WRK-CPF-SOMA1                PIC 9(03) VALUE ZEROS.
+       77  WRK-CPF-SOMA2                PIC 9(03) VALUE ZEROS.
+       77  WRK-CPF-RESTO                PIC 9(02) VALUE ZEROS.
+       77  WRK-CPF-DV1                  PIC 9     VALUE ZEROS.
+       77  WRK-CPF-DV2                  PIC 9     VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE                                                 SECTION.
+      *-----------------------------------------------------------------
+
+       01  LNK-TEMP-CPF                 PIC X(11).
+       01  LNK-CPF-VALIDO               PIC X(01).
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION
+       USING LNK-TEMP-CPF, LNK-CPF-VALIDO.
+      *-----------------------------------------------------------------
+
+       0001-PRINCIPAL                                          SECTION.
+
+            MOVE "N"                           TO LNK-CPF-VALIDO
+            PERFORM 0200-PROCESSAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+           IF  LNK-TEMP-CPF IS NOT NUMERIC
+               GO TO 0200-PROCESSAR-99-FIM
+           END-IF.
+
+           MOVE LNK-TEMP-CPF(01:1)             TO WRK-CPF-D1
+           MOVE LNK-TEMP-CPF(02:1)             TO WRK-CPF-D2
+           MOVE LNK-TEMP-CPF(03:1)             TO WRK-CPF-D3
+           MOVE LNK-TEMP-CPF(04:1)             TO WRK-CPF-D4
+           MOVE LNK-TEMP-CPF(05:1)             TO WRK-CPF-D5
+           MOVE LNK-TEMP-CPF(06:1)             TO WRK-CPF-D6
+           MOVE LNK-TEMP-CPF(07:1)             TO WRK-CPF-D7
+           MOVE LNK-TEMP-CPF(08:1)             TO WRK-CPF-D8
+           MOVE LNK-TEMP-CPF(09:1)             TO WRK-CPF-D9
+           MOVE LNK-TEMP-CPF(10:1)             TO WRK-CPF-D10
+           MOVE LNK-TEMP-CPF(11:1)             TO WRK-CPF-D11.
+
+      *----------- PRIMEIRO DIGITO VERIFICADOR -------------------------
+           COMPUTE WRK-CPF-SOMA1 =
+                   WRK-CPF-D1  * 10 + WRK-CPF-D2 * 9 +
+                   WRK-CPF-D3  * 8  + WRK-CPF-D4 * 7 +
+                   WRK-CPF-D5  * 6  + WRK-CPF-D6 * 5 +
+                   WRK-CPF-D7  * 4  + WRK-CPF-D8 * 3 +
+                   WRK-CPF-D9  * 2
+
+           MOVE FUNCTION MOD(WRK-CPF-SOMA1, 11) TO WRK-CPF-RESTO
+
+           IF  WRK-CPF-RESTO LESS THAN 2
+               MOVE ZEROS                      TO WRK-CPF-DV1
+           ELSE
+               COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF.
+
+           IF  WRK-CPF-DV1 NOT EQUAL WRK-CPF-D10
+               GO TO 0200-PROCESSAR-99-FIM
+           END-IF.
+
+      *----------- SEGUNDO DIGITO VERIFICADOR -------------------------
+           COMPUTE WRK-CPF-SOMA2 =
+                   WRK-CPF-D1  * 11 + WRK-CPF-D2 * 10 +
+                   WRK-CPF-D3  * 9  + WRK-CPF-D4 * 8  +
+                   WRK-CPF-D5  * 7  + WRK-CPF-D6 * 6  +
+                   WRK-CPF-D7  * 5  + WRK-CPF-D8 * 4  +
+                   WRK-CPF-D9  * 3  + WRK-CPF-D10 * 2
+
+           MOVE FUNCTION MOD(WRK-CPF-SOMA2, 11) TO WRK-CPF-RESTO
+
+           IF  WRK-CPF-RESTO LESS THAN 2
+               MOVE ZEROS                      TO WRK-CPF-DV2
+           ELSE
+               COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF.
+
+           IF  WRK-CPF-DV2 NOT EQUAL WRK-CPF-D11
+               GO TO 0200-PROCESSAR-99-FIM
+           END-IF.
+
+           MOVE "S"                            TO LNK-CPF-VALIDO.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
