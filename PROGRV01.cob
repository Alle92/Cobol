@@ -1,262 +1,551 @@
-       IDENTIFICATION                                          DIVISION.
-       PROGRAM-ID. PROGRV01.
-      *-----------------------------------------------------------------
-      *---- SOBRE O MODULO
-      *----
-      *--- AUTOR    : ALEXANDRE
-      *--- EMPRESA  : XPTO
-      *--- DATA     : 06/04/2024
-      *--- OBJETIVOS: LEITURA DE UM ARQUIVO SEQUENCIAL, ONDE PODE LER
-      *----    VARIOS REGISTROS DENTRO DO ARQUIVO.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-      *---- DEFINICAO DE ARQUIVOS
-      *----
-      *---- ARQUIVO        TIPO I/O         BOOK
-      *---- ALUNOS            E             BOKALU
-      *----
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       ENVIRONMENT                                             DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       CONFIGURATION                                           SECTION.
-      *-----------------------------------------------------------------
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                                            SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *-----------------------------------------------------------------
-           SELECT ALUNOS  ASSIGN TO
-                      "C:\CURSOLOGICA\COBOL\Projeto FINAL\ALUNOS.dat"
-                  FILE STATUS IS FS-ALUNOS.
-
-      *-----------------------------------------------------------------
-       DATA                                                    DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE                                                    SECTION.
-      *-----------------------------------------------------------------
-
-       FD  ALUNOS.
-       COPY "BOKALU".
-
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                                         SECTION.
-      *-----------------------------------------------------------------
-
-      *------------ VARIAVEIS DE APOIO AO ARQUIVO
-
-       01  WRK-TEMP-DADOS.
-           05 WRK-TEMP-RM               PIC X(04).
-           05 WRK-TEMP-NOMEALUNO        PIC X(20).
-           05 WRK-TEMP-CURSO            PIC X(15).
-           05 WRK-TEMP-SEMESTRE         PIC X(02).
-           05 WRK-TEMP-MENSALIDADE      PIC 9(06).
-
-      *------------- VARIAVEIS DE STATUS
-       77  FS-ALUNOS                    PIC 9(02).
-
-      *------------- VARIAVEIS DE MENSAGENS
-       COPY "APOIO".
-
-      *------------- VARIAVEL DE DECISAO -------------------------------
-       77  WRK-CONFIRMAR                PIC X(01) VALUE SPACES.
-
-      *-----------------------------------------------------------------
-
-       01  WRK-APOIO.
-           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
-           05 WRK-OPCAO                        PIC X(01).
-           05 WRK-VERIFICAR                    PIC 9(01) VALUE ZEROS.
-
-      *-----------------------------------------------------------------
-       SCREEN                                                  SECTION.
-      *-----------------------------------------------------------------
-
-       01  SCR-TELA.
-           05 BLANK SCREEN.
-           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
-           05 LINE  01 COLUMN 32 VALUE "CADASTRO DE ALUNO"
-                  BACKGROUND-COLOR 3.
-
-       01  SCR-DADOS.
-           05 LINE  07 COLUMN 30 VALUE "RM...............".
-           05 LINE  07 COLUMN 60 USING WRK-TEMP-RM.
-           05 LINE  08 COLUMN 30 VALUE "NOME ALUNO.......".
-           05 LINE  08 COLUMN 60 USING WRK-TEMP-NOMEALUNO.
-           05 LINE  09 COLUMN 30 VALUE "CURSO............".
-           05 LINE  09 COLUMN 60 USING WRK-TEMP-CURSO.
-           05 LINE  10 COLUMN 30 VALUE "SEMESTRE.........".
-           05 LINE  10 COLUMN 60 USING WRK-TEMP-SEMESTRE.
-           05 LINE  11 COLUMN 30 VALUE "MENSALIDADE......".
-           05 LINE  11 COLUMN 60 USING WRK-TEMP-MENSALIDADE.
-           05 LINE  20 COLUMN 09 FROM  WRK-MSG.
-           05 LINE  21 COLUMN 09 VALUE "APERTE TAB PARA CONTINUAR "
-                       BACKGROUND-COLOR 3.
-           05 LINE  21 COLUMN 35 VALUE "CADASTRANDO. "
-                       BACKGROUND-COLOR 3.
-
-       01  SCR-OPCAO.
-           05 LINE  22 COLUMN 9  VALUE "DESEJA GRAVAR (S) OU (N) ? "
-                              BACKGROUND-COLOR 2.
-           05 LINE  22 COLUMN 38 USING WRK-OPCAO.
-       01  SCR-RODAPE.
-           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
-           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
-
-      *-----------------------------------------------------------------
-       PROCEDURE                                               DIVISION.
-      *-----------------------------------------------------------------
-           INITIALIZE WRK-MSG WRK-TEMP-DADOS.
-       0001-PRINCIPAL                          SECTION.
-
-            PERFORM 0100-INICIALIZAR.
-            PERFORM 0200-PROCESSAR.
-            PERFORM 0300-FINALIZAR.
-            GOBACK.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR                                        SECTION.
-      *-----------------------------------------------------------------
-
-           DISPLAY SCR-TELA.
-
-      *----------- ABERTURA DO ARQUIVO
-            OPEN EXTEND  ALUNOS.
-
-      *------ ARQUIVO NAO EXISTE
-            IF  FS-ALUNOS NOT EQUAL 0
-                MOVE WRK-MSG-OPEN             TO WRK-MSG
-                 PERFORM 0900-MOSTRA
-                  GOBACK
-            END-IF.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR-99-FIM                                 SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR                                          SECTION.
-      *-----------------------------------------------------------------
-
-      *--------------- AREA DE INSERCAO DE DADOS -----------------------
-           MOVE WRK-VAR-SAIDA                 TO WRK-MSG
-           ACCEPT SCR-DADOS.
-
-      *-------------------- AREA DE VERIFICACAO ------------------------
-           IF WRK-TEMP-RM  EQUAL '9999'
-               PERFORM 0300-FINALIZAR
-              GOBACK
-           END-IF.
-
-      *----------------------AREA DE VERIFICACAO DE ESPACOS ------------
-
-           IF WRK-TEMP-RM           EQUAL SPACES
-              MOVE WRK-RM-INC                 TO WRK-MSG
-              PERFORM 0900-MOSTRA
-              GO  TO  0200-PROCESSAR
-           END-IF.
-
-           IF WRK-TEMP-NOMEALUNO    EQUAL SPACES
-              MOVE WRK-NOME-INC               TO WRK-MSG
-              PERFORM 0900-MOSTRA
-              GO  TO  0200-PROCESSAR
-           END-IF.
-
-           IF WRK-TEMP-CURSO        EQUAL SPACES
-              MOVE WRK-CURSO-INC              TO WRK-MSG
-              PERFORM 0900-MOSTRA
-              GO  TO  0200-PROCESSAR
-           END-IF.
-
-           IF WRK-TEMP-SEMESTRE     EQUAL SPACES
-              MOVE WRK-SEM-INC                TO WRK-MSG
-              PERFORM 0900-MOSTRA
-              GO  TO  0200-PROCESSAR
-           END-IF.
-
-           IF WRK-TEMP-MENSALIDADE  EQUAL ZEROS
-              MOVE WRK-MENS-INC               TO WRK-MSG
-              PERFORM 0900-MOSTRA
-              GO  TO  0200-PROCESSAR
-           END-IF.
-
-      *------------ VERIFICAR SE O RM ESTÁ VICIADO ---------------------
-
-           IF WRK-TEMP-RM EQUAL "0000"
-              MOVE WRK-MSG-REG-INCOMPLETO     TO WRK-MSG
-              PERFORM 0900-MOSTRA
-
-              GO TO 0200-PROCESSAR
-           END-IF.
-
-      *--------------- VERIFICAR SE O REGISTRO EXISTE ------------------
-
-           CALL "PROGVERI" USING WRK-TEMP-RM, WRK-VERIFICAR.
-
-           IF WRK-VERIFICAR EQUAL 1
-              MOVE WRK-MSG-REG-JAEXISTE       TO WRK-MSG
-              PERFORM 0900-MOSTRA
-              PERFORM 0300-FINALIZAR
-              GOBACK
-           END-IF.
-
-      *--------------- AREA DE CONFIRMACAO -----------------------------
-
-           ACCEPT SCR-OPCAO.
-
-      *--------------------- AREA DE GRAVACAO --------------------------
-           IF WRK-OPCAO         EQUAL "S"  OR
-              WRK-OPCAO         EQUAL "s"
-
-                MOVE WRK-TEMP-RM              TO ARQ-RM
-                MOVE WRK-TEMP-NOMEALUNO       TO ARQ-NOMEALUNO
-                MOVE WRK-TEMP-CURSO           TO ARQ-CURSO
-                MOVE WRK-TEMP-SEMESTRE        TO ARQ-SEMESTRE
-                MOVE WRK-TEMP-MENSALIDADE     TO ARQ-MENSALIDADE
-
-                WRITE ARQ-DADOS
-
-                MOVE WRK-REGISTRO             TO WRK-MSG
-           ELSE
-                MOVE WRK-SEMCONFIRM           TO WRK-MSG
-           END-IF.
-
-           PERFORM 0900-MOSTRA.
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR                                          SECTION.
-      *-----------------------------------------------------------------
-             CLOSE  ALUNOS.
-
-              IF  FS-ALUNOS NOT EQUAL 0
-                MOVE WRK-MSG-CLOSE            TO WRK-MSG
-                PERFORM 0900-MOSTRA
-              END-IF.
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0900-MOSTRA                                             SECTION.
-      *-----------------------------------------------------------------
-
-           ACCEPT SCR-RODAPE.
-
-      *-----------------------------------------------------------------
-       0900-MOSTRA-99-FIM                                      SECTION.
-      *-----------------------------------------------------------------
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGRV01.
+      *-----------------------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 06/04/2024
+      *--- OBJETIVOS: LEITURA DE UM ARQUIVO SEQUENCIAL, ONDE PODE LER
+      *----    VARIOS REGISTROS DENTRO DO ARQUIVO.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            E             BOKALU
+      *----
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT CURSOS  ASSIGN TO WRK-PATH-CURSOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-CURSO-COD
+                  FILE STATUS IS FS-CURSOS.
+
+           SELECT SEMESTRES  ASSIGN TO WRK-PATH-SEMESTRES
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-SEM-COD
+                  FILE STATUS IS FS-SEMESTRES.
+
+           SELECT AUDITORIA  ASSIGN TO WRK-PATH-AUDITORIA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  CURSOS.
+       COPY "BOKCURS".
+
+       FD  SEMESTRES.
+       COPY "BOKSEM".
+
+       FD  AUDITORIA.
+       COPY "BOKAUDIT".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------ VARIAVEIS DE APOIO AO ARQUIVO
+
+       01  WRK-TEMP-DADOS.
+           05 WRK-TEMP-RM               PIC X(04).
+           05 WRK-TEMP-NOMEALUNO        PIC X(20).
+           05 WRK-TEMP-CURSO            PIC X(15).
+           05 WRK-TEMP-SEMESTRE         PIC X(02).
+           05 WRK-TEMP-MENSALIDADE      PIC 9(06)V99.
+           05 WRK-TEMP-CPF              PIC X(11).
+           05 WRK-TEMP-TELEFONE         PIC X(15).
+           05 WRK-TEMP-EMAIL            PIC X(40).
+           05 WRK-TEMP-CAMPUS           PIC X(15).
+           05 WRK-TEMP-OBSERVACOES      PIC X(60).
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-CURSOS                    PIC 9(02).
+       77  FS-SEMESTRES                 PIC 9(02).
+       77  FS-AUDITORIA                 PIC 9(02).
+
+      *------------- VARIAVEL DE APOIO A TRILHA DE AUDITORIA -------------
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *------------- VARIAVEL DE DECISAO -------------------------------
+       77  WRK-CONFIRMAR                PIC X(01) VALUE SPACES.
+
+      *------------- VARIAVEIS DE CONTROLE DE VAGAS ---------------------
+       77  WRK-TEMP-VAGAS               PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-MATRICULADOS         PIC 9(04) VALUE ZEROS.
+       77  WRK-TEMP-STATUS-ALUNO        PIC X(10) VALUE SPACES.
+
+      *------------- VARIAVEL DE RETORNO DA VALIDACAO DO CPF -----------
+       77  WRK-CPF-VALIDO               PIC X(01) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+           05 WRK-VERIFICAR                    PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 32 VALUE "CADASTRO DE ALUNO"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-DADOS.
+           05 LINE  07 COLUMN 30 VALUE "RM...............".
+           05 LINE  07 COLUMN 60 USING WRK-TEMP-RM.
+           05 LINE  08 COLUMN 30 VALUE "NOME ALUNO.......".
+           05 LINE  08 COLUMN 60 USING WRK-TEMP-NOMEALUNO.
+           05 LINE  09 COLUMN 30 VALUE "CURSO............".
+           05 LINE  09 COLUMN 60 USING WRK-TEMP-CURSO.
+           05 LINE  10 COLUMN 30 VALUE "SEMESTRE.........".
+           05 LINE  10 COLUMN 60 USING WRK-TEMP-SEMESTRE.
+           05 LINE  11 COLUMN 30 VALUE "MENSALIDADE......".
+           05 LINE  11 COLUMN 60 USING WRK-TEMP-MENSALIDADE.
+           05 LINE  12 COLUMN 30 VALUE "CPF..............".
+           05 LINE  12 COLUMN 60 USING WRK-TEMP-CPF.
+           05 LINE  13 COLUMN 30 VALUE "TELEFONE.........".
+           05 LINE  13 COLUMN 60 USING WRK-TEMP-TELEFONE.
+           05 LINE  14 COLUMN 30 VALUE "EMAIL............".
+           05 LINE  14 COLUMN 60 USING WRK-TEMP-EMAIL.
+           05 LINE  15 COLUMN 30 VALUE "CAMPUS...........".
+           05 LINE  15 COLUMN 60 USING WRK-TEMP-CAMPUS.
+           05 LINE  16 COLUMN 30 VALUE "OBSERVACOES......".
+           05 LINE  16 COLUMN 60 USING WRK-TEMP-OBSERVACOES.
+           05 LINE  20 COLUMN 09 FROM  WRK-MSG.
+           05 LINE  21 COLUMN 09 VALUE "APERTE TAB PARA CONTINUAR "
+                       BACKGROUND-COLOR 3.
+           05 LINE  21 COLUMN 35 VALUE "CADASTRANDO. "
+                       BACKGROUND-COLOR 3.
+
+       01  SCR-OPCAO.
+           05 LINE  22 COLUMN 9  VALUE "DESEJA GRAVAR (S) OU (N) ? "
+                              BACKGROUND-COLOR 2.
+           05 LINE  22 COLUMN 38 USING WRK-OPCAO.
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG WRK-TEMP-DADOS.
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- ABERTURA DO ARQUIVO (I-O PARA PERMITIR GRAVACAO DE
+      *----------- NOVAS CHAVES EM UM ARQUIVO INDEXADO JA EXISTENTE)
+            OPEN I-O  ALUNOS.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA NA PRIMEIRA GRAVACAO -------
+            IF  FS-ALUNOS EQUAL 35
+                OPEN OUTPUT ALUNOS
+                CLOSE       ALUNOS
+                OPEN I-O    ALUNOS
+            END-IF.
+
+      *------ ERRO DE ABERTURA ------------------------------------------
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO CATALOGO DE CURSOS (SOMENTE LEITURA) -----
+            OPEN INPUT CURSOS.
+
+      *------ CATALOGO AINDA NAO EXISTE: CRIA VAZIO ---------------------
+            IF  FS-CURSOS EQUAL 35
+                OPEN OUTPUT CURSOS
+                CLOSE       CURSOS
+                OPEN INPUT  CURSOS
+            END-IF.
+
+            IF  FS-CURSOS NOT EQUAL 0
+                EVALUATE FS-CURSOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  CLOSE ALUNOS
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO CALENDARIO DE SEMESTRES (SOMENTE LEITURA)
+            OPEN INPUT SEMESTRES.
+
+      *------ CATALOGO AINDA NAO EXISTE: CRIA VAZIO ---------------------
+            IF  FS-SEMESTRES EQUAL 35
+                OPEN OUTPUT SEMESTRES
+                CLOSE       SEMESTRES
+                OPEN INPUT  SEMESTRES
+            END-IF.
+
+            IF  FS-SEMESTRES NOT EQUAL 0
+                EVALUATE FS-SEMESTRES
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  CLOSE ALUNOS
+                  CLOSE CURSOS
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DA TRILHA DE AUDITORIA (ACRESCENTA AO FIM) --
+            OPEN EXTEND AUDITORIA.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA NA PRIMEIRA GRAVACAO -------
+            IF  FS-AUDITORIA EQUAL 35
+                OPEN OUTPUT AUDITORIA
+                CLOSE       AUDITORIA
+                OPEN EXTEND AUDITORIA
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------- AREA DE INSERCAO DE DADOS -----------------------
+           MOVE WRK-VAR-SAIDA                 TO WRK-MSG
+           ACCEPT SCR-DADOS.
+
+      *-------------------- AREA DE VERIFICACAO ------------------------
+           IF WRK-TEMP-RM  EQUAL '9999'
+               PERFORM 0300-FINALIZAR
+              GOBACK
+           END-IF.
+
+      *----------------------AREA DE VERIFICACAO DE ESPACOS ------------
+
+           IF WRK-TEMP-RM           EQUAL SPACES
+              MOVE WRK-RM-INC                 TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-NOMEALUNO    EQUAL SPACES
+              MOVE WRK-NOME-INC               TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-CURSO        EQUAL SPACES
+              MOVE WRK-CURSO-INC              TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *------------ VERIFICAR SE O CURSO EXISTE NO CATALOGO -------------
+
+           MOVE WRK-TEMP-CURSO                TO ARQ-CURSO-COD
+           READ CURSOS KEY IS ARQ-CURSO-COD
+               INVALID KEY
+                   MOVE WRK-MSG-CURSO-NAOENCONT TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+                   GO  TO  0200-PROCESSAR
+           END-READ.
+
+           IF WRK-TEMP-SEMESTRE     EQUAL SPACES
+              MOVE WRK-SEM-INC                TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *------------ VERIFICAR SE O SEMESTRE EXISTE NO CALENDARIO --------
+
+           MOVE WRK-TEMP-SEMESTRE              TO ARQ-SEM-COD
+           READ SEMESTRES KEY IS ARQ-SEM-COD
+               INVALID KEY
+                   MOVE WRK-MSG-SEM-NAOENCONT  TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+                   GO  TO  0200-PROCESSAR
+           END-READ.
+
+           IF WRK-TEMP-MENSALIDADE  EQUAL ZEROS
+              MOVE WRK-MENS-INC               TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-CPF          EQUAL SPACES
+              MOVE WRK-CPF-INC                TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *------------ VERIFICAR O DIGITO VERIFICADOR DO CPF --------------
+
+           CALL "PROGVCPF" USING WRK-TEMP-CPF, WRK-CPF-VALIDO.
+
+           IF WRK-CPF-VALIDO        NOT EQUAL "S"
+              MOVE WRK-MSG-CPF-INVAL          TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-TELEFONE     EQUAL SPACES
+              MOVE WRK-TEL-INC                TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-EMAIL        EQUAL SPACES
+              MOVE WRK-EMAIL-INC              TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-CAMPUS       EQUAL SPACES
+              MOVE WRK-CAMPUS-INC             TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *------------ VERIFICAR SE O RM ESTÁ VICIADO ---------------------
+
+           IF WRK-TEMP-RM EQUAL "0000"
+              MOVE WRK-MSG-REG-INCOMPLETO     TO WRK-MSG
+              PERFORM 0900-MOSTRA
+
+              GO TO 0200-PROCESSAR
+           END-IF.
+
+      *--------------- VERIFICAR SE O REGISTRO EXISTE ------------------
+
+           CALL "PROGVERI" USING WRK-TEMP-RM, WRK-TEMP-NOMEALUNO,
+                WRK-TEMP-CURSO, WRK-VERIFICAR.
+
+           IF WRK-VERIFICAR EQUAL 1
+              MOVE WRK-MSG-REG-JAEXISTE       TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              PERFORM 0300-FINALIZAR
+              GOBACK
+           END-IF.
+
+           IF WRK-VERIFICAR EQUAL 2
+              MOVE WRK-MSG-ALUNO-DUPLICADO    TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              PERFORM 0300-FINALIZAR
+              GOBACK
+           END-IF.
+
+      *--------------- AREA DE CONTROLE DE VAGAS (CAPACIDADE) -----------
+           MOVE ARQ-CURSO-VAGAS               TO WRK-TEMP-VAGAS
+           MOVE "ATIVO"                       TO WRK-TEMP-STATUS-ALUNO
+
+           IF WRK-TEMP-VAGAS NOT EQUAL ZEROS
+               PERFORM 0220-CONTAR-MATRICULADOS
+               IF WRK-QTD-MATRICULADOS NOT LESS WRK-TEMP-VAGAS
+                   MOVE "ESPERA"              TO WRK-TEMP-STATUS-ALUNO
+                   MOVE WRK-MSG-CURSO-LOTADO  TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+               END-IF
+           END-IF.
+
+      *--------------- AREA DE CONFIRMACAO -----------------------------
+
+           ACCEPT SCR-OPCAO.
+
+      *--------------------- AREA DE GRAVACAO --------------------------
+           IF WRK-OPCAO         EQUAL "S"  OR
+              WRK-OPCAO         EQUAL "s"
+
+                MOVE WRK-TEMP-RM              TO ARQ-RM
+                MOVE WRK-TEMP-NOMEALUNO       TO ARQ-NOMEALUNO
+                MOVE WRK-TEMP-CURSO           TO ARQ-CURSO
+                MOVE WRK-TEMP-SEMESTRE        TO ARQ-SEMESTRE
+                MOVE WRK-TEMP-MENSALIDADE     TO ARQ-MENSALIDADE
+                MOVE WRK-TEMP-STATUS-ALUNO    TO ARQ-STATUS
+                MOVE FUNCTION CURRENT-DATE(1:8)
+                                              TO ARQ-DATA-MATRICULA
+                MOVE WRK-TEMP-CPF             TO ARQ-CPF
+                MOVE WRK-TEMP-TELEFONE        TO ARQ-TELEFONE
+                MOVE WRK-TEMP-EMAIL           TO ARQ-EMAIL
+                MOVE WRK-TEMP-CAMPUS          TO ARQ-CAMPUS
+                MOVE WRK-TEMP-OBSERVACOES     TO ARQ-OBSERVACOES
+                MOVE SPACES                   TO ARQ-MOTIVO-DESIST
+                MOVE SPACES                   TO ARQ-DATA-DESISTENCIA
+
+                WRITE ARQ-DADOS
+                    INVALID KEY
+                        MOVE WRK-MSG-REG-JAEXISTE  TO WRK-MSG
+                    NOT INVALID KEY
+                        MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+                        MOVE WRK-DATA-HORA(1:14)   TO ARQ-AUD-DATAHORA
+                        MOVE "PROGRV01"            TO ARQ-AUD-PROGRAMA
+                        MOVE "INCLUSAO"            TO ARQ-AUD-OPERACAO
+                        MOVE ARQ-RM                TO ARQ-AUD-RM
+                        MOVE ARQ-NOMEALUNO         TO ARQ-AUD-NOMEALUNO
+                        WRITE ARQ-DADOS-AUDITORIA
+                END-WRITE
+
+                IF WRK-MSG NOT EQUAL WRK-MSG-REG-JAEXISTE
+                   MOVE WRK-REGISTRO             TO WRK-MSG
+                END-IF
+           ELSE
+                MOVE WRK-SEMCONFIRM           TO WRK-MSG
+           END-IF.
+
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0220-CONTAR-MATRICULADOS                                SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE ZEROS                          TO WRK-QTD-MATRICULADOS
+           MOVE LOW-VALUES                     TO ARQ-RM
+
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0220-CONTAR-MATRICULADOS-99-FIM
+           END-START.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0220-CONTAR-MATRICULADOS-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               IF  ARQ-CURSO  EQUAL WRK-TEMP-CURSO
+               AND ARQ-STATUS EQUAL "ATIVO"
+                   ADD 1                       TO WRK-QTD-MATRICULADOS
+               END-IF
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9                  TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0220-CONTAR-MATRICULADOS-99-FIM                         SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  CURSOS.
+
+              IF  FS-CURSOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  SEMESTRES.
+
+              IF  FS-SEMESTRES NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  AUDITORIA.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
