@@ -0,0 +1,263 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGREL4.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: GERAR UM RELATORIO COM OS DADOS DE CONTATO
+      *----    (TELEFONE E EMAIL) DE TODOS OS ALUNOS CADASTRADOS.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *---- RELCONTATO        O              ----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT RELCONTATO ASSIGN TO WRK-PATH-RELCONTATO
+                  FILE STATUS IS FS-RELCONTATO.
+
+           SELECT OPLOG  ASSIGN TO WRK-PATH-OPLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OPLOG.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+      *-------------------- AREA DO RELATORIO DE CONTATOS --------------
+       FD  RELCONTATO.
+
+       01  ARQ-RELCONTATO               PIC X(100).
+
+       FD  OPLOG.
+       COPY "BOKOPLOG".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-RELCONTATO                PIC 9(02).
+       77  FS-OPLOG                     PIC 9(02).
+
+      *------------- VARIAVEL DO NOME DO ARQUIVO DO RELATORIO ----------
+       77  WRK-PATH-RELCONTATO          PIC X(80).
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+
+      *------------- VARIAVEIS DE TOTALIZACAO -------------------------
+       77  WRK-QTD-ALUNOS               PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE                                                  SECTION.
+      *-----------------------------------------------------------------
+       01  LNK-OPERADOR                       PIC X(08).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 25 VALUE
+                  "RELATORIO DE CONTATOS DOS ALUNOS"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-RESULTADO.
+           05 LINE  10 COLUMN 30 VALUE "ALUNOS NO RELATORIO..".
+           05 LINE  10 COLUMN 55 FROM  WRK-QTD-ALUNOS.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION
+       USING LNK-OPERADOR.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO RELATORIO ----
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO ARQUIVO (SOMENTE LEITURA) ---------------
+            OPEN INPUT  ALUNOS.
+
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO REGISTRO DE OPERACOES ---------------
+            OPEN EXTEND OPLOG.
+
+            IF  FS-OPLOG EQUAL 35
+                OPEN OUTPUT OPLOG
+                CLOSE       OPLOG
+                OPEN EXTEND OPLOG
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- MONTA NOME DO ARQUIVO COM DATA/HORA DA GERACAO ----
+           MOVE FUNCTION CURRENT-DATE          TO WRK-DATA-HORA
+           STRING FUNCTION TRIM(WRK-PATH-BASE) "RELCONTATO_"
+                  WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6)
+                  ".dat"
+                  DELIMITED BY SIZE INTO WRK-PATH-RELCONTATO
+
+           OPEN OUTPUT RELCONTATO.
+
+           STRING "RM   NOME ALUNO          CURSO           "
+                  "TELEFONE        EMAIL"
+                  DELIMITED BY SIZE INTO ARQ-RELCONTATO
+           WRITE ARQ-RELCONTATO.
+
+      *--------------------- AREA DE VARREDURA E IMPRESSAO -------------
+           MOVE LOW-VALUES                     TO ARQ-RM
+
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0200-PROCESSAR-99-FIM
+           END-START.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0200-PROCESSAR-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               STRING ARQ-RM " " ARQ-NOMEALUNO " " ARQ-CURSO " "
+                      ARQ-TELEFONE " " ARQ-EMAIL
+                      DELIMITED BY SIZE INTO ARQ-RELCONTATO
+               WRITE ARQ-RELCONTATO
+
+               ADD 1                           TO WRK-QTD-ALUNOS
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9                  TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE RELCONTATO.
+
+           MOVE WRK-DATA-HORA(1:14)            TO ARQ-LOG-DATAHORA
+           MOVE "PROGREL4"                     TO ARQ-LOG-PROGRAMA
+           MOVE "RELATORIO DE CONTATOS"         TO ARQ-LOG-RELATORIO
+           MOVE WRK-QTD-ALUNOS                  TO ARQ-LOG-QTDREGISTROS
+           MOVE WRK-PATH-RELCONTATO             TO ARQ-LOG-ARQUIVOGERADO
+           MOVE LNK-OPERADOR                    TO ARQ-LOG-OPERADOR
+           WRITE ARQ-DADOS-OPLOG.
+
+           DISPLAY SCR-TELA
+           DISPLAY SCR-RESULTADO
+           MOVE WRK-REGISTRO                  TO WRK-MSG
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+              CLOSE OPLOG.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
