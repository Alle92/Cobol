@@ -0,0 +1,319 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGDESI.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: REGISTRAR A DESISTENCIA DE UM ALUNO JA CADASTRADO,
+      *----    LOCALIZADO PELO RM, EXIGINDO UM MOTIVO DE DESISTENCIA.
+      *----    O REGISTRO PERMANECE NO ARQUIVO (STATUS "DESISTENTE"),
+      *----    DIFERENTE DE PROGDEL QUE EXCLUI O REGISTRO.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I/O           BOKALU
+      *----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT AUDITORIA  ASSIGN TO WRK-PATH-AUDITORIA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  AUDITORIA.
+       COPY "BOKAUDIT".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------ VARIAVEIS DE APOIO AO ARQUIVO
+
+       01  WRK-TEMP-DADOS.
+           05 WRK-TEMP-RM               PIC X(04) VALUE SPACES.
+           05 WRK-TEMP-MOTIVO-DESIST    PIC X(15) VALUE SPACES.
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-AUDITORIA                 PIC 9(02).
+
+      *------------- VARIAVEL DE WRK-APOIO
+       77  WRK-FLAG-ENCONTRADO          PIC 9(01) VALUE ZEROS.
+
+      *------------- VARIAVEL DE APOIO A TRILHA DE AUDITORIA -------------
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 28 VALUE "REGISTRO DE DESISTENCIA"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-RM.
+           05 LINE  07 COLUMN 30 VALUE "RM...............".
+           05 LINE  07 COLUMN 60 USING WRK-TEMP-RM.
+
+       01  SCR-DADOS.
+           05 LINE  07 COLUMN 30 VALUE "RM...............".
+           05 LINE  07 COLUMN 60 FROM  ARQ-RM.
+           05 LINE  08 COLUMN 30 VALUE "NOME ALUNO.......".
+           05 LINE  08 COLUMN 60 FROM  ARQ-NOMEALUNO.
+           05 LINE  09 COLUMN 30 VALUE "CURSO............".
+           05 LINE  09 COLUMN 60 FROM  ARQ-CURSO.
+           05 LINE  10 COLUMN 30 VALUE "STATUS ATUAL.....".
+           05 LINE  10 COLUMN 60 FROM  ARQ-STATUS.
+           05 LINE  12 COLUMN 30 VALUE "MOTIVO (FINANCEIRO, PESSOAL,".
+           05 LINE  13 COLUMN 30 VALUE "TRANSFERENCIA, ACADEMICO OU".
+           05 LINE  14 COLUMN 30 VALUE "OUTROS)..........".
+           05 LINE  14 COLUMN 60 USING WRK-TEMP-MOTIVO-DESIST.
+           05 LINE  20 COLUMN 09 FROM  WRK-MSG.
+
+       01  SCR-OPCAO.
+           05 LINE  22 COLUMN 9  VALUE "CONFIRMA DESISTENCIA (S/N)? "
+                              BACKGROUND-COLOR 2.
+           05 LINE  22 COLUMN 38 USING WRK-OPCAO.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG WRK-TEMP-DADOS.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- ABERTURA DO ARQUIVO
+            OPEN I-O  ALUNOS.
+
+      *------ ARQUIVO NAO EXISTE
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DA TRILHA DE AUDITORIA (ACRESCENTA AO FIM) --
+            OPEN EXTEND AUDITORIA.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA NA PRIMEIRA GRAVACAO -------
+            IF  FS-AUDITORIA EQUAL 35
+                OPEN OUTPUT AUDITORIA
+                CLOSE       AUDITORIA
+                OPEN EXTEND AUDITORIA
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------- AREA DE LOCALIZACAO DO REGISTRO ------------------
+           MOVE WRK-VAR-SAIDA                 TO WRK-MSG
+           ACCEPT SCR-RM.
+
+           IF WRK-TEMP-RM  EQUAL '9999'
+               PERFORM 0300-FINALIZAR
+              GOBACK
+           END-IF.
+
+           IF WRK-TEMP-RM  EQUAL SPACES
+               MOVE WRK-RM-INC                TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+           MOVE ZEROS                         TO WRK-FLAG-ENCONTRADO
+           MOVE WRK-TEMP-RM                   TO ARQ-RM
+
+           READ ALUNOS KEY IS ARQ-RM
+               INVALID KEY
+                   MOVE ZEROS                 TO WRK-FLAG-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE 1                     TO WRK-FLAG-ENCONTRADO
+           END-READ.
+
+           IF FS-ALUNOS EQUAL 99
+               MOVE WRK-MSG-REG-BLOQUEADO     TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               UNLOCK ALUNOS
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+           IF WRK-FLAG-ENCONTRADO NOT EQUAL 1
+               MOVE WRK-MSG-REG-NAOENCONT     TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               UNLOCK ALUNOS
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+           IF ARQ-STATUS EQUAL "DESISTENTE"
+               MOVE WRK-MSG-ALUNO-DESISTENTE  TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               UNLOCK ALUNOS
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+      *--------------- AREA DE INSERCAO DO MOTIVO -----------------------
+           MOVE SPACES                        TO WRK-MSG
+           ACCEPT SCR-DADOS.
+
+           IF WRK-TEMP-MOTIVO-DESIST EQUAL SPACES
+              MOVE WRK-MOTIVO-INC             TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-MOTIVO-DESIST NOT EQUAL "FINANCEIRO"
+           AND WRK-TEMP-MOTIVO-DESIST NOT EQUAL "PESSOAL"
+           AND WRK-TEMP-MOTIVO-DESIST NOT EQUAL "TRANSFERENCIA"
+           AND WRK-TEMP-MOTIVO-DESIST NOT EQUAL "ACADEMICO"
+           AND WRK-TEMP-MOTIVO-DESIST NOT EQUAL "OUTROS"
+              MOVE WRK-MSG-MOTIVO-INVAL       TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *--------------- AREA DE CONFIRMACAO -----------------------------
+
+           ACCEPT SCR-OPCAO.
+
+           IF WRK-OPCAO         NOT EQUAL "S"  AND
+              WRK-OPCAO         NOT EQUAL "s"
+
+                UNLOCK ALUNOS
+                MOVE WRK-SEMCONFIRM           TO WRK-MSG
+                PERFORM 0900-MOSTRA
+                GO TO 0200-PROCESSAR
+           END-IF.
+
+      *--------------------- AREA DE GRAVACAO --------------------------
+           MOVE "DESISTENTE"                  TO ARQ-STATUS
+           MOVE WRK-TEMP-MOTIVO-DESIST        TO ARQ-MOTIVO-DESIST
+           MOVE FUNCTION CURRENT-DATE(1:8)    TO ARQ-DATA-DESISTENCIA
+
+           REWRITE ARQ-DADOS
+               INVALID KEY
+                   MOVE WRK-MSG-REG-NAOENCONT  TO WRK-MSG
+               NOT INVALID KEY
+                   MOVE WRK-REGISTRO          TO WRK-MSG
+                   MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+                   MOVE WRK-DATA-HORA(1:14)   TO ARQ-AUD-DATAHORA
+                   MOVE "PROGDESI"            TO ARQ-AUD-PROGRAMA
+                   MOVE "DESISTIU"            TO ARQ-AUD-OPERACAO
+                   MOVE ARQ-RM                TO ARQ-AUD-RM
+                   MOVE ARQ-NOMEALUNO         TO ARQ-AUD-NOMEALUNO
+                   WRITE ARQ-DADOS-AUDITORIA
+           END-REWRITE.
+
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  AUDITORIA.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
