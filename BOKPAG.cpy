@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKPAG
+      *---- DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO PAGAMENTOS
+      *----               (RECIBOS DE PAGAMENTO DE MENSALIDADE DOS
+      *----               ALUNOS CADASTRADOS EM ALUNOS.dat)
+      *-----------------------------------------------------------------
+       01  ARQ-DADOS-PAGAMENTO.
+           05 ARQ-PAG-NUMERO            PIC 9(08).
+           05 ARQ-PAG-RM                PIC X(04).
+           05 ARQ-PAG-VALOR             PIC 9(06)V99.
+      *--- ARQ-PAG-DATA GUARDADO COMO AAAAMMDD (ORDENAVEL POR FAIXA)
+           05 ARQ-PAG-DATA              PIC X(08).
+           05 ARQ-PAG-FORMA             PIC X(10).
