@@ -0,0 +1,379 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGREL3.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: GERAR UM RELATORIO CRUZADO DE QUANTIDADE DE
+      *----    ALUNOS POR CURSO X SEMESTRE (ATE 50 CURSOS DISTINTOS E
+      *----    SEMESTRES NUMERADOS DE 01 A 10).
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *---- RELCRUZ           O              ----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT RELCRUZ ASSIGN TO WRK-PATH-RELCRUZ
+                  FILE STATUS IS FS-RELCRUZ.
+
+           SELECT OPLOG  ASSIGN TO WRK-PATH-OPLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OPLOG.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+      *-------------------- AREA DO RELATORIO CRUZADO ------------------
+       FD  RELCRUZ.
+
+       01  ARQ-RELCRUZ                  PIC X(100).
+
+       FD  OPLOG.
+       COPY "BOKOPLOG".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-RELCRUZ                   PIC 9(02).
+       77  FS-OPLOG                     PIC 9(02).
+
+      *------------- VARIAVEL DO NOME DO ARQUIVO DO RELATORIO ----------
+       77  WRK-PATH-RELCRUZ             PIC X(80).
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+
+      *------------- TABELA DE ACUMULACAO CURSO X SEMESTRE -------------
+       01  WRK-TAB-CURSOS.
+           05 WRK-CURSO-ITEM OCCURS 50 TIMES INDEXED BY IX-CURSO.
+               10 WRK-TAB-CURSO-COD     PIC X(15) VALUE SPACES.
+               10 WRK-TAB-SEM-QTD       PIC 9(04) VALUE ZEROS
+                                         OCCURS 10 TIMES
+                                         INDEXED BY IX-SEM.
+
+       77  WRK-QTD-CURSOS               PIC 9(02) VALUE ZEROS.
+       77  WRK-SEM-NUM                  PIC 9(02) VALUE ZEROS.
+       77  WRK-ACHOU-CURSO              PIC X(01) VALUE SPACES.
+
+      *------------- VARIAVEIS DE IMPRESSAO ----------------------------
+       01  WRK-TOTAL-SEM OCCURS 10 TIMES PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-GERAL              PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-CURSO              PIC 9(05) VALUE ZEROS.
+       77  WRK-IX-SEM                   PIC 9(02) VALUE ZEROS.
+
+      *------------- LINHA MONTADA POR POSICAO FIXA (CURSO/TOTAL) ------
+       01  WRK-LINHA-CRUZ.
+           05 WRK-LC-CURSO              PIC X(15).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 WRK-LC-SEM-ITEM OCCURS 10 TIMES.
+               10 WRK-LC-SEM-ED         PIC ZZZ9.
+               10 FILLER                PIC X(01) VALUE SPACE.
+           05 WRK-LC-TOTAL-ED           PIC Z(05)9.
+
+      *-----------------------------------------------------------------
+       LINKAGE                                                  SECTION.
+      *-----------------------------------------------------------------
+       01  LNK-OPERADOR                       PIC X(08).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 20 VALUE
+                  "RELATORIO CRUZADO CURSO X SEMESTRE"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-RESULTADO.
+           05 LINE  10 COLUMN 30 VALUE "CURSOS NO RELATORIO..".
+           05 LINE  10 COLUMN 55 FROM  WRK-QTD-CURSOS.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION
+       USING LNK-OPERADOR.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO RELATORIO ----
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO ARQUIVO (SOMENTE LEITURA) ---------------
+            OPEN INPUT  ALUNOS.
+
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO REGISTRO DE OPERACOES ---------------
+            OPEN EXTEND OPLOG.
+
+            IF  FS-OPLOG EQUAL 35
+                OPEN OUTPUT OPLOG
+                CLOSE       OPLOG
+                OPEN EXTEND OPLOG
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------------- AREA DE VARREDURA E ACUMULACAO ------------
+           MOVE LOW-VALUES                     TO ARQ-RM
+
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0200-PROCESSAR-99-FIM
+           END-START.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0200-PROCESSAR-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               IF  ARQ-SEMESTRE IS NUMERIC
+                   MOVE ARQ-SEMESTRE      TO WRK-SEM-NUM
+                   IF  WRK-SEM-NUM GREATER THAN ZEROS
+                   AND WRK-SEM-NUM NOT GREATER THAN 10
+                       PERFORM 0210-ACUMULAR-CURSO
+                   END-IF
+               END-IF
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9             TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+      *------------- MONTA NOME DO ARQUIVO COM DATA/HORA DA GERACAO ----
+           MOVE FUNCTION CURRENT-DATE          TO WRK-DATA-HORA
+           STRING FUNCTION TRIM(WRK-PATH-BASE) "RELCRUZ_"
+                  WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6)
+                  ".dat"
+                  DELIMITED BY SIZE INTO WRK-PATH-RELCRUZ
+
+           OPEN OUTPUT RELCRUZ.
+
+           STRING "CURSO           SEM01 SEM02 SEM03 SEM04 SEM05 "
+                  "SEM06 SEM07 SEM08 SEM09 SEM10 TOTAL"
+                  DELIMITED BY SIZE INTO ARQ-RELCRUZ
+           WRITE ARQ-RELCRUZ.
+
+           PERFORM VARYING IX-CURSO FROM 1 BY 1
+                     UNTIL IX-CURSO GREATER WRK-QTD-CURSOS
+               PERFORM 0220-IMPRIMIR-CURSO
+           END-PERFORM.
+
+      *--------------------- AREA DE IMPRESSAO DO TOTAL GERAL ----------
+      *------- MONTA A LINHA POR POSICAO FIXA EM WRK-LINHA-CRUZ E SO --
+      *------- ENTAO MOVE PARA ARQ-RELCRUZ (STRING NAO PODE SE --------
+      *------- AUTO-REFERENCIAR COMO DELIMITADOR E RECEPTOR AO MESMO --
+      *------- TEMPO: O SCAN PARA NO PRIMEIRO ESPACO INTERNO JA -------
+      *------- GRAVADO, EMBARALHANDO AS COLUNAS ANTERIORES). ----------
+           MOVE "TOTAL"             TO WRK-LC-CURSO
+
+           PERFORM VARYING WRK-IX-SEM FROM 1 BY 1
+                     UNTIL WRK-IX-SEM GREATER 10
+               MOVE WRK-TOTAL-SEM(WRK-IX-SEM)
+                                     TO WRK-LC-SEM-ED(WRK-IX-SEM)
+           END-PERFORM.
+
+           MOVE WRK-TOTAL-GERAL     TO WRK-LC-TOTAL-ED
+           MOVE WRK-LINHA-CRUZ      TO ARQ-RELCRUZ
+           WRITE ARQ-RELCRUZ.
+
+           CLOSE RELCRUZ.
+
+           MOVE WRK-DATA-HORA(1:14)            TO ARQ-LOG-DATAHORA
+           MOVE "PROGREL3"                     TO ARQ-LOG-PROGRAMA
+           MOVE "RELATORIO CRUZADO CURSO X SEM" TO ARQ-LOG-RELATORIO
+           MOVE WRK-TOTAL-GERAL                TO ARQ-LOG-QTDREGISTROS
+           MOVE WRK-PATH-RELCRUZ                TO ARQ-LOG-ARQUIVOGERADO
+           MOVE LNK-OPERADOR                    TO ARQ-LOG-OPERADOR
+           WRITE ARQ-DADOS-OPLOG.
+
+           DISPLAY SCR-TELA
+           DISPLAY SCR-RESULTADO
+           MOVE WRK-REGISTRO                  TO WRK-MSG
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-ACUMULAR-CURSO                                     SECTION.
+      *-----------------------------------------------------------------
+      *----------- LOCALIZA (OU CRIA) A LINHA DO CURSO NA TABELA E -----
+      *----------- ACUMULA 1 NA COLUNA DO SEMESTRE CORRENTE ------------
+
+           MOVE "N"                            TO WRK-ACHOU-CURSO
+
+           IF  WRK-QTD-CURSOS GREATER THAN ZEROS
+               SET IX-CURSO                    TO 1
+               SEARCH WRK-CURSO-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN WRK-TAB-CURSO-COD(IX-CURSO) EQUAL ARQ-CURSO
+                       MOVE "S"                TO WRK-ACHOU-CURSO
+               END-SEARCH
+           END-IF.
+
+           IF  WRK-ACHOU-CURSO EQUAL "N"
+               IF  WRK-QTD-CURSOS LESS THAN 50
+                   ADD 1                       TO WRK-QTD-CURSOS
+                   SET IX-CURSO                TO WRK-QTD-CURSOS
+                   MOVE ARQ-CURSO              TO
+                                       WRK-TAB-CURSO-COD(IX-CURSO)
+               ELSE
+                   GO TO 0210-ACUMULAR-CURSO-99-FIM
+               END-IF
+           END-IF.
+
+           ADD 1 TO WRK-TAB-SEM-QTD(IX-CURSO, WRK-SEM-NUM).
+           ADD 1 TO WRK-TOTAL-SEM(WRK-SEM-NUM).
+           ADD 1 TO WRK-TOTAL-GERAL.
+
+      *-----------------------------------------------------------------
+       0210-ACUMULAR-CURSO-99-FIM                              SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0220-IMPRIMIR-CURSO                                     SECTION.
+      *-----------------------------------------------------------------
+      *----------- IMPRIME A LINHA DO RELATORIO PARA UM CURSO ----------
+      *------- MONTA A LINHA POR POSICAO FIXA EM WRK-LINHA-CRUZ E SO --
+      *------- ENTAO MOVE PARA ARQ-RELCRUZ (STRING NAO PODE SE --------
+      *------- AUTO-REFERENCIAR COMO DELIMITADOR E RECEPTOR AO MESMO --
+      *------- TEMPO: O SCAN PARA NO PRIMEIRO ESPACO INTERNO JA -------
+      *------- GRAVADO, EMBARALHANDO AS COLUNAS ANTERIORES). ----------
+
+           MOVE ZEROS                          TO WRK-TOTAL-CURSO
+           MOVE WRK-TAB-CURSO-COD(IX-CURSO)    TO WRK-LC-CURSO
+
+           PERFORM VARYING WRK-IX-SEM FROM 1 BY 1
+                     UNTIL WRK-IX-SEM GREATER 10
+               MOVE WRK-TAB-SEM-QTD(IX-CURSO, WRK-IX-SEM)
+                                     TO WRK-LC-SEM-ED(WRK-IX-SEM)
+               ADD  WRK-TAB-SEM-QTD(IX-CURSO, WRK-IX-SEM)
+                                     TO WRK-TOTAL-CURSO
+           END-PERFORM.
+
+           MOVE WRK-TOTAL-CURSO                TO WRK-LC-TOTAL-ED
+           MOVE WRK-LINHA-CRUZ                  TO ARQ-RELCRUZ
+           WRITE ARQ-RELCRUZ.
+
+      *-----------------------------------------------------------------
+       0220-IMPRIMIR-CURSO-99-FIM                              SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+              CLOSE OPLOG.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
