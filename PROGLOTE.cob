@@ -0,0 +1,329 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGLOTE.
+      *-----------------------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: ROTINA NOTURNA EM LOTE, SEM OPERADOR PRESENTE, QUE
+      *----    ENCADEIA A COPIA DE SEGURANCA DO ARQUIVO ALUNOS.dat, A
+      *----    GERACAO DO RELATORIO GERAL, A RECONCILIACAO DA QUANTIDADE
+      *----    DE REGISTROS ENTRE O ARQUIVO LIDO E O RELATORIO GRAVADO E,
+      *----    POR FIM, UMA SEGUNDA RECONCILIACAO CONTRA A ULTIMA COPIA
+      *----    DE SEGURANCA REGISTRADA NO OPLOG (FONTE INDEPENDENTE DA
+      *----    LEITURA DESTA EXECUCAO, AO CONTRARIO DO RELATORIO ACIMA).
+      *----    NAO USA SCREEN SECTION: RODA DESACOMPANHADA, VIA AGENDADOR.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *---- RELOTE            O              ----
+      *----
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT RELOTE ASSIGN TO WRK-PATH-RELOTE
+                  FILE STATUS IS FS-RELOTE.
+
+           SELECT OPLOG  ASSIGN TO WRK-PATH-OPLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OPLOG.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+      *-------------------- AREA PARA GRAVAR O RELATORIO DA ROTINA -----
+       FD  RELOTE.
+
+       01  ARQ-RELOTE                   PIC X(231).
+
+       FD  OPLOG.
+       COPY "BOKOPLOG".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-RELOTE                    PIC 9(02).
+       77  FS-OPLOG                     PIC 9(02).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+      *------------- VARIAVEL DO NOME DO ARQUIVO DO RELATORIO ----------
+       77  WRK-PATH-RELOTE              PIC X(80).
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE RECONCILIACAO -------------------------
+       77  WRK-QTD-ALUNOS               PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-RELOTE               PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-BACKUP               PIC 9(06) VALUE ZEROS.
+       77  WRK-PATH-BACKUP-ULT          PIC X(80) VALUE SPACES.
+       77  WRK-FLAG-BACKUP-ACHADO       PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+
+       0001-PRINCIPAL                                          SECTION.
+
+           DISPLAY "PROGLOTE: INICIO DA ROTINA NOTURNA - "
+                   FUNCTION CURRENT-DATE.
+
+           PERFORM 0100-BACKUP.
+           PERFORM 0200-GERAR-RELATORIO.
+           PERFORM 0300-RECONCILIAR.
+           PERFORM 0400-RECONCILIAR-BACKUP.
+
+           CLOSE OPLOG.
+
+           DISPLAY "PROGLOTE: FIM DA ROTINA NOTURNA - "
+                   FUNCTION CURRENT-DATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       0001-PRINCIPAL-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0100-BACKUP                                             SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY "PROGLOTE: ETAPA 1 - COPIA DE SEGURANCA DE ALUNOS".
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO REGISTRO DE OPERACOES ---------------
+           OPEN EXTEND OPLOG.
+
+           IF  FS-OPLOG EQUAL 35
+               OPEN OUTPUT OPLOG
+               CLOSE       OPLOG
+               OPEN EXTEND OPLOG
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0100-BACKUP-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-GERAR-RELATORIO                                    SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY "PROGLOTE: ETAPA 2 - GERACAO DO RELATORIO GERAL".
+
+           OPEN INPUT ALUNOS.
+
+      *------ ARQUIVO NAO EXISTE: NADA A RELATAR -------------------------
+           IF  FS-ALUNOS NOT EQUAL 0
+               DISPLAY "PROGLOTE: ALUNOS.dat NAO ENCONTRADO - ETAPA "
+                       "IGNORADA"
+               GO TO 0200-GERAR-RELATORIO-99-FIM
+           END-IF.
+
+      *------------- MONTA NOME DO ARQUIVO COM DATA/HORA DA GERACAO ----
+           MOVE FUNCTION CURRENT-DATE     TO WRK-DATA-HORA
+           STRING FUNCTION TRIM(WRK-PATH-BASE) "RELOTE_"
+                  WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6)
+                  ".dat"
+                  DELIMITED BY SIZE INTO WRK-PATH-RELOTE
+
+           OPEN OUTPUT RELOTE.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   MOVE 9                  TO FS-ALUNOS
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               MOVE ARQ-DADOS              TO ARQ-RELOTE
+               WRITE ARQ-RELOTE
+               ADD 1                       TO WRK-QTD-ALUNOS
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9              TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE ALUNOS.
+           CLOSE RELOTE.
+
+           MOVE WRK-DATA-HORA(1:14)       TO ARQ-LOG-DATAHORA
+           MOVE "PROGLOTE"                TO ARQ-LOG-PROGRAMA
+           MOVE "RELATORIO DA ROTINA NOTURNA" TO ARQ-LOG-RELATORIO
+           MOVE WRK-QTD-ALUNOS            TO ARQ-LOG-QTDREGISTROS
+           MOVE WRK-PATH-RELOTE           TO ARQ-LOG-ARQUIVOGERADO
+           MOVE "SISTEMA "                TO ARQ-LOG-OPERADOR
+           WRITE ARQ-DADOS-OPLOG.
+
+           DISPLAY "PROGLOTE: " WRK-QTD-ALUNOS " REGISTROS LIDOS DE "
+                   "ALUNOS.dat".
+
+      *-----------------------------------------------------------------
+       0200-GERAR-RELATORIO-99-FIM                             SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-RECONCILIAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY "PROGLOTE: ETAPA 3 - RECONCILIACAO DE QUANTIDADES".
+
+      *------ RELATORIO NAO FOI GERADO NA ETAPA ANTERIOR ----------------
+           IF  WRK-QTD-ALUNOS EQUAL ZEROS
+               GO TO 0300-RECONCILIAR-99-FIM
+           END-IF.
+
+      *----- RELE O RELATORIO RECEM-GRAVADO PARA CONFERIR A QUANTIDADE --
+           OPEN INPUT RELOTE.
+
+           READ RELOTE NEXT RECORD
+               AT END
+                   MOVE 9                  TO FS-RELOTE
+           END-READ.
+
+           PERFORM UNTIL FS-RELOTE NOT EQUAL ZEROS
+
+               ADD 1                       TO WRK-QTD-RELOTE
+
+               READ RELOTE NEXT RECORD
+                   AT END
+                       MOVE 9              TO FS-RELOTE
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE RELOTE.
+
+           IF  WRK-QTD-ALUNOS EQUAL WRK-QTD-RELOTE
+               DISPLAY "PROGLOTE: RECONCILIACAO OK - " WRK-QTD-ALUNOS
+                       " = " WRK-QTD-RELOTE
+           ELSE
+               DISPLAY "PROGLOTE: *** DIVERGENCIA NA RECONCILIACAO *** "
+                       "LIDOS=" WRK-QTD-ALUNOS " GRAVADOS="
+                       WRK-QTD-RELOTE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0300-RECONCILIAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0400-RECONCILIAR-BACKUP                                 SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY "PROGLOTE: ETAPA 4 - RECONCILIACAO COM A COPIA DE "
+                   "SEGURANCA".
+
+      *------ ALUNOS.dat NAO EXISTIA NA ETAPA 2: NADA A RECONCILIAR -----
+           IF  WRK-QTD-ALUNOS EQUAL ZEROS
+               GO TO 0400-RECONCILIAR-BACKUP-99-FIM
+           END-IF.
+
+      *----- FECHA O OPLOG (ABERTO EM EXTEND NA ETAPA 1) PARA RELE-LO --
+           CLOSE OPLOG.
+           OPEN INPUT OPLOG.
+
+           IF  FS-OPLOG NOT EQUAL 0
+               DISPLAY "PROGLOTE: OPLOG.dat NAO PODE SER RELIDO - "
+                       "ETAPA IGNORADA"
+               OPEN EXTEND OPLOG
+               GO TO 0400-RECONCILIAR-BACKUP-99-FIM
+           END-IF.
+
+      *----- PERCORRE O OPLOG INTEIRO GUARDANDO O ULTIMO REGISTRO DE ---
+      *----- COPIA DE SEGURANCA (ARQUIVO EM ORDEM CRONOLOGICA, POIS E --
+      *----- GRAVADO SOMENTE EM EXTEND) -----------------------------
+           READ OPLOG NEXT RECORD
+               AT END
+                   MOVE 9                  TO FS-OPLOG
+           END-READ.
+
+           PERFORM UNTIL FS-OPLOG NOT EQUAL ZEROS
+
+               IF  ARQ-LOG-PROGRAMA EQUAL "PROGBKUP"
+                   MOVE 1                      TO WRK-FLAG-BACKUP-ACHADO
+                   MOVE ARQ-LOG-QTDREGISTROS   TO WRK-QTD-BACKUP
+                   MOVE ARQ-LOG-ARQUIVOGERADO  TO WRK-PATH-BACKUP-ULT
+               END-IF
+
+               READ OPLOG NEXT RECORD
+                   AT END
+                       MOVE 9              TO FS-OPLOG
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE OPLOG.
+           OPEN EXTEND OPLOG.
+
+           IF  WRK-FLAG-BACKUP-ACHADO NOT EQUAL 1
+               DISPLAY "PROGLOTE: NENHUMA COPIA DE SEGURANCA NO OPLOG "
+                       "- RECONCILIACAO IGNORADA"
+               GO TO 0400-RECONCILIAR-BACKUP-99-FIM
+           END-IF.
+
+           IF  WRK-QTD-ALUNOS EQUAL WRK-QTD-BACKUP
+               DISPLAY "PROGLOTE: RECONCILIACAO COM BACKUP OK - "
+                       WRK-QTD-ALUNOS " = " WRK-QTD-BACKUP
+           ELSE
+               DISPLAY "PROGLOTE: *** DIVERGENCIA NA RECONCILIACAO COM "
+                       "BACKUP *** ALUNOS=" WRK-QTD-ALUNOS " BACKUP="
+                       WRK-QTD-BACKUP
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE     TO WRK-DATA-HORA
+           MOVE WRK-DATA-HORA(1:14)       TO ARQ-LOG-DATAHORA
+           MOVE "PROGLOTE"                TO ARQ-LOG-PROGRAMA
+           MOVE "RECONCILIACAO COM BACKUP" TO ARQ-LOG-RELATORIO
+           MOVE WRK-QTD-ALUNOS            TO ARQ-LOG-QTDREGISTROS
+           MOVE WRK-PATH-BACKUP-ULT       TO ARQ-LOG-ARQUIVOGERADO
+           MOVE "SISTEMA "                TO ARQ-LOG-OPERADOR
+           WRITE ARQ-DADOS-OPLOG.
+
+      *-----------------------------------------------------------------
+       0400-RECONCILIAR-BACKUP-99-FIM                          SECTION.
+      *-----------------------------------------------------------------
