@@ -0,0 +1,323 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGREPR.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: REAJUSTE EM LOTE DA MENSALIDADE DE TODOS OS
+      *----    ALUNOS MATRICULADOS EM UM DETERMINADO CURSO.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            E             BOKALU
+      *---- CURSOS            I             BOKCURS
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT CURSOS  ASSIGN TO WRK-PATH-CURSOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-CURSO-COD
+                  FILE STATUS IS FS-CURSOS.
+
+           SELECT AUDITORIA  ASSIGN TO WRK-PATH-AUDITORIA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  CURSOS.
+       COPY "BOKCURS".
+
+       FD  AUDITORIA.
+       COPY "BOKAUDIT".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------ VARIAVEIS DE APOIO AO ARQUIVO
+
+       01  WRK-TEMP-DADOS.
+           05 WRK-TEMP-CURSO            PIC X(15) VALUE SPACES.
+           05 WRK-TEMP-MENSALIDADE      PIC 9(06)V99 VALUE ZEROS.
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-CURSOS                    PIC 9(02).
+       77  FS-AUDITORIA                 PIC 9(02).
+
+      *------------- VARIAVEL DE TOTALIZACAO
+       77  WRK-QTD-REAJUSTADOS          PIC 9(04) VALUE ZEROS.
+
+      *------------- VARIAVEL DE APOIO A TRILHA DE AUDITORIA -------------
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 25 VALUE "REAJUSTE DE MENSALIDADE"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-DADOS.
+           05 LINE  07 COLUMN 30 VALUE "CODIGO DO CURSO..".
+           05 LINE  07 COLUMN 60 USING WRK-TEMP-CURSO.
+           05 LINE  08 COLUMN 30 VALUE "NOVA MENSALIDADE.".
+           05 LINE  08 COLUMN 60 USING WRK-TEMP-MENSALIDADE.
+           05 LINE  20 COLUMN 09 FROM  WRK-MSG.
+
+       01  SCR-OPCAO.
+           05 LINE  22 COLUMN 9  VALUE "CONFIRMA REAJUSTE (S) OU (N) ? "
+                              BACKGROUND-COLOR 2.
+           05 LINE  22 COLUMN 43 USING WRK-OPCAO.
+
+       01  SCR-RESULTADO.
+           05 LINE  10 COLUMN 30 VALUE "ALUNOS REAJUSTADOS....".
+           05 LINE  10 COLUMN 55 FROM  WRK-QTD-REAJUSTADOS.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG WRK-TEMP-DADOS.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO LOTE ---------
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO ARQUIVO DE ALUNOS (REGRAVACAO) ----------
+            OPEN I-O  ALUNOS.
+
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO CATALOGO DE CURSOS (SOMENTE LEITURA) ----
+            OPEN INPUT CURSOS.
+
+            IF  FS-CURSOS NOT EQUAL 0
+                EVALUATE FS-CURSOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  CLOSE ALUNOS
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DA TRILHA DE AUDITORIA (ACRESCENTA AO FIM) --
+            OPEN EXTEND AUDITORIA.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA NA PRIMEIRA GRAVACAO -------
+            IF  FS-AUDITORIA EQUAL 35
+                OPEN OUTPUT AUDITORIA
+                CLOSE       AUDITORIA
+                OPEN EXTEND AUDITORIA
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE SPACES                        TO WRK-MSG
+           ACCEPT SCR-DADOS.
+
+      *-------------------- AREA DE VERIFICACAO ------------------------
+           IF  WRK-TEMP-CURSO     EQUAL SPACES
+               MOVE WRK-CURSO-INC              TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+           IF  WRK-TEMP-MENSALIDADE EQUAL ZEROS
+               MOVE WRK-MENS-INC               TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+      *------------ VERIFICAR SE O CURSO EXISTE NO CATALOGO ------------
+           MOVE WRK-TEMP-CURSO                TO ARQ-CURSO-COD
+           READ CURSOS KEY IS ARQ-CURSO-COD
+               INVALID KEY
+                   MOVE WRK-MSG-CURSO-NAOENCONT TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+                   GO TO 0200-PROCESSAR
+           END-READ.
+
+      *--------------- AREA DE CONFIRMACAO -----------------------------
+           ACCEPT SCR-OPCAO.
+
+           IF  WRK-OPCAO NOT EQUAL "S" AND WRK-OPCAO NOT EQUAL "s"
+               MOVE WRK-SEMCONFIRM            TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               PERFORM 0300-FINALIZAR
+               GOBACK
+           END-IF.
+
+      *--------------------- AREA DE REAJUSTE --------------------------
+           MOVE LOW-VALUES                     TO ARQ-RM
+
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0200-PROCESSAR-99-FIM
+           END-START.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0200-PROCESSAR-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               IF  ARQ-CURSO EQUAL WRK-TEMP-CURSO
+                   MOVE WRK-TEMP-MENSALIDADE  TO ARQ-MENSALIDADE
+                   REWRITE ARQ-DADOS
+                       NOT INVALID KEY
+                           ADD 1              TO WRK-QTD-REAJUSTADOS
+                           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+                           MOVE WRK-DATA-HORA(1:14)
+                                              TO ARQ-AUD-DATAHORA
+                           MOVE "PROGREPR"    TO ARQ-AUD-PROGRAMA
+                           MOVE "REAJUSTE"    TO ARQ-AUD-OPERACAO
+                           MOVE ARQ-RM        TO ARQ-AUD-RM
+                           MOVE ARQ-NOMEALUNO TO ARQ-AUD-NOMEALUNO
+                           WRITE ARQ-DADOS-AUDITORIA
+                   END-REWRITE
+               END-IF
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9                 TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+           DISPLAY SCR-TELA
+           DISPLAY SCR-RESULTADO
+           MOVE WRK-REGISTRO                  TO WRK-MSG
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  CURSOS.
+
+              IF  FS-CURSOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  AUDITORIA.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
