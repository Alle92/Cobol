@@ -0,0 +1,407 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGMULT.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: CALCULO EM LOTE DA MULTA POR ATRASO DE
+      *----    PAGAMENTO, CONFERINDO EM PAGAMENTOS.dat SE CADA ALUNO
+      *----    ATIVO JA PAGOU A MENSALIDADE DO MES CORRENTE; QUEM NAO
+      *----    PAGOU ENTRA NO RELATORIO DE MULTAS GERADO.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *---- PAGAMENTOS        I             BOKPAG
+      *---- RELMULTA          O              ----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT PAGAMENTOS  ASSIGN TO WRK-PATH-PAGAMENTOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-PAG-NUMERO
+                  FILE STATUS IS FS-PAGAMENTOS.
+
+           SELECT RELMULTA ASSIGN TO WRK-PATH-RELMULTA
+                  FILE STATUS IS FS-RELMULTA.
+
+           SELECT OPLOG  ASSIGN TO WRK-PATH-OPLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OPLOG.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  PAGAMENTOS.
+       COPY "BOKPAG".
+
+      *-------------------- AREA DO RELATORIO DE MULTAS ----------------
+       FD  RELMULTA.
+
+       01  ARQ-RELMULTA                 PIC X(67).
+
+       FD  OPLOG.
+       COPY "BOKOPLOG".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-PAGAMENTOS                PIC 9(02).
+       77  FS-RELMULTA                  PIC 9(02).
+       77  FS-OPLOG                     PIC 9(02).
+
+      *------------- VARIAVEL DO NOME DO ARQUIVO DO RELATORIO ----------
+       77  WRK-PATH-RELMULTA            PIC X(80).
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+
+      *------------- VARIAVEIS DE CALCULO DA MULTA ----------------------
+       77  WRK-PERC-MULTA               PIC 9(02)    VALUE 2.
+       77  WRK-ANOMES-ATUAL             PIC X(06)    VALUE SPACES.
+       77  WRK-ACHOU-PAGTO              PIC X(01)    VALUE SPACES.
+       77  WRK-TEMP-MULTA               PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-QTD-MULTA                PIC 9(04)    VALUE ZEROS.
+
+      *------------- AREA DE IMPRESSAO DO RELATORIO ---------------------
+       01  WRK-CABECALHO-REL.
+           05 FILLER                    PIC X(20)
+                                VALUE "RM  NOME ALUNO".
+           05 FILLER                    PIC X(24) VALUE SPACES.
+           05 FILLER                    PIC X(12) VALUE "MENSALIDADE".
+           05 FILLER                    PIC X(11) VALUE "MULTA".
+
+       01  WRK-LINHA-MULTA.
+           05 WRK-LM-RM                 PIC X(04).
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 WRK-LM-NOMEALUNO          PIC X(20).
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 WRK-LM-MENSALIDADE        PIC Z(06)9,99.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 WRK-LM-MULTA              PIC Z(06)9,99.
+
+       01  WRK-LINHA-TOTAL.
+           05 FILLER                    PIC X(09) VALUE "TOTAL....".
+           05 WRK-TOTAL-QTD-ED          PIC ZZZ9.
+           05 FILLER                    PIC X(18)
+                                VALUE " ALUNO(S) EM MULTA".
+
+      *-----------------------------------------------------------------
+       LINKAGE                                                  SECTION.
+      *-----------------------------------------------------------------
+       01  LNK-OPERADOR                       PIC X(08).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 22 VALUE "CALCULO DE MULTA POR ATRASO"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-OPCAO.
+           05 LINE  10 COLUMN 09 VALUE
+                  "CALCULAR MULTAS DO MES CORRENTE (S) OU (N) ? "
+                              BACKGROUND-COLOR 2.
+           05 LINE  10 COLUMN 58 USING WRK-OPCAO.
+
+       01  SCR-RESULTADO.
+           05 LINE  12 COLUMN 30 VALUE "ALUNOS EM MULTA......".
+           05 LINE  12 COLUMN 55 FROM  WRK-QTD-MULTA.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION
+       USING LNK-OPERADOR.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO RELATORIO -----
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO ARQUIVO DE ALUNOS (SOMENTE LEITURA) -----
+            OPEN INPUT  ALUNOS.
+
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO ARQUIVO DE PAGAMENTOS (SOMENTE LEITURA) -
+            OPEN INPUT PAGAMENTOS.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA VAZIO ----------------------
+            IF  FS-PAGAMENTOS EQUAL 35
+                OPEN OUTPUT PAGAMENTOS
+                CLOSE       PAGAMENTOS
+                OPEN INPUT  PAGAMENTOS
+            END-IF.
+
+            IF  FS-PAGAMENTOS NOT EQUAL 0
+                EVALUATE FS-PAGAMENTOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  CLOSE ALUNOS
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO REGISTRO DE OPERACOES ---------------
+            OPEN EXTEND OPLOG.
+
+            IF  FS-OPLOG EQUAL 35
+                OPEN OUTPUT OPLOG
+                CLOSE       OPLOG
+                OPEN EXTEND OPLOG
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-OPCAO.
+
+           IF  WRK-OPCAO NOT EQUAL "S" AND WRK-OPCAO NOT EQUAL "s"
+               MOVE WRK-SEMCONFIRM            TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               PERFORM 0300-FINALIZAR
+               GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:6)    TO WRK-ANOMES-ATUAL.
+
+      *------------- MONTA NOME DO ARQUIVO COM DATA/HORA DA GERACAO ----
+           MOVE FUNCTION CURRENT-DATE         TO WRK-DATA-HORA
+           STRING FUNCTION TRIM(WRK-PATH-BASE) "MULTAS_"
+                  WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6)
+                  ".dat"
+                  DELIMITED BY SIZE INTO WRK-PATH-RELMULTA
+
+           OPEN OUTPUT RELMULTA.
+
+           MOVE WRK-CABECALHO-REL             TO ARQ-RELMULTA
+           WRITE ARQ-RELMULTA.
+
+      *--------------------- AREA DE VARREDURA DE ALUNOS ----------------
+           MOVE LOW-VALUES                     TO ARQ-RM
+
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0200-PROCESSAR-99-FIM
+           END-START.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0200-PROCESSAR-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               IF  ARQ-STATUS EQUAL "ATIVO"
+                   PERFORM 0210-VERIFICAR-PAGAMENTO
+
+                   IF  WRK-ACHOU-PAGTO NOT EQUAL "S"
+                       COMPUTE WRK-TEMP-MULTA =
+                               ARQ-MENSALIDADE * WRK-PERC-MULTA / 100
+
+                       MOVE ARQ-RM                TO WRK-LM-RM
+                       MOVE ARQ-NOMEALUNO          TO WRK-LM-NOMEALUNO
+                       MOVE ARQ-MENSALIDADE        TO WRK-LM-MENSALIDADE
+                       MOVE WRK-TEMP-MULTA         TO WRK-LM-MULTA
+
+                       MOVE WRK-LINHA-MULTA        TO ARQ-RELMULTA
+                       WRITE ARQ-RELMULTA
+
+                       ADD 1                       TO WRK-QTD-MULTA
+                   END-IF
+               END-IF
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9                 TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+           MOVE WRK-QTD-MULTA                 TO WRK-TOTAL-QTD-ED
+           MOVE WRK-LINHA-TOTAL               TO ARQ-RELMULTA
+           WRITE ARQ-RELMULTA.
+
+           CLOSE RELMULTA.
+
+           MOVE WRK-DATA-HORA(1:14)            TO ARQ-LOG-DATAHORA
+           MOVE "PROGMULT"                     TO ARQ-LOG-PROGRAMA
+           MOVE "RELATORIO DE MULTAS POR ATRASO" TO ARQ-LOG-RELATORIO
+           MOVE WRK-QTD-MULTA                   TO ARQ-LOG-QTDREGISTROS
+           MOVE WRK-PATH-RELMULTA               TO ARQ-LOG-ARQUIVOGERADO
+           MOVE LNK-OPERADOR                     TO ARQ-LOG-OPERADOR
+           WRITE ARQ-DADOS-OPLOG.
+
+           DISPLAY SCR-TELA
+           DISPLAY SCR-RESULTADO
+           MOVE WRK-REGISTRO                  TO WRK-MSG
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-VERIFICAR-PAGAMENTO                                SECTION.
+      *-----------------------------------------------------------------
+      *----------- VARRE PAGAMENTOS.dat PROCURANDO UM PAGAMENTO DO -----
+      *----------- ALUNO CORRENTE (ARQ-RM) NO MES CORRENTE -------------
+
+           MOVE "N"                            TO WRK-ACHOU-PAGTO
+           MOVE LOW-VALUES                      TO ARQ-PAG-NUMERO
+
+           START PAGAMENTOS KEY IS GREATER THAN OR EQUAL ARQ-PAG-NUMERO
+               INVALID KEY
+                   GO TO 0210-VERIFICAR-PAGAMENTO-99-FIM
+           END-START.
+
+           READ PAGAMENTOS NEXT RECORD
+               AT END
+                   GO TO 0210-VERIFICAR-PAGAMENTO-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-PAGAMENTOS NOT EQUAL ZEROS
+                       OR WRK-ACHOU-PAGTO EQUAL "S"
+
+               IF  ARQ-PAG-RM            EQUAL ARQ-RM
+               AND ARQ-PAG-DATA(1:6)     EQUAL WRK-ANOMES-ATUAL
+                   MOVE "S"                    TO WRK-ACHOU-PAGTO
+               END-IF
+
+               IF  WRK-ACHOU-PAGTO NOT EQUAL "S"
+                   READ PAGAMENTOS NEXT RECORD
+                       AT END
+                           MOVE 9              TO FS-PAGAMENTOS
+                   END-READ
+               END-IF
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0210-VERIFICAR-PAGAMENTO-99-FIM                         SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  PAGAMENTOS.
+
+              IF  FS-PAGAMENTOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE OPLOG.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
