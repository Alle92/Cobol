@@ -0,0 +1,238 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGCCAD.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: CADASTRAR OS CURSOS DO CATALOGO (ARQUIVO CURSOS),
+      *----    USADO PELO CADASTRO DE ALUNOS (PROGRV01) E PELO
+      *----    RELATORIO POR DISCIPLINA (PROGREL1) PARA VALIDAR O
+      *----    CODIGO DE CURSO INFORMADO.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- CURSOS            E             BOKCURS
+      *----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT CURSOS  ASSIGN TO WRK-PATH-CURSOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-CURSO-COD
+                  FILE STATUS IS FS-CURSOS.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  CURSOS.
+       COPY "BOKCURS".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------ VARIAVEIS DE APOIO AO ARQUIVO
+
+       01  WRK-TEMP-DADOS.
+           05 WRK-TEMP-CURSO-COD        PIC X(15).
+           05 WRK-TEMP-CURSO-DESC       PIC X(30).
+           05 WRK-TEMP-CURSO-VAGAS      PIC 9(04) VALUE ZEROS.
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-CURSOS                    PIC 9(02).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 32 VALUE "CADASTRO DE CURSO"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-DADOS.
+           05 LINE  07 COLUMN 30 VALUE "CODIGO DO CURSO..".
+           05 LINE  07 COLUMN 60 USING WRK-TEMP-CURSO-COD.
+           05 LINE  08 COLUMN 30 VALUE "DESCRICAO........".
+           05 LINE  08 COLUMN 60 USING WRK-TEMP-CURSO-DESC.
+           05 LINE  09 COLUMN 30 VALUE "VAGAS (0=SEM LIMITE)".
+           05 LINE  09 COLUMN 60 USING WRK-TEMP-CURSO-VAGAS.
+           05 LINE  20 COLUMN 09 FROM  WRK-MSG.
+           05 LINE  21 COLUMN 09 VALUE "APERTE TAB PARA CONTINUAR "
+                       BACKGROUND-COLOR 3.
+           05 LINE  21 COLUMN 35 VALUE "CADASTRANDO. "
+                       BACKGROUND-COLOR 3.
+
+       01  SCR-OPCAO.
+           05 LINE  22 COLUMN 9  VALUE "DESEJA GRAVAR (S) OU (N) ? "
+                              BACKGROUND-COLOR 2.
+           05 LINE  22 COLUMN 38 USING WRK-OPCAO.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG WRK-TEMP-DADOS.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- ABERTURA DO ARQUIVO (I-O; CRIA NA PRIMEIRA GRAVACAO)-
+            OPEN I-O  CURSOS.
+
+            IF  FS-CURSOS EQUAL 35
+                OPEN OUTPUT CURSOS
+                CLOSE       CURSOS
+                OPEN I-O    CURSOS
+            END-IF.
+
+            IF  FS-CURSOS NOT EQUAL 0
+                EVALUATE FS-CURSOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------- AREA DE INSERCAO DE DADOS -----------------------
+           MOVE WRK-VAR-SAIDA                 TO WRK-MSG
+           ACCEPT SCR-DADOS.
+
+      *-------------------- AREA DE VERIFICACAO ------------------------
+           IF WRK-TEMP-CURSO-COD (1:4) EQUAL '9999'
+               PERFORM 0300-FINALIZAR
+              GOBACK
+           END-IF.
+
+           IF WRK-TEMP-CURSO-COD    EQUAL SPACES
+              MOVE WRK-CURSO-INC              TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-CURSO-DESC   EQUAL SPACES
+              MOVE WRK-MSG-REG-INCOMPLETO     TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *--------------- AREA DE CONFIRMACAO -----------------------------
+
+           ACCEPT SCR-OPCAO.
+
+      *--------------------- AREA DE GRAVACAO --------------------------
+           IF WRK-OPCAO         EQUAL "S"  OR
+              WRK-OPCAO         EQUAL "s"
+
+                MOVE WRK-TEMP-CURSO-COD       TO ARQ-CURSO-COD
+                MOVE WRK-TEMP-CURSO-DESC      TO ARQ-CURSO-DESC
+                MOVE WRK-TEMP-CURSO-VAGAS     TO ARQ-CURSO-VAGAS
+
+                WRITE ARQ-DADOS-CURSO
+                    INVALID KEY
+                        MOVE WRK-MSG-REG-JAEXISTE  TO WRK-MSG
+                END-WRITE
+
+                IF WRK-MSG NOT EQUAL WRK-MSG-REG-JAEXISTE
+                   MOVE WRK-REGISTRO             TO WRK-MSG
+                END-IF
+           ELSE
+                MOVE WRK-SEMCONFIRM           TO WRK-MSG
+           END-IF.
+
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  CURSOS.
+
+              IF  FS-CURSOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
