@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKSEM
+      *---- DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO SEMESTRES
+      *----               (CALENDARIO ACADEMICO - SEMESTRES VALIDOS)
+      *-----------------------------------------------------------------
+       01  ARQ-DADOS-SEMESTRE.
+           05 ARQ-SEM-COD               PIC X(02).
+           05 ARQ-SEM-DESC              PIC X(30).
