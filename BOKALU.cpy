@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKALU
+      *---- DESCRICAO  : LAYOUT DO REGISTRO DO ARQUIVO ALUNOS
+      *-----------------------------------------------------------------
+       01  ARQ-DADOS.
+           05 ARQ-RM                    PIC X(04).
+           05 ARQ-NOMEALUNO             PIC X(20).
+           05 ARQ-CURSO                 PIC X(15).
+           05 ARQ-SEMESTRE              PIC X(02).
+           05 ARQ-MENSALIDADE           PIC 9(06)V99.
+           05 ARQ-STATUS                PIC X(10).
+      *--- ARQ-DATA-MATRICULA GUARDADO COMO AAAAMMDD (ORDENAVEL POR FAIXA)
+           05 ARQ-DATA-MATRICULA        PIC X(08).
+      *--- ARQ-CPF GUARDADO SOMENTE COM OS 11 DIGITOS (SEM PONTUACAO)
+           05 ARQ-CPF                   PIC X(11).
+           05 ARQ-TELEFONE              PIC X(15).
+           05 ARQ-EMAIL                 PIC X(40).
+           05 ARQ-CAMPUS                PIC X(15).
+      *--- ARQ-OBSERVACOES: CAMPO DE TEXTO LIVRE, PREENCHIMENTO OPCIONAL
+           05 ARQ-OBSERVACOES           PIC X(60).
+      *--- PREENCHIDOS SOMENTE QUANDO ARQ-STATUS EQUAL "DESISTENTE"
+           05 ARQ-MOTIVO-DESIST         PIC X(15).
+           05 ARQ-DATA-DESISTENCIA      PIC X(08).
