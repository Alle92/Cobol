@@ -0,0 +1,383 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGNOTA.
+      *-----------------------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: REGISTRAR NOTAS POR DISCIPLINA DOS ALUNOS JA
+      *----    CADASTRADOS, GERANDO UM LANCAMENTO COM NUMERACAO UNICA
+      *----    E SEQUENCIAL EM NOTAS.dat.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            E             BOKALU
+      *---- NOTAS             I             BOKNOTA
+      *---- NOTCTRL           E              ----
+      *---- AUDITORIA         E             BOKAUDIT
+      *----
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT NOTAS  ASSIGN TO WRK-PATH-NOTAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-NOTA-NUMERO
+                  FILE STATUS IS FS-NOTAS.
+
+      *----------- ARQUIVO DE CONTROLE DA PROXIMA NUMERACAO DE NOTA ----
+           SELECT NOTCTRL  ASSIGN TO WRK-PATH-NOTCTRL
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-NOTCTRL.
+
+           SELECT AUDITORIA  ASSIGN TO WRK-PATH-AUDITORIA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  NOTAS.
+       COPY "BOKNOTA".
+
+      *-------------------- AREA DE CONTROLE DA NUMERACAO DE NOTA ------
+       FD  NOTCTRL.
+       01  ARQ-NOTCTRL.
+           05 ARQ-NOTCTRL-PROXNUM       PIC 9(08).
+
+       FD  AUDITORIA.
+       COPY "BOKAUDIT".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------ VARIAVEIS DE APOIO AO ARQUIVO
+
+       01  WRK-TEMP-DADOS-NOTA.
+           05 WRK-TEMP-NOTA-RM          PIC X(04).
+           05 WRK-TEMP-NOTA-DISCIPLINA  PIC X(15).
+           05 WRK-TEMP-NOTA-VALOR       PIC 9(02)V99.
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-NOTAS                     PIC 9(02).
+       77  FS-NOTCTRL                   PIC 9(02).
+       77  FS-AUDITORIA                 PIC 9(02).
+
+      *------------- VARIAVEL DE APOIO A TRILHA DE AUDITORIA -----------
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *------------- VARIAVEL DE DECISAO -------------------------------
+       77  WRK-CONFIRMAR                PIC X(01) VALUE SPACES.
+
+      *------------- VARIAVEL DA PROXIMA NUMERACAO DE NOTA -------------
+       77  WRK-PROX-NUMERO              PIC 9(08) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 30 VALUE "LANCAMENTO DE NOTA"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-DADOS.
+           05 LINE  07 COLUMN 30 VALUE "RM DO ALUNO......".
+           05 LINE  07 COLUMN 60 USING WRK-TEMP-NOTA-RM.
+           05 LINE  08 COLUMN 30 VALUE "DISCIPLINA.......".
+           05 LINE  08 COLUMN 60 USING WRK-TEMP-NOTA-DISCIPLINA.
+           05 LINE  09 COLUMN 30 VALUE "NOTA (0 A 10)....".
+           05 LINE  09 COLUMN 60 USING WRK-TEMP-NOTA-VALOR.
+           05 LINE  20 COLUMN 09 FROM  WRK-MSG.
+           05 LINE  21 COLUMN 09 VALUE "APERTE TAB PARA CONTINUAR "
+                       BACKGROUND-COLOR 3.
+           05 LINE  21 COLUMN 35 VALUE "CADASTRANDO. "
+                       BACKGROUND-COLOR 3.
+
+       01  SCR-OPCAO.
+           05 LINE  22 COLUMN 9  VALUE "DESEJA GRAVAR (S) OU (N) ? "
+                              BACKGROUND-COLOR 2.
+           05 LINE  22 COLUMN 38 USING WRK-OPCAO.
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG WRK-TEMP-DADOS-NOTA.
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- ABERTURA DO ARQUIVO DE ALUNOS (SOMENTE LEITURA) -----
+            OPEN INPUT  ALUNOS.
+
+      *------ ERRO DE ABERTURA -----------------------------------------
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO ARQUIVO DE NOTAS (I-O PARA PERMITIR
+      *----------- GRAVACAO DE NOVAS CHAVES EM UM ARQUIVO JA EXISTENTE) 
+            OPEN I-O  NOTAS.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA NA PRIMEIRA GRAVACAO ------
+            IF  FS-NOTAS EQUAL 35
+                OPEN OUTPUT NOTAS
+                CLOSE       NOTAS
+                OPEN I-O    NOTAS
+            END-IF.
+
+            IF  FS-NOTAS NOT EQUAL 0
+                EVALUATE FS-NOTAS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  CLOSE ALUNOS
+                  GOBACK
+            END-IF.
+
+      *----------- LEITURA DA PROXIMA NUMERACAO DE NOTA DISPONIVEL -----
+            OPEN INPUT NOTCTRL.
+
+            IF  FS-NOTCTRL EQUAL ZEROS
+                READ NOTCTRL
+                    AT END
+                        MOVE ZEROS            TO ARQ-NOTCTRL-PROXNUM
+                END-READ
+                CLOSE NOTCTRL
+            ELSE
+                MOVE ZEROS                    TO ARQ-NOTCTRL-PROXNUM
+            END-IF.
+
+            IF  ARQ-NOTCTRL-PROXNUM EQUAL ZEROS
+                MOVE 1                        TO WRK-PROX-NUMERO
+            ELSE
+                MOVE ARQ-NOTCTRL-PROXNUM      TO WRK-PROX-NUMERO
+            END-IF.
+
+      *----------- ABERTURA DA TRILHA DE AUDITORIA (ACRESCENTA AO FIM) -
+            OPEN EXTEND AUDITORIA.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA NA PRIMEIRA GRAVACAO ------
+            IF  FS-AUDITORIA EQUAL 35
+                OPEN OUTPUT AUDITORIA
+                CLOSE       AUDITORIA
+                OPEN EXTEND AUDITORIA
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------- AREA DE INSERCAO DE DADOS -----------------------
+           MOVE WRK-VAR-SAIDA                 TO WRK-MSG
+           ACCEPT SCR-DADOS.
+
+      *-------------------- AREA DE VERIFICACAO ------------------------
+           IF WRK-TEMP-NOTA-RM  EQUAL '9999'
+               PERFORM 0300-FINALIZAR
+              GOBACK
+           END-IF.
+
+      *----------------------AREA DE VERIFICACAO DE ESPACOS ------------
+
+           IF WRK-TEMP-NOTA-RM       EQUAL SPACES
+              MOVE WRK-RM-INC                 TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *------------ VERIFICAR SE O ALUNO ESTA CADASTRADO ---------------
+
+           MOVE WRK-TEMP-NOTA-RM                TO ARQ-RM
+           READ ALUNOS KEY IS ARQ-RM
+               INVALID KEY
+                   MOVE WRK-MSG-REG-NAOENCONT  TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+                   GO  TO  0200-PROCESSAR
+           END-READ.
+
+           IF WRK-TEMP-NOTA-DISCIPLINA  EQUAL SPACES
+              MOVE WRK-DISC-INC                TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-NOTA-VALOR   LESS THAN ZEROS  OR
+              WRK-TEMP-NOTA-VALOR   GREATER THAN 10
+              MOVE WRK-NOTA-INVAL              TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *--------------- AREA DE CONFIRMACAO -----------------------------
+
+           ACCEPT SCR-OPCAO.
+
+      *--------------------- AREA DE GRAVACAO --------------------------
+           IF WRK-OPCAO         EQUAL "S"  OR
+              WRK-OPCAO         EQUAL "s"
+
+                MOVE WRK-PROX-NUMERO          TO ARQ-NOTA-NUMERO
+                MOVE WRK-TEMP-NOTA-RM         TO ARQ-NOTA-RM
+                MOVE WRK-TEMP-NOTA-DISCIPLINA TO ARQ-NOTA-DISCIPLINA
+                MOVE WRK-TEMP-NOTA-VALOR      TO ARQ-NOTA-VALOR
+                MOVE FUNCTION CURRENT-DATE(1:8)
+                                              TO ARQ-NOTA-DATA
+
+                WRITE ARQ-DADOS-NOTA
+                    INVALID KEY
+                        MOVE WRK-MSG-REG-JAEXISTE  TO WRK-MSG
+                    NOT INVALID KEY
+                        ADD 1                      TO WRK-PROX-NUMERO
+                        PERFORM 0220-GRAVAR-NOTCTRL
+
+                        MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+                        MOVE WRK-DATA-HORA(1:14)   TO ARQ-AUD-DATAHORA
+                        MOVE "PROGNOTA"            TO ARQ-AUD-PROGRAMA
+                        MOVE "LANCTO NOTA"         TO ARQ-AUD-OPERACAO
+                        MOVE ARQ-RM                TO ARQ-AUD-RM
+                        MOVE ARQ-NOMEALUNO         TO ARQ-AUD-NOMEALUNO
+                        WRITE ARQ-DADOS-AUDITORIA
+                END-WRITE
+
+                IF WRK-MSG NOT EQUAL WRK-MSG-REG-JAEXISTE
+                   MOVE WRK-MSG-NOTA-REGISTRADA  TO WRK-MSG
+                END-IF
+           ELSE
+                MOVE WRK-SEMCONFIRM           TO WRK-MSG
+           END-IF.
+
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0220-GRAVAR-NOTCTRL                                     SECTION.
+      *-----------------------------------------------------------------
+      *----------- GRAVA A PROXIMA NUMERACAO DE NOTA DISPONIVEL --------
+
+           MOVE WRK-PROX-NUMERO         TO ARQ-NOTCTRL-PROXNUM
+           OPEN OUTPUT NOTCTRL
+           WRITE ARQ-NOTCTRL
+           CLOSE NOTCTRL.
+
+      *-----------------------------------------------------------------
+       0220-GRAVAR-NOTCTRL-99-FIM                              SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  NOTAS.
+
+              IF  FS-NOTAS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  AUDITORIA.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
