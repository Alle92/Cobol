@@ -0,0 +1,527 @@
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGALT.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 08/08/2026
+      *--- OBJETIVOS: ALTERAR (REWRITE) UM REGISTRO JA CADASTRADO NO
+      *----    ARQUIVO ALUNOS, LOCALIZADO PELO RM.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I/O           BOKALU
+      *----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT CURSOS  ASSIGN TO WRK-PATH-CURSOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-CURSO-COD
+                  FILE STATUS IS FS-CURSOS.
+
+           SELECT AUDITORIA  ASSIGN TO WRK-PATH-AUDITORIA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  CURSOS.
+       COPY "BOKCURS".
+
+       FD  AUDITORIA.
+       COPY "BOKAUDIT".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------ VARIAVEIS DE APOIO AO ARQUIVO
+
+       01  WRK-TEMP-DADOS.
+           05 WRK-TEMP-RM               PIC X(04) VALUE SPACES.
+           05 WRK-TEMP-NOMEALUNO        PIC X(20) VALUE SPACES.
+           05 WRK-TEMP-CURSO            PIC X(15) VALUE SPACES.
+           05 WRK-TEMP-SEMESTRE         PIC X(02) VALUE SPACES.
+           05 WRK-TEMP-MENSALIDADE      PIC 9(06)V99 VALUE ZEROS.
+           05 WRK-TEMP-STATUS           PIC X(10) VALUE SPACES.
+           05 WRK-TEMP-CPF              PIC X(11) VALUE SPACES.
+           05 WRK-TEMP-TELEFONE         PIC X(15) VALUE SPACES.
+           05 WRK-TEMP-EMAIL            PIC X(40) VALUE SPACES.
+           05 WRK-TEMP-CAMPUS           PIC X(15) VALUE SPACES.
+           05 WRK-TEMP-OBSERVACOES      PIC X(60) VALUE SPACES.
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-CURSOS                    PIC 9(02).
+       77  FS-AUDITORIA                 PIC 9(02).
+
+      *------------- VARIAVEL DE WRK-APOIO
+       77  WRK-FLAG-ENCONTRADO          PIC 9(01) VALUE ZEROS.
+       77  WRK-CPF-VALIDO               PIC X(01) VALUE SPACES.
+       77  WRK-STATUS-ORIGINAL          PIC X(10) VALUE SPACES.
+       77  WRK-CURSO-ORIGEM             PIC X(15) VALUE SPACES.
+       77  WRK-TEMP-VAGAS               PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-MATRICULADOS         PIC 9(04) VALUE ZEROS.
+
+      *------------- VARIAVEL DE APOIO A TRILHA DE AUDITORIA -------------
+       77  WRK-DATA-HORA                PIC X(21).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 32 VALUE "ALTERACAO DE CADASTRO"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-RM.
+           05 LINE  07 COLUMN 30 VALUE "RM...............".
+           05 LINE  07 COLUMN 60 USING WRK-TEMP-RM.
+
+       01  SCR-DADOS.
+           05 LINE  07 COLUMN 30 VALUE "RM...............".
+           05 LINE  07 COLUMN 60 FROM  WRK-TEMP-RM.
+           05 LINE  08 COLUMN 30 VALUE "NOME ALUNO.......".
+           05 LINE  08 COLUMN 60 USING WRK-TEMP-NOMEALUNO.
+           05 LINE  09 COLUMN 30 VALUE "CURSO............".
+           05 LINE  09 COLUMN 60 USING WRK-TEMP-CURSO.
+           05 LINE  10 COLUMN 30 VALUE "SEMESTRE.........".
+           05 LINE  10 COLUMN 60 USING WRK-TEMP-SEMESTRE.
+           05 LINE  11 COLUMN 30 VALUE "MENSALIDADE......".
+           05 LINE  11 COLUMN 60 USING WRK-TEMP-MENSALIDADE.
+           05 LINE  12 COLUMN 30 VALUE "STATUS...........".
+           05 LINE  12 COLUMN 60 USING WRK-TEMP-STATUS.
+           05 LINE  13 COLUMN 30 VALUE "CPF..............".
+           05 LINE  13 COLUMN 60 USING WRK-TEMP-CPF.
+           05 LINE  14 COLUMN 30 VALUE "TELEFONE.........".
+           05 LINE  14 COLUMN 60 USING WRK-TEMP-TELEFONE.
+           05 LINE  15 COLUMN 30 VALUE "EMAIL............".
+           05 LINE  15 COLUMN 60 USING WRK-TEMP-EMAIL.
+           05 LINE  16 COLUMN 30 VALUE "CAMPUS...........".
+           05 LINE  16 COLUMN 60 USING WRK-TEMP-CAMPUS.
+           05 LINE  17 COLUMN 30 VALUE "OBSERVACOES......".
+           05 LINE  17 COLUMN 60 USING WRK-TEMP-OBSERVACOES.
+           05 LINE  20 COLUMN 09 FROM  WRK-MSG.
+           05 LINE  21 COLUMN 09 VALUE "APERTE TAB PARA CONTINUAR "
+                       BACKGROUND-COLOR 3.
+           05 LINE  21 COLUMN 35 VALUE "ALTERANDO. "
+                       BACKGROUND-COLOR 3.
+
+       01  SCR-OPCAO.
+           05 LINE  22 COLUMN 9  VALUE "DESEJA GRAVAR (S) OU (N) ? "
+                              BACKGROUND-COLOR 2.
+           05 LINE  22 COLUMN 38 USING WRK-OPCAO.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALIZE WRK-MSG WRK-TEMP-DADOS.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- ABERTURA DO ARQUIVO
+            OPEN I-O  ALUNOS.
+
+      *------ ARQUIVO NAO EXISTE
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO CATALOGO DE CURSOS (SOMENTE LEITURA) -----
+            OPEN INPUT CURSOS.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA VAZIO NA PRIMEIRA LEITURA --
+            IF  FS-CURSOS EQUAL 35
+                OPEN OUTPUT CURSOS
+                CLOSE       CURSOS
+                OPEN INPUT  CURSOS
+            END-IF.
+
+      *----------- ABERTURA DA TRILHA DE AUDITORIA (ACRESCENTA AO FIM) --
+            OPEN EXTEND AUDITORIA.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA NA PRIMEIRA GRAVACAO -------
+            IF  FS-AUDITORIA EQUAL 35
+                OPEN OUTPUT AUDITORIA
+                CLOSE       AUDITORIA
+                OPEN EXTEND AUDITORIA
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------- AREA DE LOCALIZACAO DO REGISTRO ------------------
+           MOVE WRK-VAR-SAIDA                 TO WRK-MSG
+           ACCEPT SCR-RM.
+
+           IF WRK-TEMP-RM  EQUAL '9999'
+               PERFORM 0300-FINALIZAR
+              GOBACK
+           END-IF.
+
+           IF WRK-TEMP-RM  EQUAL SPACES
+               MOVE WRK-RM-INC                TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+           MOVE ZEROS                         TO WRK-FLAG-ENCONTRADO
+           MOVE WRK-TEMP-RM                   TO ARQ-RM
+
+           READ ALUNOS KEY IS ARQ-RM
+               INVALID KEY
+                   MOVE ZEROS                 TO WRK-FLAG-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE 1                     TO WRK-FLAG-ENCONTRADO
+           END-READ.
+
+           IF FS-ALUNOS EQUAL 99
+               MOVE WRK-MSG-REG-BLOQUEADO     TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               UNLOCK ALUNOS
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+           IF WRK-FLAG-ENCONTRADO NOT EQUAL 1
+               MOVE WRK-MSG-REG-NAOENCONT     TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               UNLOCK ALUNOS
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+      *--------------- AREA DE REDIGITACAO DOS CAMPOS -------------------
+           MOVE ARQ-NOMEALUNO                 TO WRK-TEMP-NOMEALUNO
+           MOVE ARQ-CURSO                     TO WRK-TEMP-CURSO
+           MOVE ARQ-SEMESTRE                  TO WRK-TEMP-SEMESTRE
+           MOVE ARQ-MENSALIDADE               TO WRK-TEMP-MENSALIDADE
+           MOVE ARQ-STATUS                    TO WRK-TEMP-STATUS
+           MOVE ARQ-STATUS                    TO WRK-STATUS-ORIGINAL
+           MOVE ARQ-CPF                       TO WRK-TEMP-CPF
+           MOVE ARQ-TELEFONE                  TO WRK-TEMP-TELEFONE
+           MOVE ARQ-EMAIL                     TO WRK-TEMP-EMAIL
+           MOVE ARQ-CAMPUS                    TO WRK-TEMP-CAMPUS
+           MOVE ARQ-OBSERVACOES               TO WRK-TEMP-OBSERVACOES
+           MOVE ARQ-CURSO                     TO WRK-CURSO-ORIGEM
+
+           MOVE SPACES                        TO WRK-MSG
+           ACCEPT SCR-DADOS.
+
+      *----------------------AREA DE VERIFICACAO DE ESPACOS ------------
+
+           IF WRK-TEMP-NOMEALUNO    EQUAL SPACES
+              MOVE WRK-NOME-INC               TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-CURSO        EQUAL SPACES
+              MOVE WRK-CURSO-INC              TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *------------ VERIFICAR SE O CURSO EXISTE NO CATALOGO ------------
+
+           MOVE WRK-TEMP-CURSO                TO ARQ-CURSO-COD
+           READ CURSOS KEY IS ARQ-CURSO-COD
+               INVALID KEY
+                   MOVE WRK-MSG-CURSO-NAOENCONT TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+                   UNLOCK ALUNOS
+                   GO  TO  0200-PROCESSAR
+           END-READ.
+
+      *--------------- AREA DE CONTROLE DE VAGAS (CAPACIDADE) -----------
+      *------- SO RECONTA VAGAS QUANDO O CURSO ESTA SENDO TROCADO; O
+      *------- ALUNO JA OCUPA UMA VAGA NO CURSO ORIGINAL.
+           MOVE ARQ-CURSO-VAGAS               TO WRK-TEMP-VAGAS
+
+           IF WRK-TEMP-CURSO NOT EQUAL WRK-CURSO-ORIGEM
+           AND WRK-TEMP-VAGAS NOT EQUAL ZEROS
+               PERFORM 0220-CONTAR-MATRICULADOS
+               IF WRK-QTD-MATRICULADOS NOT LESS WRK-TEMP-VAGAS
+                   MOVE WRK-MSG-CURSO-LOTADO  TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+                   UNLOCK ALUNOS
+                   GO  TO  0200-PROCESSAR
+               END-IF
+           END-IF.
+
+      *------- A CONTAGEM DE VAGAS ACIMA PERCORRE O ARQUIVO ALUNOS POR
+      *------- INTEIRO E DESLOCA O REGISTRO CORRENTE; RELOCALIZA O
+      *------- REGISTRO DO ALUNO PELO RM ANTES DE CONTINUAR.
+           MOVE WRK-TEMP-RM                   TO ARQ-RM
+           READ ALUNOS KEY IS ARQ-RM
+               INVALID KEY
+                   MOVE WRK-MSG-REG-NAOENCONT TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+                   UNLOCK ALUNOS
+                   GO TO 0200-PROCESSAR
+           END-READ.
+
+           IF WRK-TEMP-SEMESTRE     EQUAL SPACES
+              MOVE WRK-SEM-INC                TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-MENSALIDADE  EQUAL ZEROS
+              MOVE WRK-MENS-INC               TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-STATUS NOT EQUAL "ATIVO"
+           AND WRK-TEMP-STATUS NOT EQUAL "TRANCADO"
+           AND WRK-TEMP-STATUS NOT EQUAL "FORMADO"
+           AND WRK-TEMP-STATUS NOT EQUAL "DESISTENTE"
+           AND WRK-TEMP-STATUS NOT EQUAL "ESPERA"
+              MOVE WRK-MSG-STATUS-INVAL       TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *------- DESISTENCIA NOVA SO PODE SER REGISTRADA PELO PROGDESI,
+      *------- QUE EXIGE O MOTIVO. AQUI SO SE PERMITE MANTER UM
+      *------- REGISTRO QUE JA ESTAVA DESISTENTE.
+           IF WRK-TEMP-STATUS EQUAL "DESISTENTE"
+           AND WRK-STATUS-ORIGINAL NOT EQUAL "DESISTENTE"
+              MOVE WRK-MSG-STATUS-INVAL       TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-CPF          EQUAL SPACES
+              MOVE WRK-CPF-INC                TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *------------ VERIFICAR O DIGITO VERIFICADOR DO CPF --------------
+
+           CALL "PROGVCPF" USING WRK-TEMP-CPF, WRK-CPF-VALIDO.
+
+           IF WRK-CPF-VALIDO        NOT EQUAL "S"
+              MOVE WRK-MSG-CPF-INVAL          TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-TELEFONE     EQUAL SPACES
+              MOVE WRK-TEL-INC                TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-EMAIL        EQUAL SPACES
+              MOVE WRK-EMAIL-INC              TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-CAMPUS       EQUAL SPACES
+              MOVE WRK-CAMPUS-INC             TO WRK-MSG
+              PERFORM 0900-MOSTRA
+              UNLOCK ALUNOS
+              GO  TO  0200-PROCESSAR
+           END-IF.
+
+      *--------------- AREA DE CONFIRMACAO -----------------------------
+
+           ACCEPT SCR-OPCAO.
+
+      *--------------------- AREA DE GRAVACAO --------------------------
+           IF WRK-OPCAO         EQUAL "S"  OR
+              WRK-OPCAO         EQUAL "s"
+
+                MOVE WRK-TEMP-NOMEALUNO       TO ARQ-NOMEALUNO
+                MOVE WRK-TEMP-CURSO           TO ARQ-CURSO
+                MOVE WRK-TEMP-SEMESTRE        TO ARQ-SEMESTRE
+                MOVE WRK-TEMP-MENSALIDADE     TO ARQ-MENSALIDADE
+                MOVE WRK-TEMP-STATUS          TO ARQ-STATUS
+                MOVE WRK-TEMP-CPF             TO ARQ-CPF
+                MOVE WRK-TEMP-TELEFONE        TO ARQ-TELEFONE
+                MOVE WRK-TEMP-EMAIL           TO ARQ-EMAIL
+                MOVE WRK-TEMP-CAMPUS          TO ARQ-CAMPUS
+                MOVE WRK-TEMP-OBSERVACOES     TO ARQ-OBSERVACOES
+
+                REWRITE ARQ-DADOS
+                    INVALID KEY
+                        MOVE WRK-MSG-REG-NAOENCONT  TO WRK-MSG
+                    NOT INVALID KEY
+                        MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+                        MOVE WRK-DATA-HORA(1:14)   TO ARQ-AUD-DATAHORA
+                        MOVE "PROGALT"             TO ARQ-AUD-PROGRAMA
+                        MOVE "ALTERACAO"           TO ARQ-AUD-OPERACAO
+                        MOVE ARQ-RM                TO ARQ-AUD-RM
+                        MOVE ARQ-NOMEALUNO         TO ARQ-AUD-NOMEALUNO
+                        WRITE ARQ-DADOS-AUDITORIA
+                END-REWRITE
+
+                IF WRK-MSG NOT EQUAL WRK-MSG-REG-NAOENCONT
+                   MOVE WRK-REGISTRO             TO WRK-MSG
+                END-IF
+           ELSE
+                UNLOCK ALUNOS
+                MOVE WRK-SEMCONFIRM           TO WRK-MSG
+           END-IF.
+
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0220-CONTAR-MATRICULADOS                                SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE ZEROS                          TO WRK-QTD-MATRICULADOS
+           MOVE LOW-VALUES                     TO ARQ-RM
+
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0220-CONTAR-MATRICULADOS-99-FIM
+           END-START.
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0220-CONTAR-MATRICULADOS-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+
+               IF  ARQ-CURSO  EQUAL WRK-TEMP-CURSO
+               AND ARQ-STATUS EQUAL "ATIVO"
+                   ADD 1                       TO WRK-QTD-MATRICULADOS
+               END-IF
+
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9                  TO FS-ALUNOS
+               END-READ
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0220-CONTAR-MATRICULADOS-99-FIM                         SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  CURSOS.
+             CLOSE  AUDITORIA.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
