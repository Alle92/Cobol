@@ -0,0 +1,38 @@
+      *-----------------------------------------------------------------
+      *---- BOOK       : BOKPATH
+      *---- DESCRICAO  : CAMINHOS DOS ARQUIVOS FIXOS DO SISTEMA,
+      *----               CENTRALIZADOS AQUI PARA PERMITIR A TROCA DE
+      *----               DIRETORIO/AMBIENTE EM UM UNICO PONTO
+      *-----------------------------------------------------------------
+       01  WRK-PATHS-SISTEMA.
+      *--- BASE COMUM, USADA NA MONTAGEM DOS NOMES DE RELATORIO COM
+      *--- DATA/HORA (STRING FUNCTION TRIM(WRK-PATH-BASE) "NOME_" ...)
+           05 WRK-PATH-BASE          PIC X(40) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\".
+           05 WRK-PATH-ALUNOS        PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\ALUNOS.dat".
+           05 WRK-PATH-CURSOS        PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\CURSOS.dat".
+           05 WRK-PATH-AUDITORIA     PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\AUDITORIA.dat".
+           05 WRK-PATH-PAGAMENTOS    PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\PAGAMENTOS.dat".
+           05 WRK-PATH-PAGCTRL       PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\PAGCTRL.dat".
+           05 WRK-PATH-NOTAS         PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\NOTAS.dat".
+           05 WRK-PATH-NOTCTRL       PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\NOTCTRL.dat".
+           05 WRK-PATH-DISCIPLINA-REL PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\DISCIPLINA.dat".
+           05 WRK-PATH-IMPORTACAO    PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\IMPORTACAO.csv".
+           05 WRK-PATH-CHECKPT       PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\PROGGERA.CHK".
+           05 WRK-PATH-OPLOG         PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\OPLOG.dat".
+           05 WRK-PATH-SEMESTRES     PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\SEMESTRES.dat".
+           05 WRK-PATH-OPERADORES    PIC X(80) VALUE
+               "C:\CURSOLOGICA\COBOL\Projeto FINAL\OPERADORES.dat".
+           05 WRK-PATH-IMPRESSORA    PIC X(80) VALUE "PRN".
