@@ -1,218 +1,543 @@
-       IDENTIFICATION                                          DIVISION.
-       PROGRAM-ID. PROGREL2.
-      *-------------------------------------------------
-      *---- SOBRE O MODULO
-      *----
-      *--- AUTOR    : ALEXANDRE
-      *--- EMPRESA  : XPTO
-      *--- DATA     : 14/04/2024
-      *--- OBJETIVOS: PESQUISAR GERAL DE ALUNOS CADASTRADOS
-      *----
-      *---------------------------------------------------
-      *---------------------------------------------------
-      *---- DEFINICAO DE ARQUIVOS
-      *----
-      *---- ARQUIVO        TIPO I/O         BOOK
-      *---- ALUNOS            I             BOKALU
-      *---- RELGERAL          O              ----
-
-      *-----------------------------------------------------------------
-       ENVIRONMENT                                             DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       CONFIGURATION                                           SECTION.
-      *-----------------------------------------------------------------
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                                            SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *-----------------------------------------------------------------
-           SELECT ALUNOS  ASSIGN TO
-                      "C:\CURSOLOGICA\COBOL\Projeto FINAL\ALUNOS.dat"
-                  FILE STATUS IS FS-ALUNOS.
-
-           SELECT RELGERAL ASSIGN TO
-                      "C:\CURSOLOGICA\COBOL\Projeto FINAL\RELGERAL.dat"
-                  FILE STATUS IS FS-RELGERAL.
-
-      *-----------------------------------------------------------------
-       DATA                                                    DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE                                                    SECTION.
-      *-----------------------------------------------------------------
-
-      *-------------------- AREA DO ARQUIVO NDE ALUNOS -----------------
-       FD  ALUNOS.
-       COPY "BOKALU".
-
-      *-------------------- AREA PARA GRAVAR O RELATORIO DOS ALUNOS ----
-
-       FD  RELGERAL.
-
-       01  ARQ-RELGERAL                 PIC X(47).
-
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                                         SECTION.
-      *-----------------------------------------------------------------
-
-      *------------- VARIAVEIS DE STATUS -------------------------------
-       77  FS-ALUNOS                    PIC 9(02).
-       77  FS-RELGERAL                  PIC 9(02).
-
-      *------------- VARIAVEL DE WRK-APOIO -----------------------------
-       77  WRK-QTD-ALUNOSCAD            PIC 9(04)  VALUE ZEROS.
-       77  WRK-OPCAO                    PIC X(01)  VALUE SPACES.
-
-      *------------- VARIAVEIS DE MENSAGENS ----------------------------
-       COPY "APOIO".
-
-      *-----------------------------------------------------------------
-
-       01  WRK-APOIO.
-           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
-
-      *-----------------------------------------------------------------
-       SCREEN                                                  SECTION.
-      *-----------------------------------------------------------------
-
-       01  SCR-TELA.
-           05 BLANK SCREEN.
-           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
-           05 LINE  01 COLUMN 32 VALUE "RELATORIO GERAL DE ALUNOS"
-                  BACKGROUND-COLOR 3.
-
-       01  SCR-DADOS.
-           05 LINE  05 COLUMN 30 VALUE "DESEJA GERAR O RELATORIO ? S/N".
-           05 LINE  05 COLUMN 62 USING WRK-OPCAO.
-
-       01  SCR-REGISTROS.
-           05 LINE  10 COLUMN 30 VALUE "REGISTROS TOTAIS : ".
-           05 LINE  10 COLUMN 50 FROM  WRK-QTD-ALUNOSCAD.
-
-       01  SCR-RODAPE.
-           05 LINE  22 COLUMN 18 VALUE "APERTE QUALQUER BOTAO P/ SAIR"
-                              BACKGROUND-COLOR 3.
-           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
-           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
-
-       01  SCR-RODAPEREP.
-      *     05 LINE  22 COLUMN 18 VALUE "APERTE QUALQUER BOTAO P/ SAIR"
-      *                        BACKGROUND-COLOR 3.
-           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
-           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
-
-      *-----------------------------------------------------------------
-       PROCEDURE                                               DIVISION.
-      *-----------------------------------------------------------------
-
-           INITIALISE WRK-QTD-ALUNOSCAD, WRK-OPCAO.
-
-       0001-PRINCIPAL                          SECTION.
-
-            PERFORM 0100-INICIALIZAR.
-            PERFORM 0200-PROCESSAR.
-            PERFORM 0300-FINALIZAR.
-            GOBACK.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR                                        SECTION.
-      *-----------------------------------------------------------------
-
-           DISPLAY SCR-TELA.
-
-      *----------- ABERTURA DO ARQUIVO
-            OPEN INPUT  ALUNOS.
-
-      *------ ARQUIVO NAO EXISTE
-            IF  FS-ALUNOS NOT EQUAL 0
-                MOVE WRK-MSG-OPEN             TO WRK-MSG
-                 PERFORM 0900-MOSTRA
-                  GOBACK
-            END-IF.
-
-      *----------- ABERTURA DO ARQUIVO
-            OPEN OUTPUT RELGERAL.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR-99-FIM                                 SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR                                          SECTION.
-      *-----------------------------------------------------------------
-
-      *--------------- AREA DE INSERCAO DE DADOS -----------------------
-           ACCEPT SCR-DADOS.
-
-           IF WRK-OPCAO EQUAL 'S' OR WRK-OPCAO EQUAL 's'
-
-      *-------------------- AREA DE LEITURA ----------------------------
-              READ ALUNOS
-
-               PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
-
-                 MOVE  ARQ-DADOS              TO  ARQ-RELGERAL
-                 WRITE ARQ-RELGERAL
-                 ADD 1                        TO  WRK-QTD-ALUNOSCAD
-
-                 READ ALUNOS
-
-               END-PERFORM
-
-               DISPLAY SCR-REGISTROS
-               MOVE WRK-REGISTRO              TO WRK-MSG
-               PERFORM 0900-MOSTRA
-           ELSE
-               IF  WRK-OPCAO EQUAL 'N' OR WRK-OPCAO EQUAL 'n'
-                   PERFORM 0300-FINALIZAR
-                   MOVE WRK-SEMCONFIRM        TO WRK-MSG
-                   PERFORM 0900-MOSTRA
-                   GOBACK
-           ELSE
-               MOVE WRK-MSG-OPCAO-ERRO        TO WRK-MSG
-               DISPLAY SCR-RODAPEREP
-               GO  TO 0200-PROCESSAR
-           END-IF.
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR                                          SECTION.
-      *-----------------------------------------------------------------
-             CLOSE  ALUNOS.
-
-              IF  FS-ALUNOS NOT EQUAL 0
-                MOVE WRK-MSG-CLOSE            TO WRK-MSG
-                PERFORM 0900-MOSTRA
-              END-IF.
-
-              CLOSE  RELGERAL.
-
-              IF  FS-RELGERAL NOT EQUAL 0
-                MOVE WRK-MSG-CLOSE            TO WRK-MSG
-                PERFORM 0900-MOSTRA
-              END-IF.
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0900-MOSTRA                                             SECTION.
-      *-----------------------------------------------------------------
-
-           ACCEPT SCR-RODAPE.
-
-      *-----------------------------------------------------------------
-       0900-MOSTRA-99-FIM                                      SECTION.
-      *-----------------------------------------------------------------
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGREL2.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 14/04/2024
+      *--- OBJETIVOS: PESQUISAR GERAL DE ALUNOS CADASTRADOS
+      *----
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *---- RELGERAL          O              ----
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT RELGERAL ASSIGN TO WRK-PATH-RELGERAL
+                  FILE STATUS IS FS-RELGERAL.
+
+           SELECT RELGERALCSV ASSIGN TO WRK-PATH-RELGERALCSV
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-RELGERAL.
+
+           SELECT RELGERALXML ASSIGN TO WRK-PATH-RELGERALXML
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-RELGERAL.
+
+           SELECT RELGERALJSON ASSIGN TO WRK-PATH-RELGERALJSON
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-RELGERAL.
+
+           SELECT SORTALU ASSIGN TO "SORTALU.TMP".
+
+           SELECT OPLOG ASSIGN TO WRK-PATH-OPLOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OPLOG.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+      *-------------------- AREA DO ARQUIVO NDE ALUNOS -----------------
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+      *-------------------- AREA PARA GRAVAR O RELATORIO DOS ALUNOS ----
+
+       FD  RELGERAL.
+
+       01  ARQ-RELGERAL                 PIC X(231).
+
+      *-------------------- AREA PARA GRAVAR O RELATORIO EM CSV --------
+       FD  RELGERALCSV.
+
+       01  ARQ-RELGERALCSV              PIC X(100).
+
+      *-------------------- AREA PARA GRAVAR O RELATORIO EM XML --------
+       FD  RELGERALXML.
+
+       01  ARQ-RELGERALXML              PIC X(200).
+
+      *-------------------- AREA PARA GRAVAR O RELATORIO EM JSON -------
+       FD  RELGERALJSON.
+
+       01  ARQ-RELGERALJSON             PIC X(200).
+
+       FD  OPLOG.
+       COPY "BOKOPLOG".
+
+      *-------------------- AREA DE ORDENACAO POR NOME -----------------
+       SD  SORTALU.
+       01  SD-DADOS.
+           05 SD-RM                     PIC X(04).
+           05 SD-NOMEALUNO              PIC X(20).
+           05 SD-CURSO                  PIC X(15).
+           05 SD-SEMESTRE               PIC X(02).
+           05 SD-MENSALIDADE            PIC 9(06)V99.
+           05 SD-STATUS                 PIC X(10).
+           05 SD-DATA-MATRICULA         PIC X(08).
+           05 SD-CPF                    PIC X(11).
+           05 SD-TELEFONE               PIC X(15).
+           05 SD-EMAIL                  PIC X(40).
+           05 SD-CAMPUS                 PIC X(15).
+           05 SD-OBSERVACOES            PIC X(60).
+           05 SD-MOTIVO-DESIST          PIC X(15).
+           05 SD-DATA-DESISTENCIA       PIC X(08).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS -------------------------------
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-RELGERAL                  PIC 9(02).
+       77  FS-SORT                      PIC 9(02).
+       77  FS-OPLOG                     PIC 9(02).
+
+      *------------- VARIAVEL DE WRK-APOIO -----------------------------
+       77  WRK-QTD-ALUNOSCAD            PIC 9(04)  VALUE ZEROS.
+       77  WRK-OPCAO                    PIC X(01)  VALUE SPACES.
+       77  WRK-OPCAO-FORMATO            PIC X(01)  VALUE SPACES.
+       77  WRK-TOTAL-MENSALIDADE        PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-DATA-HORA                PIC X(21).
+       77  WRK-TEMP-CAMPUS-FILTRO       PIC X(15)  VALUE SPACES.
+
+      *------------- AREA DO NOME DO ARQUIVO (HISTORICO POR DATA) -------
+       01  WRK-PATH-RELGERAL            PIC X(80) VALUE SPACES.
+       01  WRK-PATH-RELGERALCSV         PIC X(80) VALUE SPACES.
+       01  WRK-PATH-RELGERALXML         PIC X(80) VALUE SPACES.
+       01  WRK-PATH-RELGERALJSON        PIC X(80) VALUE SPACES.
+
+      *------------- AREA DE MONTAGEM DA LINHA CSV ----------------------
+       01  WRK-LINHA-CSV                PIC X(100) VALUE SPACES.
+       01  WRK-CSV-MENSALIDADE-ED       PIC Z(06)9,99.
+
+      *------------- AREA DE MONTAGEM DA LINHA XML/JSON -----------
+       01  WRK-LINHA-XML                PIC X(200) VALUE SPACES.
+       01  WRK-LINHA-JSON               PIC X(200) VALUE SPACES.
+       77  WRK-JSON-PRIMEIRO            PIC X(01) VALUE "S".
+       77  WRK-JSON-PREFIXO             PIC X(01) VALUE SPACES.
+
+      *------------- VARIAVEIS DE MENSAGENS ----------------------------
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+
+      *------------- AREA DO CABECALHO DO RELATORIO ---------------------
+       01  WRK-CABECALHO-REL.
+           05 FILLER                    PIC X(04) VALUE "RM".
+           05 FILLER                    PIC X(20) VALUE "NOME ALUNO".
+           05 FILLER                    PIC X(15) VALUE "CURSO".
+           05 FILLER                    PIC X(02) VALUE "SM".
+           05 FILLER                    PIC X(08) VALUE "MENSALID".
+           05 FILLER                    PIC X(10) VALUE "STATUS".
+           05 FILLER                    PIC X(08) VALUE "MATRICUL".
+
+      *------------- AREA DO TOTAL DO RELATORIO -------------------------
+       01  WRK-LINHA-TOTAL.
+           05 FILLER                    PIC X(17)
+                                         VALUE "TOTAL DE ALUNOS:".
+           05 WRK-TOTAL-QTD-ED          PIC ZZZ9.
+           05 FILLER                    PIC X(15)
+                                         VALUE "  SOMA MENS.: ".
+           05 WRK-TOTAL-MENS-ED         PIC Z(06)9,99.
+
+      *-----------------------------------------------------------------
+       LINKAGE                                                  SECTION.
+      *-----------------------------------------------------------------
+       01  LNK-OPERADOR                       PIC X(08).
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 32 VALUE "RELATORIO GERAL DE ALUNOS"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-DADOS.
+           05 LINE  05 COLUMN 30 VALUE "DESEJA GERAR O RELATORIO ? S/N".
+           05 LINE  05 COLUMN 62 USING WRK-OPCAO.
+           05 LINE  06 COLUMN 30 VALUE "FORMATO: F-IXO C-SV X-ML J-SON".
+           05 LINE  06 COLUMN 62 USING WRK-OPCAO-FORMATO.
+           05 LINE  07 COLUMN 30 VALUE "FILTRAR CAMPUS (BRANCO=TODOS)".
+           05 LINE  07 COLUMN 62 USING WRK-TEMP-CAMPUS-FILTRO.
+
+       01  SCR-REGISTROS.
+           05 LINE  10 COLUMN 30 VALUE "REGISTROS TOTAIS : ".
+           05 LINE  10 COLUMN 50 FROM  WRK-QTD-ALUNOSCAD.
+
+       01  SCR-RODAPE.
+           05 LINE  22 COLUMN 18 VALUE "APERTE QUALQUER BOTAO P/ SAIR"
+                              BACKGROUND-COLOR 3.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+       01  SCR-RODAPEREP.
+      *     05 LINE  22 COLUMN 18 VALUE "APERTE QUALQUER BOTAO P/ SAIR"
+      *                        BACKGROUND-COLOR 3.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION
+       USING LNK-OPERADOR.
+      *-----------------------------------------------------------------
+
+           INITIALISE WRK-QTD-ALUNOSCAD, WRK-OPCAO.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO RELATORIO -----
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO ARQUIVO (APENAS PARA CONFERIR EXISTENCIA;
+      *----------- O SORT ABRE E FECHA ALUNOS POR CONTA PROPRIA)
+            OPEN INPUT  ALUNOS.
+
+      *------ ARQUIVO NAO EXISTE
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+            CLOSE ALUNOS.
+
+      *----------- ABERTURA DO REGISTRO DE OPERACOES ---------------
+            OPEN EXTEND OPLOG.
+
+            IF  FS-OPLOG EQUAL 35
+                OPEN OUTPUT OPLOG
+                CLOSE       OPLOG
+                OPEN EXTEND OPLOG
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------- AREA DE INSERCAO DE DADOS -----------------------
+           ACCEPT SCR-DADOS.
+
+           IF WRK-OPCAO EQUAL 'S' OR WRK-OPCAO EQUAL 's'
+
+               IF WRK-OPCAO-FORMATO NOT EQUAL 'C' AND NOT EQUAL 'c'
+               AND WRK-OPCAO-FORMATO NOT EQUAL 'X' AND NOT EQUAL 'x'
+               AND WRK-OPCAO-FORMATO NOT EQUAL 'J' AND NOT EQUAL 'j'
+                   MOVE 'F'                   TO WRK-OPCAO-FORMATO
+               END-IF
+
+               MOVE "S"                       TO WRK-JSON-PRIMEIRO
+
+      *------------- MONTA NOME DO ARQUIVO COM DATA/HORA DA GERACAO -----
+               MOVE FUNCTION CURRENT-DATE     TO WRK-DATA-HORA
+               EVALUATE WRK-OPCAO-FORMATO
+                 WHEN 'C'
+                 WHEN 'c'
+                   STRING FUNCTION TRIM(WRK-PATH-BASE) "RELGERAL_"
+                       WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6) ".csv"
+                       DELIMITED BY SIZE INTO WRK-PATH-RELGERALCSV
+                   OPEN OUTPUT RELGERALCSV
+                   STRING "RM,NOME ALUNO,CURSO,SEMESTRE,MENSALIDADE,"
+                       "STATUS,MATRICULA,CAMPUS" DELIMITED BY SIZE
+                       INTO WRK-LINHA-CSV
+                   MOVE WRK-LINHA-CSV    TO ARQ-RELGERALCSV
+                   WRITE ARQ-RELGERALCSV
+
+                 WHEN 'X'
+                 WHEN 'x'
+                   STRING FUNCTION TRIM(WRK-PATH-BASE) "RELGERAL_"
+                       WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6) ".xml"
+                       DELIMITED BY SIZE INTO WRK-PATH-RELGERALXML
+                   OPEN OUTPUT RELGERALXML
+                   MOVE "<relatorio>"    TO ARQ-RELGERALXML
+                   WRITE ARQ-RELGERALXML
+
+                 WHEN 'J'
+                 WHEN 'j'
+                   STRING FUNCTION TRIM(WRK-PATH-BASE) "RELGERAL_"
+                       WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6) ".json"
+                       DELIMITED BY SIZE INTO WRK-PATH-RELGERALJSON
+                   OPEN OUTPUT RELGERALJSON
+                   MOVE "{""alunos"":["  TO ARQ-RELGERALJSON
+                   WRITE ARQ-RELGERALJSON
+
+                 WHEN OTHER
+                   STRING FUNCTION TRIM(WRK-PATH-BASE) "RELGERAL_"
+                       WRK-DATA-HORA(1:8) "_" WRK-DATA-HORA(9:6) ".dat"
+                       DELIMITED BY SIZE INTO WRK-PATH-RELGERAL
+                   OPEN OUTPUT RELGERAL
+      *------------- AREA DE CABECALHO DO RELATORIO ---------------------
+                   MOVE WRK-CABECALHO-REL   TO ARQ-RELGERAL
+                   WRITE ARQ-RELGERAL
+               END-EVALUATE
+
+      *-------------------- AREA DE ORDENACAO E GRAVACAO ---------------
+               SORT SORTALU
+                   ON ASCENDING KEY SD-NOMEALUNO
+                   USING ALUNOS
+                   OUTPUT PROCEDURE 0210-GRAVAR-ORDENADO
+
+      *-------------------- AREA DE TOTALIZACAO --------------------------
+               MOVE WRK-QTD-ALUNOSCAD         TO WRK-TOTAL-QTD-ED
+               MOVE WRK-TOTAL-MENSALIDADE     TO WRK-TOTAL-MENS-ED
+               EVALUATE WRK-OPCAO-FORMATO
+                   WHEN 'C'
+                   WHEN 'c'
+                       STRING "TOTAL," WRK-TOTAL-QTD-ED ",,,"
+                              WRK-TOTAL-MENS-ED ","
+                              DELIMITED BY SIZE INTO WRK-LINHA-CSV
+                       MOVE WRK-LINHA-CSV         TO ARQ-RELGERALCSV
+                       WRITE ARQ-RELGERALCSV
+
+                   WHEN 'X'
+                   WHEN 'x'
+                       MOVE "</relatorio>"         TO ARQ-RELGERALXML
+                       WRITE ARQ-RELGERALXML
+
+                   WHEN 'J'
+                   WHEN 'j'
+                       MOVE "]}"                    TO ARQ-RELGERALJSON
+                       WRITE ARQ-RELGERALJSON
+
+                   WHEN OTHER
+                       MOVE WRK-LINHA-TOTAL       TO ARQ-RELGERAL
+                       WRITE ARQ-RELGERAL
+               END-EVALUATE
+
+               MOVE WRK-DATA-HORA(1:14)       TO ARQ-LOG-DATAHORA
+               MOVE "PROGREL2"                TO ARQ-LOG-PROGRAMA
+               MOVE "RELATORIO GERAL DE ALUNOS" TO ARQ-LOG-RELATORIO
+               MOVE WRK-QTD-ALUNOSCAD         TO ARQ-LOG-QTDREGISTROS
+               EVALUATE WRK-OPCAO-FORMATO
+                 WHEN 'C'
+                 WHEN 'c'
+                   MOVE WRK-PATH-RELGERALCSV  TO ARQ-LOG-ARQUIVOGERADO
+                 WHEN 'X'
+                 WHEN 'x'
+                   MOVE WRK-PATH-RELGERALXML  TO ARQ-LOG-ARQUIVOGERADO
+                 WHEN 'J'
+                 WHEN 'j'
+                   MOVE WRK-PATH-RELGERALJSON TO ARQ-LOG-ARQUIVOGERADO
+                 WHEN OTHER
+                   MOVE WRK-PATH-RELGERAL     TO ARQ-LOG-ARQUIVOGERADO
+               END-EVALUATE
+               MOVE LNK-OPERADOR              TO ARQ-LOG-OPERADOR
+               WRITE ARQ-DADOS-OPLOG
+
+               DISPLAY SCR-REGISTROS
+               MOVE WRK-REGISTRO              TO WRK-MSG
+               PERFORM 0900-MOSTRA
+           ELSE
+               IF  WRK-OPCAO EQUAL 'N' OR WRK-OPCAO EQUAL 'n'
+                   PERFORM 0300-FINALIZAR
+                   MOVE WRK-SEMCONFIRM        TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+                   GOBACK
+           ELSE
+               MOVE WRK-MSG-OPCAO-ERRO        TO WRK-MSG
+               DISPLAY SCR-RODAPEREP
+               GO  TO 0200-PROCESSAR
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-GRAVAR-ORDENADO                                    SECTION.
+      *-----------------------------------------------------------------
+           RETURN SORTALU
+               AT END
+                   GO TO 0210-GRAVAR-ORDENADO-99-FIM
+           END-RETURN.
+           PERFORM UNTIL FS-SORT NOT EQUAL ZEROS
+               IF WRK-TEMP-CAMPUS-FILTRO EQUAL SPACES
+               OR WRK-TEMP-CAMPUS-FILTRO EQUAL SD-CAMPUS
+                 EVALUATE WRK-OPCAO-FORMATO
+                   WHEN 'C'
+                   WHEN 'c'
+                     MOVE SD-MENSALIDADE    TO WRK-CSV-MENSALIDADE-ED
+                     STRING FUNCTION TRIM(SD-RM) ","
+                         FUNCTION TRIM(SD-NOMEALUNO) ","
+                         FUNCTION TRIM(SD-CURSO) ","
+                         FUNCTION TRIM(SD-SEMESTRE) ","
+                         FUNCTION TRIM(WRK-CSV-MENSALIDADE-ED) ","
+                         FUNCTION TRIM(SD-STATUS) ","
+                         FUNCTION TRIM(SD-DATA-MATRICULA) ","
+                         FUNCTION TRIM(SD-CAMPUS)
+                         DELIMITED BY SIZE INTO WRK-LINHA-CSV
+                     MOVE WRK-LINHA-CSV     TO ARQ-RELGERALCSV
+                     WRITE ARQ-RELGERALCSV
+
+                   WHEN 'X'
+                   WHEN 'x'
+                     MOVE SD-MENSALIDADE    TO WRK-CSV-MENSALIDADE-ED
+                     STRING "<aluno><rm>" FUNCTION TRIM(SD-RM)
+                         "</rm><nome>" FUNCTION TRIM(SD-NOMEALUNO)
+                         "</nome><curso>" FUNCTION TRIM(SD-CURSO)
+                         "</curso><semestre>"
+                         FUNCTION TRIM(SD-SEMESTRE)
+                         "</semestre><mensalidade>"
+                         FUNCTION TRIM(WRK-CSV-MENSALIDADE-ED)
+                         "</mensalidade><status>"
+                         FUNCTION TRIM(SD-STATUS)
+                         "</status><matricula>"
+                         FUNCTION TRIM(SD-DATA-MATRICULA)
+                         "</matricula><campus>"
+                         FUNCTION TRIM(SD-CAMPUS)
+                         "</campus></aluno>"
+                         DELIMITED BY SIZE INTO WRK-LINHA-XML
+                     MOVE WRK-LINHA-XML     TO ARQ-RELGERALXML
+                     WRITE ARQ-RELGERALXML
+
+                   WHEN 'J'
+                   WHEN 'j'
+                     MOVE SD-MENSALIDADE    TO WRK-CSV-MENSALIDADE-ED
+                     IF WRK-JSON-PRIMEIRO EQUAL "S"
+                       MOVE "N"             TO WRK-JSON-PRIMEIRO
+                       MOVE SPACES          TO WRK-JSON-PREFIXO
+                     ELSE
+                       MOVE ","             TO WRK-JSON-PREFIXO
+                     END-IF
+                     STRING FUNCTION TRIM(WRK-JSON-PREFIXO)
+                         "{""rm"":""" FUNCTION TRIM(SD-RM)
+                         """,""nome"":"""
+                         FUNCTION TRIM(SD-NOMEALUNO)
+                         """,""curso"":"""
+                         FUNCTION TRIM(SD-CURSO)
+                         """,""semestre"":"""
+                         FUNCTION TRIM(SD-SEMESTRE)
+                         """,""mensalidade"":"""
+                         FUNCTION TRIM(WRK-CSV-MENSALIDADE-ED)
+                         """,""status"":"""
+                         FUNCTION TRIM(SD-STATUS)
+                         """,""matricula"":"""
+                         FUNCTION TRIM(SD-DATA-MATRICULA)
+                         """,""campus"":"""
+                         FUNCTION TRIM(SD-CAMPUS) """"  "}"
+                         DELIMITED BY SIZE INTO WRK-LINHA-JSON
+                     MOVE WRK-LINHA-JSON    TO ARQ-RELGERALJSON
+                     WRITE ARQ-RELGERALJSON
+
+                   WHEN OTHER
+                     MOVE SD-DADOS          TO ARQ-RELGERAL
+                     WRITE ARQ-RELGERAL
+                 END-EVALUATE
+                   ADD 1                      TO WRK-QTD-ALUNOSCAD
+                   ADD SD-MENSALIDADE         TO WRK-TOTAL-MENSALIDADE
+               END-IF
+               RETURN SORTALU
+                   AT END
+                       MOVE 9                 TO FS-SORT
+               END-RETURN
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0210-GRAVAR-ORDENADO-99-FIM                             SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+      *----------- ALUNOS JA FOI FECHADO PELO SORT (OUTPUT PROCEDURE);
+      *----------- RESTA FECHAR APENAS O RELATORIO GERADO AQUI, SE ABERTO
+              IF  WRK-OPCAO EQUAL 'S' OR WRK-OPCAO EQUAL 's'
+                  EVALUATE WRK-OPCAO-FORMATO
+                    WHEN 'C'
+                    WHEN 'c'
+                      CLOSE RELGERALCSV
+                    WHEN 'X'
+                    WHEN 'x'
+                      CLOSE RELGERALXML
+                    WHEN 'J'
+                    WHEN 'j'
+                      CLOSE RELGERALJSON
+                    WHEN OTHER
+                      CLOSE RELGERAL
+                  END-EVALUATE
+
+                  IF  FS-RELGERAL NOT EQUAL 0
+                    MOVE WRK-MSG-CLOSE          TO WRK-MSG
+                    PERFORM 0900-MOSTRA
+                  END-IF
+              END-IF.
+
+              CLOSE OPLOG.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
