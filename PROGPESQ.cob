@@ -1,211 +1,415 @@
-       IDENTIFICATION                                          DIVISION.
-       PROGRAM-ID. PROGPESQ.
-      *-------------------------------------------------
-      *---- SOBRE O MODULO
-      *----
-      *--- AUTOR    : ALEXANDRE
-      *--- EMPRESA  : XPTO
-      *--- DATA     : 13/04/2024
-      *--- OBJETIVOS: LEITURA DE UM ARQUIVO SEQUENCIAL, ONDE PODE
-      *----    PESQUISAR UM REGISTRO POR VEZ.
-      *---------------------------------------------------
-      *---------------------------------------------------
-      *---- DEFINICAO DE ARQUIVOS
-      *----
-      *---- ARQUIVO        TIPO I/O         BOOK
-      *---- ALUNOS            I             BOKALU
-      *----
-      *---------------------------------------------------
-
-      *-----------------------------------------------------------------
-       ENVIRONMENT                                             DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       CONFIGURATION                                           SECTION.
-      *-----------------------------------------------------------------
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                                            SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *-----------------------------------------------------------------
-           SELECT ALUNOS  ASSIGN TO
-                      "C:\CURSOLOGICA\COBOL\Projeto FINAL\ALUNOS.dat"
-                  FILE STATUS IS FS-ALUNOS.
-
-      *-----------------------------------------------------------------
-       DATA                                                    DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE                                                    SECTION.
-      *-----------------------------------------------------------------
-
-       FD  ALUNOS.
-       COPY "BOKALU".
-
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                                         SECTION.
-      *-----------------------------------------------------------------
-
-      *------------ VARIAVEIS DE APOIO AO ARQUIVO
-
-       01  WRK-TEMP-DADOS.
-           05 WRK-TEMP-RM               PIC X(04) VALUE SPACES.
-           05 WRK-TEMP-NOMEALUNO        PIC X(20) VALUE SPACES.
-           05 WRK-TEMP-CURSO            PIC X(15) VALUE SPACES.
-           05 WRK-TEMP-SEMESTRE         PIC X(02) VALUE SPACES.
-           05 WRK-TEMP-MENSALIDADE      PIC 9(06) VALUE ZEROS.
-
-
-      *------------- VARIAVEIS DE STATUS
-       77  FS-ALUNOS                    PIC 9(02).
-
-      *------------- VARIAVEL DE WRK-APOIO
-       77  WRK-FLAG-ENCONTRADO          PIC 9(01)  VALUE ZEROS.
-
-      *------------- VARIAVEIS DE MENSAGENS
-       COPY "APOIO".
-
-      *-----------------------------------------------------------------
-
-       01  WRK-APOIO.
-           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
-           05 WRK-OPCAO                        PIC X(01).
-
-      *-----------------------------------------------------------------
-       SCREEN                                                  SECTION.
-      *-----------------------------------------------------------------
-
-       01  SCR-TELA.
-           05 BLANK SCREEN.
-           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
-           05 LINE  01 COLUMN 32 VALUE "PESQUISA DE ALUNO"
-                  BACKGROUND-COLOR 3.
-
-       01  SCR-DADOS.
-           05 LINE  07 COLUMN 30 VALUE "RM...............".
-           05 LINE  07 COLUMN 60 USING WRK-TEMP-RM.
-           05 LINE  08 COLUMN 30 VALUE "NOME ALUNO.......".
-           05 LINE  08 COLUMN 60 FROM  ARQ-NOMEALUNO.
-           05 LINE  09 COLUMN 30 VALUE "CURSO............".
-           05 LINE  09 COLUMN 60 FROM  ARQ-CURSO.
-           05 LINE  10 COLUMN 30 VALUE "SEMESTRE.........".
-           05 LINE  10 COLUMN 60 FROM  ARQ-SEMESTRE.
-           05 LINE  11 COLUMN 30 VALUE "MENSALIDADE......".
-           05 LINE  11 COLUMN 60 FROM  ARQ-MENSALIDADE.
-           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
-
-       01  SCR-RODAPE.
-           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
-           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
-           05 LINE  24 COLUMN 18 VALUE "PRESSIONE ENTER P/ SAIR"
-                              BACKGROUND-COLOR 3.
-
-      *-----------------------------------------------------------------
-       PROCEDURE                                               DIVISION.
-      *-----------------------------------------------------------------
-           INITIALISE WRK-TEMP-DADOS ARQ-DADOS WRK-MSG WRK-APOIO.
-
-       0001-PRINCIPAL                          SECTION.
-
-            PERFORM 0100-INICIALIZAR.
-            PERFORM 0200-PROCESSAR.
-            PERFORM 0300-FINALIZAR.
-            GOBACK.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR                                        SECTION.
-      *-----------------------------------------------------------------
-
-      *------------------ APRESENTACAO DE TELAS ------------------------
-           MOVE WRK-VAR-SAIDA                 TO WRK-MSG
-           DISPLAY SCR-TELA.
-
-      *----------- ABERTURA DO ARQUIVO ---------------------------------
-            OPEN INPUT  ALUNOS.
-
-      *------ ARQUIVO NAO EXISTE ---------------------------------------
-            IF  FS-ALUNOS NOT EQUAL 0
-                MOVE WRK-MSG-OPEN             TO WRK-MSG
-                 PERFORM 0900-MOSTRA
-                  GOBACK
-            END-IF.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR-99-FIM                                 SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR                                          SECTION.
-      *-----------------------------------------------------------------
-
-      *--------------- AREA DE INSERCAO DE DADOS -----------------------
-           ACCEPT SCR-DADOS.
-
-      *-------------------- AREA DE VERIFICACAO ------------------------
-           IF WRK-TEMP-RM  EQUAL '9999'
-               PERFORM 0300-FINALIZAR
-              GOBACK
-           END-IF.
-
-           IF WRK-TEMP-RM EQUAL SPACES
-               MOVE "INSIRA UM REGISTRO"      TO WRK-MSG
-               PERFORM 0900-MOSTRA
-               GO TO 0200-PROCESSAR
-           END-IF
-
-      *-------------------- AREA DE LEITURA ----------------------------
-
-               READ ALUNOS
-               PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
-
-                  IF WRK-TEMP-RM EQUAL ARQ-RM
-                    MOVE 1                    TO WRK-FLAG-ENCONTRADO
-                    DISPLAY SCR-DADOS
-                    MOVE  WRK-MSG-REG-ENCONTRADO
-                                              TO WRK-MSG
-                    PERFORM 0900-MOSTRA
-                  END-IF
-                  READ ALUNOS
-               END-PERFORM.
-
-           IF WRK-FLAG-ENCONTRADO EQUAL 1
-              DISPLAY SCR-RODAPE
-           ELSE
-               MOVE WRK-MSG-REG-NAOENCONT     TO WRK-MSG
-               PERFORM 0900-MOSTRA
-           END-IF.
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR                                          SECTION.
-      *-----------------------------------------------------------------
-             CLOSE  ALUNOS.
-
-              IF  FS-ALUNOS NOT EQUAL 0
-                MOVE WRK-MSG-CLOSE            TO WRK-MSG
-                PERFORM 0900-MOSTRA
-              END-IF.
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0900-MOSTRA                                             SECTION.
-      *-----------------------------------------------------------------
-
-           ACCEPT SCR-RODAPE.
-
-      *-----------------------------------------------------------------
-       0900-MOSTRA-99-FIM                                      SECTION.
-      *-----------------------------------------------------------------
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGPESQ.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 13/04/2024
+      *--- OBJETIVOS: LEITURA DE UM ARQUIVO SEQUENCIAL, ONDE PODE
+      *----    PESQUISAR UM REGISTRO POR VEZ.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT NOTAS  ASSIGN TO WRK-PATH-NOTAS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ARQ-NOTA-NUMERO
+                  FILE STATUS IS FS-NOTAS.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+       FD  NOTAS.
+       COPY "BOKNOTA".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------ VARIAVEIS DE APOIO AO ARQUIVO
+
+       01  WRK-TEMP-DADOS.
+           05 WRK-TEMP-RM               PIC X(04) VALUE SPACES.
+           05 WRK-TEMP-NOMEALUNO        PIC X(20) VALUE SPACES.
+           05 WRK-TEMP-CURSO            PIC X(15) VALUE SPACES.
+           05 WRK-TEMP-SEMESTRE         PIC X(02) VALUE SPACES.
+           05 WRK-TEMP-MENSALIDADE      PIC 9(06)V99 VALUE ZEROS.
+           05 WRK-TEMP-NOME-BUSCA       PIC X(20) VALUE SPACES.
+
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                    PIC 9(02).
+       77  FS-NOTAS                     PIC 9(02).
+
+      *------------- VARIAVEL DE WRK-APOIO
+       77  WRK-FLAG-ENCONTRADO          PIC 9(01)  VALUE ZEROS.
+       77  WRK-CONT-OCORRENCIAS         PIC 9(02)  VALUE ZEROS.
+       77  WRK-QTD-ENCONTRADOS          PIC 9(04)  VALUE ZEROS.
+
+      *------------- VARIAVEIS DA MEDIA GERAL (ROLLUP DE NOTAS) --------
+       77  WRK-SOMA-NOTAS               PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-QTD-NOTAS                PIC 9(04)  VALUE ZEROS.
+       77  WRK-MEDIA                    PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-MEDIA-ED                 PIC Z9,99.
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+           05 WRK-LINHA                        PIC 9(003) VALUE 5.
+           05 WRK-PAGINA                       PIC 9(003) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 32 VALUE "PESQUISA DE ALUNO"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-DADOS.
+           05 LINE  07 COLUMN 30 VALUE "RM...............".
+           05 LINE  07 COLUMN 60 USING WRK-TEMP-RM.
+           05 LINE  08 COLUMN 30 VALUE "NOME ALUNO.......".
+           05 LINE  08 COLUMN 60 FROM  ARQ-NOMEALUNO.
+           05 LINE  09 COLUMN 30 VALUE "CURSO............".
+           05 LINE  09 COLUMN 60 FROM  ARQ-CURSO.
+           05 LINE  10 COLUMN 30 VALUE "SEMESTRE.........".
+           05 LINE  10 COLUMN 60 FROM  ARQ-SEMESTRE.
+           05 LINE  11 COLUMN 30 VALUE "MENSALIDADE......".
+           05 LINE  11 COLUMN 60 FROM  ARQ-MENSALIDADE.
+           05 LINE  12 COLUMN 30 VALUE "STATUS...........".
+           05 LINE  12 COLUMN 60 FROM  ARQ-STATUS.
+           05 LINE  13 COLUMN 30 VALUE "CPF..............".
+           05 LINE  13 COLUMN 60 FROM  ARQ-CPF.
+           05 LINE  14 COLUMN 30 VALUE "TELEFONE.........".
+           05 LINE  14 COLUMN 60 FROM  ARQ-TELEFONE.
+           05 LINE  15 COLUMN 30 VALUE "EMAIL............".
+           05 LINE  15 COLUMN 60 FROM  ARQ-EMAIL.
+           05 LINE  16 COLUMN 30 VALUE "CAMPUS...........".
+           05 LINE  16 COLUMN 60 FROM  ARQ-CAMPUS.
+           05 LINE  17 COLUMN 30 VALUE "OBSERVACOES......".
+           05 LINE  17 COLUMN 60 FROM  ARQ-OBSERVACOES.
+           05 LINE  18 COLUMN 30 VALUE "MEDIA GERAL......".
+           05 LINE  18 COLUMN 60 FROM  WRK-MEDIA-ED.
+           05 LINE  19 COLUMN 30 VALUE "OU NOME (BUSCA PARCIAL)..".
+           05 LINE  19 COLUMN 60 USING WRK-TEMP-NOME-BUSCA.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+           05 LINE  24 COLUMN 18 VALUE "PRESSIONE ENTER P/ SAIR"
+                              BACKGROUND-COLOR 3.
+
+       01  SCR-CABECALHO-LISTA.
+           05 LINE  03 COLUMN 01 VALUE "RM  ".
+           05 LINE  03 COLUMN 06 VALUE "NOME".
+           05 LINE  03 COLUMN 31 VALUE "CURSO".
+           05 LINE  03 COLUMN 51 VALUE "SEMESTRE".
+           05 LINE  03 COLUMN 61 VALUE "MENSALIDADE".
+           05 LINE  03 COLUMN 73 VALUE "STATUS".
+
+       01  SCR-SEPARADOR-LISTA.
+           05 LINE  04 COLUMN 01 VALUE "----".
+           05 LINE  04 COLUMN 06 VALUE "--------------- ".
+           05 LINE  04 COLUMN 31 VALUE "--------------- ".
+           05 LINE  04 COLUMN 51 VALUE "---".
+           05 LINE  04 COLUMN 61 VALUE "----- ".
+           05 LINE  04 COLUMN 73 VALUE "----------".
+
+       01  SCR-RESULTLISTA.
+           05 LINE  22 COLUMN 18 VALUE "ALUNOS ENCONTRADOS : ".
+           05 LINE  22 COLUMN 45 FROM WRK-QTD-ENCONTRADOS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALISE WRK-TEMP-DADOS ARQ-DADOS WRK-MSG WRK-APOIO.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+      *------------------ APRESENTACAO DE TELAS ------------------------
+           MOVE WRK-VAR-SAIDA                 TO WRK-MSG
+           DISPLAY SCR-TELA.
+
+      *----------- ABERTURA DO ARQUIVO ---------------------------------
+            OPEN INPUT  ALUNOS.
+
+      *------ ARQUIVO NAO EXISTE ---------------------------------------
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+      *----------- ABERTURA DO ARQUIVO DE NOTAS (SOMENTE LEITURA) ------
+            OPEN INPUT NOTAS.
+
+      *------ ARQUIVO AINDA NAO EXISTE: CRIA VAZIO NA PRIMEIRA LEITURA --
+            IF  FS-NOTAS EQUAL 35
+                OPEN OUTPUT NOTAS
+                CLOSE       NOTAS
+                OPEN INPUT  NOTAS
+            END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *--------------- AREA DE INSERCAO DE DADOS -----------------------
+           ACCEPT SCR-DADOS.
+
+      *-------------------- AREA DE VERIFICACAO ------------------------
+           IF WRK-TEMP-RM  EQUAL '9999'
+               PERFORM 0300-FINALIZAR
+              GOBACK
+           END-IF.
+
+           IF WRK-TEMP-RM EQUAL SPACES
+           AND WRK-TEMP-NOME-BUSCA EQUAL SPACES
+               MOVE "INSIRA UM REGISTRO"      TO WRK-MSG
+               PERFORM 0900-MOSTRA
+               GO TO 0200-PROCESSAR
+           END-IF.
+
+           IF WRK-TEMP-RM NOT EQUAL SPACES
+      *------------- AREA DE LEITURA (DIRETA PELA CHAVE) -----------
+
+               MOVE ZEROS                      TO WRK-FLAG-ENCONTRADO
+               MOVE WRK-TEMP-RM                TO ARQ-RM
+
+               READ ALUNOS KEY IS ARQ-RM
+                   INVALID KEY
+                       MOVE ZEROS              TO WRK-FLAG-ENCONTRADO
+                   NOT INVALID KEY
+                       MOVE 1                  TO WRK-FLAG-ENCONTRADO
+                       PERFORM 0220-CALCULAR-MEDIA
+                       DISPLAY SCR-DADOS
+                       MOVE  WRK-MSG-REG-ENCONTRADO TO WRK-MSG
+                       PERFORM 0900-MOSTRA
+               END-READ
+
+               IF WRK-FLAG-ENCONTRADO EQUAL 1
+                  DISPLAY SCR-RODAPE
+               ELSE
+                   MOVE WRK-MSG-REG-NAOENCONT     TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+               END-IF
+           ELSE
+      *------------- AREA DE BUSCA PARCIAL PELO NOME ----------------
+               PERFORM 0210-PESQUISAR-PARCIAL
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-PESQUISAR-PARCIAL                                  SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE ZEROS                          TO WRK-QTD-ENCONTRADOS
+           MOVE 5                              TO WRK-LINHA
+           MOVE ZEROS                          TO WRK-PAGINA
+           ADD  1                              TO WRK-PAGINA
+
+           DISPLAY SCR-TELA
+           DISPLAY SCR-CABECALHO-LISTA
+           DISPLAY SCR-SEPARADOR-LISTA
+
+           MOVE LOW-VALUES                     TO ARQ-RM
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ARQ-RM
+               INVALID KEY
+                   GO TO 0210-PESQUISAR-PARCIAL-99-FIM
+           END-START.
+           READ ALUNOS NEXT RECORD
+               AT END
+                   GO TO 0210-PESQUISAR-PARCIAL-99-FIM
+           END-READ.
+           PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
+               MOVE ZEROS                      TO WRK-CONT-OCORRENCIAS
+               INSPECT ARQ-NOMEALUNO TALLYING WRK-CONT-OCORRENCIAS
+                   FOR ALL WRK-TEMP-NOME-BUSCA
+                       (1:FUNCTION LENGTH(FUNCTION TRIM
+                           (WRK-TEMP-NOME-BUSCA)))
+               IF WRK-CONT-OCORRENCIAS GREATER ZEROS
+                   DISPLAY ARQ-RM          LINE WRK-LINHA COLUMN 01
+                   DISPLAY ARQ-NOMEALUNO   LINE WRK-LINHA COLUMN 06
+                   DISPLAY ARQ-CURSO       LINE WRK-LINHA COLUMN 31
+                   DISPLAY ARQ-SEMESTRE    LINE WRK-LINHA COLUMN 51
+                   DISPLAY ARQ-MENSALIDADE LINE WRK-LINHA COLUMN 61
+                   DISPLAY ARQ-STATUS      LINE WRK-LINHA COLUMN 73
+                   ADD 1                   TO WRK-LINHA
+                   ADD 1                   TO WRK-QTD-ENCONTRADOS
+                   IF WRK-LINHA GREATER 15
+                       ADD 1                   TO WRK-PAGINA
+                       MOVE 5                  TO WRK-LINHA
+                       MOVE "PRESSIONE ENTER"  TO WRK-MSG
+                       PERFORM 0900-MOSTRA
+                       DISPLAY SCR-TELA
+                       DISPLAY SCR-CABECALHO-LISTA
+                       DISPLAY SCR-SEPARADOR-LISTA
+                   END-IF
+               END-IF
+               READ ALUNOS NEXT RECORD
+                   AT END
+                       MOVE 9                  TO FS-ALUNOS
+               END-READ
+           END-PERFORM.
+
+           DISPLAY SCR-RESULTLISTA.
+           IF WRK-QTD-ENCONTRADOS EQUAL ZEROS
+               MOVE WRK-MSG-REG-NAOENCONT      TO WRK-MSG
+           ELSE
+               MOVE WRK-MSG-REG-ENCONTRADO     TO WRK-MSG
+           END-IF.
+           PERFORM 0900-MOSTRA.
+
+      *-----------------------------------------------------------------
+       0210-PESQUISAR-PARCIAL-99-FIM                           SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0220-CALCULAR-MEDIA                                     SECTION.
+      *-----------------------------------------------------------------
+      *----------- MEDIA GERAL (ROLLUP) DAS NOTAS DO ALUNO LOCALIZADO --
+      *----------- NOTAS.dat E' CHAVEADO POR ARQ-NOTA-NUMERO, NAO POR -
+      *----------- RM, ENTAO E' PRECISO VARRER O ARQUIVO POR INTEIRO --
+      *----------- FILTRANDO POR ARQ-NOTA-RM (MESMO PADRAO DE --------
+      *----------- 0220-CONTAR-MATRICULADOS EM PROGRV01/PROGTRANS). ---
+
+           MOVE ZEROS                          TO WRK-SOMA-NOTAS
+           MOVE ZEROS                          TO WRK-QTD-NOTAS
+           MOVE ZEROS                          TO WRK-MEDIA
+           MOVE ZEROS                          TO ARQ-NOTA-NUMERO
+
+           START NOTAS KEY IS GREATER THAN OR EQUAL ARQ-NOTA-NUMERO
+               INVALID KEY
+                   GO TO 0220-CALCULAR-MEDIA-99-FIM
+           END-START.
+
+           READ NOTAS NEXT RECORD
+               AT END
+                   GO TO 0220-CALCULAR-MEDIA-99-FIM
+           END-READ.
+
+           PERFORM UNTIL FS-NOTAS NOT EQUAL ZEROS
+
+               IF  ARQ-NOTA-RM EQUAL ARQ-RM
+                   ADD ARQ-NOTA-VALOR          TO WRK-SOMA-NOTAS
+                   ADD 1                       TO WRK-QTD-NOTAS
+               END-IF
+
+               READ NOTAS NEXT RECORD
+                   AT END
+                       MOVE 9                  TO FS-NOTAS
+               END-READ
+
+           END-PERFORM.
+
+           IF WRK-QTD-NOTAS GREATER ZEROS
+               DIVIDE WRK-SOMA-NOTAS BY WRK-QTD-NOTAS
+                   GIVING WRK-MEDIA ROUNDED
+           END-IF.
+
+           MOVE WRK-MEDIA                      TO WRK-MEDIA-ED.
+
+      *-----------------------------------------------------------------
+       0220-CALCULAR-MEDIA-99-FIM                              SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+             CLOSE  ALUNOS.
+
+              IF  FS-ALUNOS NOT EQUAL 0
+                MOVE WRK-MSG-CLOSE            TO WRK-MSG
+                PERFORM 0900-MOSTRA
+              END-IF.
+
+             CLOSE  NOTAS.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
