@@ -1,208 +1,463 @@
-       IDENTIFICATION                                          DIVISION.
-       PROGRAM-ID. PROGGERA.
-      *-------------------------------------------------
-      *---- SOBRE O MODULO
-      *----
-      *--- AUTOR    : ALEXANDRE
-      *--- EMPRESA  : XPTO
-      *--- DATA     : 13/04/2024
-      *--- OBJETIVOS: LEITURA DE UM ARQUIVO SEQUENCIAL, ONDE PODE
-      *----    PESQUISAR TODO OS REGISTROS DOS ARQUIVOS.
-      *---------------------------------------------------
-      *---------------------------------------------------
-      *---- DEFINICAO DE ARQUIVOS
-      *----
-      *---- ARQUIVO        TIPO I/O         BOOK
-      *---- ALUNOS            I             BOKALU
-      *----
-      *---------------------------------------------------
-
-      *-----------------------------------------------------------------
-       ENVIRONMENT                                             DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       CONFIGURATION                                           SECTION.
-      *-----------------------------------------------------------------
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                                            SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *-----------------------------------------------------------------
-           SELECT ALUNOS  ASSIGN TO
-                      "C:\CURSOLOGICA\COBOL\Projeto FINAL\ALUNOS.dat"
-                  FILE STATUS IS FS-ALUNOS.
-
-      *-----------------------------------------------------------------
-       DATA                                                    DIVISION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       FILE                                                    SECTION.
-      *-----------------------------------------------------------------
-
-       FD  ALUNOS.
-       COPY "BOKALU".
-
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                                         SECTION.
-      *-----------------------------------------------------------------
-
-      *------------- VARIAVEIS DE STATUS
-       77  FS-ALUNOS                           PIC 9(02).
-
-      *------------- VARIAVEIS DE MENSAGENS
-       COPY "APOIO".
-
-      *-----------------------------------------------------------------
-
-       01  WRK-APOIO.
-           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
-           05 WRK-OPCAO                        PIC X(01).
-           05 WRK-LINHA                        PIC 9(003) VALUE 5.
-           05 WRK-PAGINA                       PIC 9(003) VALUE ZEROS.
-           05 WRK-QTD-ALUNOSCAD                PIC 9(04)  VALUE ZEROS.
-      *-----------------------------------------------------------------
-       SCREEN                                                  SECTION.
-      *-----------------------------------------------------------------
-
-       01  SCR-TELA.
-           05 BLANK SCREEN.
-           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
-           05 LINE  01 COLUMN 32 VALUE "PESQUISA GERAL"
-                  BACKGROUND-COLOR 3.
-
-       01  SCR-CABECALHO.
-           05 LINE  03 COLUMN 01 VALUE "RM  ".
-           05 LINE  03 COLUMN 06 VALUE "NOME".
-           05 LINE  03 COLUMN 31 VALUE "CURSO".
-           05 LINE  03 COLUMN 51 VALUE "SEMESTRE".
-           05 LINE  03 COLUMN 61 VALUE "MENSALIDADE".
-
-       01  SCR-SEPARADOR.
-           05 LINE  04 COLUMN 01 VALUE "----".
-           05 LINE  04 COLUMN 06 VALUE "--------------- ".
-           05 LINE  04 COLUMN 31 VALUE "--------------- ".
-           05 LINE  04 COLUMN 51 VALUE "---".
-           05 LINE  04 COLUMN 61 VALUE "----- ".
-
-       01  SCR-RODAPE.
-           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
-           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
-
-       01  SCR-PAGINA.
-           05 LINE  23 COLUMN 60 VALUE "PAGINA : ".
-           05 LINE  23 COLUMN 69 FROM  WRK-PAGINA.
-
-       01  SCR-RESULTDADOS.
-           05 LINE  22 COLUMN 18 VALUE "ALUNOS CADASTRADOS : ".
-           05 LINE  22 COLUMN 45 FROM WRK-QTD-ALUNOSCAD.
-
-      *-----------------------------------------------------------------
-       PROCEDURE                                               DIVISION.
-      *-----------------------------------------------------------------
-           INITIALISE ARQ-DADOS WRK-MSG WRK-APOIO.
-
-       0001-PRINCIPAL                          SECTION.
-
-            PERFORM 0100-INICIALIZAR.
-            PERFORM 0200-PROCESSAR.
-            PERFORM 0300-FINALIZAR.
-            GOBACK.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR                                        SECTION.
-      *-----------------------------------------------------------------
-
-           DISPLAY SCR-TELA.
-
-      *----------- ABERTURA DO ARQUIVO
-            OPEN INPUT  ALUNOS.
-
-      *------ ARQUIVO NAO EXISTE
-            IF  FS-ALUNOS NOT EQUAL 0
-                MOVE WRK-MSG-OPEN             TO WRK-MSG
-                 PERFORM 0900-MOSTRA
-                  GOBACK
-            END-IF.
-
-      *-----------------------------------------------------------------
-       0100-INICIALIZAR-99-FIM                                 SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0200-PROCESSAR                                          SECTION.
-      *-----------------------------------------------------------------
-
-           DISPLAY SCR-CABECALHO
-           DISPLAY SCR-SEPARADOR
-           MOVE 5                             TO WRK-LINHA
-
-      *-------------------- AREA DE LEITURA ----------------------------
-
-           READ ALUNOS.
-
-               ADD 1                          TO WRK-PAGINA
-
-               PERFORM UNTIL FS-ALUNOS NOT EQUAL ZEROS
-
-                    DISPLAY SCR-PAGINA
-                    DISPLAY  ARQ-RM          LINE WRK-LINHA COLUMN 01
-                    DISPLAY  ARQ-NOMEALUNO   LINE WRK-LINHA COLUMN 06
-                    DISPLAY  ARQ-CURSO       LINE WRK-LINHA COLUMN 31
-                    DISPLAY  ARQ-SEMESTRE    LINE WRK-LINHA COLUMN 51
-                    DISPLAY  ARQ-MENSALIDADE LINE WRK-LINHA COLUMN 61
-
-                    READ ALUNOS
-                    ADD 1                     TO WRK-LINHA
-                    ADD  1                    TO WRK-QTD-ALUNOSCAD
-                    IF WRK-LINHA  GREATER 15
-                       ADD  1                 TO WRK-PAGINA
-                       MOVE 5                 TO WRK-LINHA
-                       MOVE "PRESSIONE ENTER" TO WRK-MSG
-                       PERFORM 0900-MOSTRA
-                       DISPLAY SCR-TELA
-                       DISPLAY SCR-CABECALHO
-                       DISPLAY SCR-SEPARADOR
-                    END-IF
-
-               END-PERFORM.
-
-
-      *------------------------ APRESENTA A QUANTIDADE DE ALUNOS -------
-            DISPLAY SCR-RESULTDADOS.
-            MOVE "PRESSIONE ENTER PARA SAIR"  TO WRK-MSG
-
-            PERFORM 0900-MOSTRA.
-      *-----------------------------------------------------------------
-       0200-PROCESSAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR                                          SECTION.
-      *-----------------------------------------------------------------
-             CLOSE  ALUNOS.
-
-              IF  FS-ALUNOS NOT EQUAL 0
-                MOVE WRK-MSG-CLOSE            TO WRK-MSG
-                PERFORM 0900-MOSTRA
-              END-IF.
-
-      *-----------------------------------------------------------------
-       0300-FINALIZAR-99-FIM                                   SECTION.
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       0900-MOSTRA                                             SECTION.
-      *-----------------------------------------------------------------
-
-           ACCEPT SCR-RODAPE.
-
-      *-----------------------------------------------------------------
-       0900-MOSTRA-99-FIM                                      SECTION.
-      *-----------------------------------------------------------------
+       IDENTIFICATION                                          DIVISION.
+       PROGRAM-ID. PROGGERA.
+      *-------------------------------------------------
+      *---- SOBRE O MODULO
+      *----
+      *--- AUTOR    : ALEXANDRE
+      *--- EMPRESA  : XPTO
+      *--- DATA     : 13/04/2024
+      *--- OBJETIVOS: LEITURA DE UM ARQUIVO SEQUENCIAL, ONDE PODE
+      *----    PESQUISAR TODO OS REGISTROS DOS ARQUIVOS.
+      *---------------------------------------------------
+      *---------------------------------------------------
+      *---- DEFINICAO DE ARQUIVOS
+      *----
+      *---- ARQUIVO        TIPO I/O         BOOK
+      *---- ALUNOS            I             BOKALU
+      *----
+      *---------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT                                             DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                                           SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT ALUNOS  ASSIGN TO WRK-PATH-ALUNOS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ARQ-RM
+                  FILE STATUS IS FS-ALUNOS.
+
+           SELECT SORTALU ASSIGN TO "SORTALU.TMP".
+
+           SELECT CHECKPT ASSIGN TO WRK-PATH-CHECKPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-CHECKPT.
+
+           SELECT IMPRESSORA ASSIGN TO WRK-PATH-IMPRESSORA
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-IMPRESSORA.
+
+      *-----------------------------------------------------------------
+       DATA                                                    DIVISION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       FILE                                                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  ALUNOS.
+       COPY "BOKALU".
+
+      *-------------------- AREA DE ORDENACAO POR NOME -----------------
+       SD  SORTALU.
+       01  SD-DADOS.
+           05 SD-RM                     PIC X(04).
+           05 SD-NOMEALUNO              PIC X(20).
+           05 SD-CURSO                  PIC X(15).
+           05 SD-SEMESTRE               PIC X(02).
+           05 SD-MENSALIDADE            PIC 9(06)V99.
+           05 SD-STATUS                 PIC X(10).
+           05 SD-DATA-MATRICULA         PIC X(08).
+           05 SD-CPF                    PIC X(11).
+           05 SD-TELEFONE               PIC X(15).
+           05 SD-EMAIL                  PIC X(40).
+           05 SD-CAMPUS                 PIC X(15).
+           05 SD-OBSERVACOES            PIC X(60).
+           05 SD-MOTIVO-DESIST          PIC X(15).
+           05 SD-DATA-DESISTENCIA       PIC X(08).
+
+      *-------------------- AREA DO CHECKPOINT DE PAGINACAO ------------
+       FD  CHECKPT.
+       01  ARQ-CHECKPT.
+           05 ARQ-CHK-PAGINA            PIC 9(003).
+
+      *-------------------- AREA DE IMPRESSAO DO RELATORIO -------------
+       FD  IMPRESSORA.
+       01  ARQ-RELIMPRESSORA           PIC X(092).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                         SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- CAMINHOS DE ARQUIVOS (CENTRALIZADOS)
+       COPY "BOKPATH".
+
+      *------------- VARIAVEIS DE STATUS
+       77  FS-ALUNOS                           PIC 9(02).
+       77  FS-SORT                             PIC 9(02).
+       77  FS-CHECKPT                          PIC 9(02).
+       77  FS-IMPRESSORA                       PIC 9(02).
+
+      *------------- VARIAVEIS DE MENSAGENS
+       COPY "APOIO".
+
+      *-----------------------------------------------------------------
+
+       01  WRK-APOIO.
+           05 WRK-SEGURATELA                   PIC X(01) VALUE SPACES.
+           05 WRK-OPCAO                        PIC X(01).
+           05 WRK-LINHA                        PIC 9(003) VALUE 5.
+           05 WRK-PAGINA                       PIC 9(003) VALUE ZEROS.
+           05 WRK-QTD-ALUNOSCAD                PIC 9(04)  VALUE ZEROS.
+           05 WRK-TEMP-DATA-INI                PIC X(08)  VALUE SPACES.
+           05 WRK-TEMP-DATA-FIM                PIC X(08)  VALUE SPACES.
+           05 WRK-TEMP-STATUS-FILTRO           PIC X(10)  VALUE SPACES.
+           05 WRK-OPCAO-IMPRIME                PIC X(01)  VALUE SPACES.
+           05 WRK-FLAG-IMPRIME                 PIC 9(01)  VALUE ZEROS.
+
+      *------------- AREA DO CABECALHO DO RELATORIO IMPRESSO -----------
+       01  WRK-CABECALHO-IMPRESSAO.
+           05 FILLER                  PIC X(06) VALUE "RM".
+           05 FILLER                  PIC X(25) VALUE "NOME".
+           05 FILLER                  PIC X(20) VALUE "CURSO".
+           05 FILLER                  PIC X(10) VALUE "SM".
+           05 FILLER                  PIC X(10) VALUE "MENSALID".
+           05 FILLER                  PIC X(12) VALUE "STATUS".
+           05 FILLER                  PIC X(09) VALUE "MATRICULA".
+
+      *------------- AREA DA LINHA DO RELATORIO IMPRESSO ---------------
+       01  WRK-LINHA-IMPRESSAO.
+           05 WRK-LIMP-RM              PIC X(04).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-LIMP-NOME            PIC X(20).
+           05 FILLER                   PIC X(05) VALUE SPACES.
+           05 WRK-LIMP-CURSO           PIC X(15).
+           05 FILLER                   PIC X(05) VALUE SPACES.
+           05 WRK-LIMP-SEMESTRE        PIC X(02).
+           05 FILLER                   PIC X(08) VALUE SPACES.
+           05 WRK-LIMP-MENSALIDADE     PIC Z(06)9,99.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WRK-LIMP-STATUS          PIC X(10).
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 WRK-LIMP-MATRICULA       PIC X(08).
+
+      *------------- VARIAVEIS DE CHECKPOINT/RETOMADA DE PAGINACAO -----
+       01  WRK-CHECKPT.
+           05 WRK-PAGINA-SALVA                 PIC 9(003) VALUE ZEROS.
+           05 WRK-PAGINA-RETOMAR               PIC 9(003) VALUE 1.
+           05 WRK-OPCAO-RETOMAR                PIC X(01)  VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN                                                  SECTION.
+      *-----------------------------------------------------------------
+
+       01  SCR-TELA.
+           05 BLANK SCREEN.
+           05 LINE  01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+           05 LINE  01 COLUMN 32 VALUE "PESQUISA GERAL"
+                  BACKGROUND-COLOR 3.
+
+       01  SCR-CABECALHO.
+           05 LINE  03 COLUMN 01 VALUE "RM  ".
+           05 LINE  03 COLUMN 06 VALUE "NOME".
+           05 LINE  03 COLUMN 31 VALUE "CURSO".
+           05 LINE  03 COLUMN 51 VALUE "SEMESTRE".
+           05 LINE  03 COLUMN 61 VALUE "MENSALIDADE".
+           05 LINE  03 COLUMN 73 VALUE "STATUS".
+           05 LINE  03 COLUMN 84 VALUE "MATRICULA".
+
+       01  SCR-SEPARADOR.
+           05 LINE  04 COLUMN 01 VALUE "----".
+           05 LINE  04 COLUMN 06 VALUE "--------------- ".
+           05 LINE  04 COLUMN 31 VALUE "--------------- ".
+           05 LINE  04 COLUMN 51 VALUE "---".
+           05 LINE  04 COLUMN 61 VALUE "----- ".
+           05 LINE  04 COLUMN 73 VALUE "----------".
+           05 LINE  04 COLUMN 84 VALUE "--------".
+
+       01  SCR-FILTRO.
+           05 LINE  02 COLUMN 01 VALUE
+                  "MATRICULA (AAAAMMDD) DE:".
+           05 LINE  02 COLUMN 27 USING WRK-TEMP-DATA-INI.
+           05 LINE  02 COLUMN 37 VALUE "ATE:".
+           05 LINE  02 COLUMN 42 USING WRK-TEMP-DATA-FIM.
+           05 LINE  02 COLUMN 60 VALUE "IMPRIMIR (S/N):".
+           05 LINE  02 COLUMN 76 USING WRK-OPCAO-IMPRIME.
+
+       01  SCR-FILTRO-STATUS.
+           05 LINE  02 COLUMN 78 VALUE "STATUS:".
+           05 LINE  02 COLUMN 86 USING WRK-TEMP-STATUS-FILTRO.
+
+       01  SCR-RETOMAR.
+           05 LINE  02 COLUMN 01 VALUE
+                  "PAGINACAO INTERROMPIDA NA PAGINA ".
+           05 LINE  02 COLUMN 35 FROM WRK-PAGINA-SALVA.
+           05 LINE  02 COLUMN 39 VALUE ". RETOMAR? (S/N):".
+           05 LINE  02 COLUMN 57 USING WRK-OPCAO-RETOMAR.
+
+       01  SCR-RODAPE.
+           05 LINE  23 COLUMN 18 FROM  WRK-MSG.
+           05 LINE  23 COLUMN 45 USING WRK-SEGURATELA.
+
+       01  SCR-PAGINA.
+           05 LINE  23 COLUMN 60 VALUE "PAGINA : ".
+           05 LINE  23 COLUMN 69 FROM  WRK-PAGINA.
+
+       01  SCR-RESULTDADOS.
+           05 LINE  22 COLUMN 18 VALUE "ALUNOS CADASTRADOS : ".
+           05 LINE  22 COLUMN 45 FROM WRK-QTD-ALUNOSCAD.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                               DIVISION.
+      *-----------------------------------------------------------------
+           INITIALISE ARQ-DADOS WRK-MSG WRK-APOIO.
+
+       0001-PRINCIPAL                          SECTION.
+
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                                        SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY SCR-TELA.
+
+      *----------- COPIA DE SEGURANCA DO ARQUIVO ANTES DO RELATORIO -----
+           CALL "PROGBKUP".
+
+      *----------- ABERTURA DO ARQUIVO (APENAS PARA CONFERIR EXISTENCIA;
+      *----------- O SORT ABRE E FECHA ALUNOS POR CONTA PROPRIA)
+            OPEN INPUT  ALUNOS.
+
+      *------ ARQUIVO NAO EXISTE
+            IF  FS-ALUNOS NOT EQUAL 0
+                EVALUATE FS-ALUNOS
+                    WHEN 35
+                        MOVE WRK-MSG-FS-NAOENCONT TO WRK-MSG
+                    WHEN 37
+                        MOVE WRK-MSG-FS-PERMISSAO TO WRK-MSG
+                    WHEN 39
+                        MOVE WRK-MSG-FS-INCONSIST TO WRK-MSG
+                    WHEN OTHER
+                        MOVE WRK-MSG-OPEN         TO WRK-MSG
+                END-EVALUATE
+                 PERFORM 0900-MOSTRA
+                  GOBACK
+            END-IF.
+
+            CLOSE ALUNOS.
+
+      *----------- VERIFICA SE HA PAGINACAO INTERROMPIDA A RETOMAR -----
+           OPEN INPUT CHECKPT.
+           IF  FS-CHECKPT EQUAL ZEROS
+               READ CHECKPT
+                   AT END
+                       MOVE ZEROS        TO ARQ-CHK-PAGINA
+               END-READ
+               MOVE ARQ-CHK-PAGINA       TO WRK-PAGINA-SALVA
+               CLOSE CHECKPT
+           ELSE
+               MOVE ZEROS               TO WRK-PAGINA-SALVA
+           END-IF.
+
+           IF  WRK-PAGINA-SALVA GREATER 1
+               DISPLAY SCR-RETOMAR
+               ACCEPT  SCR-RETOMAR
+               IF  WRK-OPCAO-RETOMAR EQUAL 'S' OR WRK-OPCAO-RETOMAR
+                                                   EQUAL 's'
+                   MOVE WRK-PAGINA-SALVA TO WRK-PAGINA-RETOMAR
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR-99-FIM                                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                                          SECTION.
+      *-----------------------------------------------------------------
+
+      *------------- FILTRO OPCIONAL POR FAIXA DE DATA DE MATRICULA -----
+           ACCEPT SCR-FILTRO.
+
+      *------------- FILTRO OPCIONAL POR STATUS DO ALUNO ---------------
+           ACCEPT SCR-FILTRO-STATUS.
+           MOVE FUNCTION UPPER-CASE(WRK-TEMP-STATUS-FILTRO)
+                                     TO WRK-TEMP-STATUS-FILTRO.
+
+      *------------- IMPRESSAO OPCIONAL DO RELATORIO EM IMPRESSORA -----
+           IF  WRK-OPCAO-IMPRIME EQUAL "S" OR WRK-OPCAO-IMPRIME
+                                               EQUAL "s"
+               OPEN OUTPUT IMPRESSORA
+
+               IF  FS-IMPRESSORA EQUAL ZEROS
+                   MOVE 1                      TO WRK-FLAG-IMPRIME
+                   MOVE WRK-CABECALHO-IMPRESSAO TO ARQ-RELIMPRESSORA
+                   WRITE ARQ-RELIMPRESSORA
+               ELSE
+                   MOVE WRK-MSG-OPEN           TO WRK-MSG
+                   PERFORM 0900-MOSTRA
+               END-IF
+           END-IF.
+
+           DISPLAY SCR-CABECALHO
+           DISPLAY SCR-SEPARADOR
+           MOVE 5                             TO WRK-LINHA
+           ADD 1                              TO WRK-PAGINA
+
+      *-------------------- AREA DE ORDENACAO E EXIBICAO ---------------
+           SORT SORTALU
+               ON ASCENDING KEY SD-NOMEALUNO
+               USING ALUNOS
+               OUTPUT PROCEDURE 0210-MOSTRAR-ORDENADO.
+
+      *------------------------ APRESENTA A QUANTIDADE DE ALUNOS -------
+            DISPLAY SCR-RESULTDADOS.
+            MOVE "PRESSIONE ENTER PARA SAIR"  TO WRK-MSG
+
+            PERFORM 0900-MOSTRA.
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0210-MOSTRAR-ORDENADO                                   SECTION.
+      *-----------------------------------------------------------------
+           RETURN SORTALU
+               AT END
+                   GO TO 0210-MOSTRAR-ORDENADO-99-FIM
+           END-RETURN.
+           PERFORM UNTIL FS-SORT NOT EQUAL ZEROS
+
+                PERFORM 0215-PROCESSAR-REGISTRO-ORDENADO
+
+                RETURN SORTALU
+                    AT END
+                        MOVE 9            TO FS-SORT
+                END-RETURN
+
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       0210-MOSTRAR-ORDENADO-99-FIM                            SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0215-PROCESSAR-REGISTRO-ORDENADO                        SECTION.
+      *-----------------------------------------------------------------
+      *----------- FILTROS OPCIONAIS DE DATA E STATUS: REGISTRO FORA DA
+      *----------- FAIXA/STATUS PEDIDO E' IGNORADO (PULA PARA O FIM) --
+
+           IF  WRK-TEMP-DATA-INI NOT EQUAL SPACES
+               AND SD-DATA-MATRICULA LESS WRK-TEMP-DATA-INI
+               GO TO 0215-PROCESSAR-REGISTRO-ORDENADO-99-FIM
+           END-IF.
+
+           IF  WRK-TEMP-DATA-FIM NOT EQUAL SPACES
+               AND SD-DATA-MATRICULA GREATER WRK-TEMP-DATA-FIM
+               GO TO 0215-PROCESSAR-REGISTRO-ORDENADO-99-FIM
+           END-IF.
+
+           IF  WRK-TEMP-STATUS-FILTRO NOT EQUAL SPACES
+               AND SD-STATUS NOT EQUAL WRK-TEMP-STATUS-FILTRO
+               GO TO 0215-PROCESSAR-REGISTRO-ORDENADO-99-FIM
+           END-IF.
+
+           ADD  1                    TO WRK-QTD-ALUNOSCAD
+
+      *----------- IMPRESSAO DO REGISTRO, INDEPENDENTE DA PAGINACAO ----
+           IF  WRK-FLAG-IMPRIME EQUAL 1
+               MOVE SD-RM              TO WRK-LIMP-RM
+               MOVE SD-NOMEALUNO       TO WRK-LIMP-NOME
+               MOVE SD-CURSO           TO WRK-LIMP-CURSO
+               MOVE SD-SEMESTRE        TO WRK-LIMP-SEMESTRE
+               MOVE SD-MENSALIDADE     TO WRK-LIMP-MENSALIDADE
+               MOVE SD-STATUS          TO WRK-LIMP-STATUS
+               MOVE SD-DATA-MATRICULA  TO WRK-LIMP-MATRICULA
+               MOVE WRK-LINHA-IMPRESSAO TO ARQ-RELIMPRESSORA
+               WRITE ARQ-RELIMPRESSORA
+           END-IF.
+
+      *----------- PAGINAS ANTERIORES A RETOMADA: NAO EXIBE, SO CONTA --
+           IF  WRK-PAGINA LESS WRK-PAGINA-RETOMAR
+               ADD 1                 TO WRK-LINHA
+               IF WRK-LINHA  GREATER 15
+                  ADD  1             TO WRK-PAGINA
+                  MOVE 5             TO WRK-LINHA
+               END-IF
+           ELSE
+               DISPLAY SCR-PAGINA
+               DISPLAY  SD-RM           LINE WRK-LINHA COLUMN 01
+               DISPLAY  SD-NOMEALUNO    LINE WRK-LINHA COLUMN 06
+               DISPLAY  SD-CURSO        LINE WRK-LINHA COLUMN 31
+               DISPLAY  SD-SEMESTRE     LINE WRK-LINHA COLUMN 51
+               DISPLAY  SD-MENSALIDADE  LINE WRK-LINHA COLUMN 61
+               DISPLAY  SD-STATUS       LINE WRK-LINHA COLUMN 73
+               DISPLAY  SD-DATA-MATRICULA
+                                        LINE WRK-LINHA COLUMN 84
+
+               ADD 1                     TO WRK-LINHA
+               IF WRK-LINHA  GREATER 15
+                  ADD  1                 TO WRK-PAGINA
+                  MOVE 5                 TO WRK-LINHA
+                  PERFORM 0220-GRAVAR-CHECKPOINT
+                  MOVE "PRESSIONE ENTER" TO WRK-MSG
+                  PERFORM 0900-MOSTRA
+                  DISPLAY SCR-TELA
+                  DISPLAY SCR-CABECALHO
+                  DISPLAY SCR-SEPARADOR
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0215-PROCESSAR-REGISTRO-ORDENADO-99-FIM                 SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0220-GRAVAR-CHECKPOINT                                  SECTION.
+      *-----------------------------------------------------------------
+      *----------- GRAVA A ULTIMA PAGINA EXIBIDA, PARA PERMITIR RETOMAR
+      *----------- A PAGINACAO CASO O PROGRAMA SEJA INTERROMPIDO -------
+
+           MOVE WRK-PAGINA              TO ARQ-CHK-PAGINA
+           OPEN OUTPUT CHECKPT
+           WRITE ARQ-CHECKPT
+           CLOSE CHECKPT.
+
+      *-----------------------------------------------------------------
+       0220-GRAVAR-CHECKPOINT-99-FIM                           SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                                          SECTION.
+      *-----------------------------------------------------------------
+      *----------- ALUNOS JA FOI FECHADO PELO SORT (OUTPUT PROCEDURE)
+
+      *----------- PESQUISA CONCLUIDA: LIMPA O CHECKPOINT DE PAGINACAO -
+           MOVE ZEROS                   TO ARQ-CHK-PAGINA
+           OPEN OUTPUT CHECKPT
+           WRITE ARQ-CHECKPT
+           CLOSE CHECKPT.
+
+           IF  WRK-FLAG-IMPRIME EQUAL 1
+               CLOSE IMPRESSORA
+           END-IF.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR-99-FIM                                   SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA                                             SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT SCR-RODAPE.
+
+      *-----------------------------------------------------------------
+       0900-MOSTRA-99-FIM                                      SECTION.
+      *-----------------------------------------------------------------
